@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook..: FD_EXECLOG
+      * Uso.......: Layout do arquivo EXECLOG.TXT (historico de
+      *             duracao e volumetria de cada execucao do PROG09)
+      ******************************************************************
+       FD  EXECLOG.
+
+       01  EXECLOG-REG.
+           05 ELG-IMP              PIC X(080).
