@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook..: FD_MENULOG
+      * Uso.......: Layout do arquivo MENULOG.TXT (trilha de auditoria
+      *             das opcoes selecionadas no PMENU, por operador)
+      ******************************************************************
+       FD  MENULOG.
+
+       01  MENULOG-REG.
+           05 MLG-IMP              PIC X(120).
