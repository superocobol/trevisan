@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook..: FD_DISTRIB
+      * Uso.......: Layout do arquivo DISTRIB.ARQ (distribuicao de
+      *             clientes entre vendedores), usado por PROG09 (que
+      *             gera o arquivo) e por qualquer programa de
+      *             relatorio que precise le-lo.
+      * Historico.:
+      *   2026 mnt - Layout que ja existia embutido em PROG09, movido
+      *              para copybook para ser compartilhado com o novo
+      *              relatorio de distribuicao por vendedor.
+      *   2026 mnt - Incluidos DIS-CODV2/DIS-METROS2 e DIS-CODV3/
+      *              DIS-METROS3, com o 2o e 3o vendedor mais proximo,
+      *              para permitir reatribuicao sem recalcular tudo.
+      *   2026 mnt - Incluido DIS-RUMO, com o rumo (LK-RUMO do PROG08)
+      *              do vendedor primario ate o cliente, para conferencia
+      *              diagnostica das atribuicoes.
+      ******************************************************************
+       FD DISTRIB.
+
+       01 DISTRIB-DIS.
+           05 DIS-KEY.
+              10 DIS-CODC   PIC 9(007).
+           05 DIS-CODV      PIC 9(003).
+           05 DIS-METROS    PIC 9(006)V999.
+           05 DIS-CODV2     PIC 9(003).
+           05 DIS-METROS2   PIC 9(006)V999.
+           05 DIS-CODV3     PIC 9(003).
+           05 DIS-METROS3   PIC 9(006)V999.
+           05 DIS-RUMO      PIC 9(003)V99.
