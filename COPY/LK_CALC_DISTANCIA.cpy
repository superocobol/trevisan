@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook..: LK_CALC_DISTANCIA
+      * Uso.......: Parametros de chamada do PROG08 (calculo de distancia
+      *             entre cliente e vendedor)
+      * Historico.:
+      *   2026 mnt - Incluido LK-UNIDADE, para o chamador escolher se
+      *              LK-DISTANCIA volta em Km ou em Milhas (default Km,
+      *              se vier em branco).
+      *   2026 mnt - Incluido LK-RUMO, com o rumo inicial (em graus,
+      *              0 a 359, sentido Norte) do vendedor para o cliente.
+      ******************************************************************
+       01  LK-PARAMETROS.
+           03 LK-LATITUDE-C       PIC S9(03)V9(08).
+           03 LK-LONGITUDE-C      PIC S9(03)V9(08).
+           03 LK-LATITUDE-V       PIC S9(03)V9(08).
+           03 LK-LONGITUDE-V      PIC S9(03)V9(08).
+           03 LK-DISTANCIA        PIC 9(05)V9(04).
+           03 LK-STATUS-RET       PIC X(01).
+           03 LK-MENSAGEM         PIC X(30).
+           03 LK-UNIDADE          PIC X(01).
+              88 LK-UNID-KM       VALUES ARE 'K' SPACE.
+              88 LK-UNID-MILHAS   VALUE 'M'.
+           03 LK-RUMO             PIC 9(03)V99.
