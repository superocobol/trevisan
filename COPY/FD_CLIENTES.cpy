@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Copybook..: FD_CLIENTES
+      * Uso.......: Layout do arquivo CLIENTES.ARQ (cadastro de clientes)
+      * Historico.:
+      *   2026 mnt - CLI-CNPJ passa a PIC X(14) para aceitar o CNPJ
+      *              alfanumerico da Receita Federal.
+      *   2026 mnt - Incluido CLI-SITUACAO (A/I) para permitir inativar
+      *              um cliente sem excluir o registro.
+      *   2026 mnt - Incluido CLI-CEP, usado para geocodificar
+      *              CLI-LATIT/CLI-LONGI a partir do arquivo CEP.ARQ.
+      *   2026 mnt - Incluido CLI-CNPJ-RAIZ (redefine os 8 primeiros
+      *              digitos do CNPJ) como chave alternada, usada para
+      *              localizar a matriz de um CNPJ filial.
+      *   2026 mnt - Incluido CLI-CNPJ-FMT, com o CNPJ ja formatado (o
+      *              mesmo valor devolvido em LK-ECC pelo PROG07), para
+      *              os relatorios nao precisarem recompor a pontuacao.
+      *   2026 mnt - Incluido CLI-VEND-TRAVADO, para impedir que o
+      *              PROG09 reatribua um cliente cujo vendedor foi
+      *              fixado manualmente pelo PROG01.
+      *   2026 mnt - Incluidos CLI-TELEFONE e CLI-EMAIL, para o
+      *              vendedor designado pelo PROG09 poder contatar
+      *              o cliente diretamente.
+      *   2026 mnt - Incluidos CLI-DT-CADASTRO e CLI-DT-ALTERACAO,
+      *              gravados pelo PROG01, para saber a idade do
+      *              cadastro sem depender do AUDITLOG.TXT.
+      ******************************************************************
+       FD  CLIENTES.
+
+       01  CLIENTES-CLI.
+           05 CLI-KEY.
+              10 CLI-CNPJ         PIC X(14).
+           05 CLI-CNPJ-RAIZ REDEFINES CLI-KEY
+                                   PIC X(08).
+           05 CLI-COD             PIC 9(07).
+           05 CLI-NOME            PIC X(40).
+           05 CLI-CEP             PIC 9(08).
+           05 CLI-LATIT           PIC S9(03)V9(08).
+           05 CLI-LONGI           PIC S9(03)V9(08).
+           05 CLI-VEND            PIC 9(03).
+           05 CLI-SITUACAO        PIC X(01).
+              88 CLI-ATIVO        VALUE 'A'.
+              88 CLI-INATIVO      VALUE 'I'.
+           05 CLI-CNPJ-FMT        PIC X(18).
+           05 CLI-VEND-TRAVADO    PIC X(01).
+              88 VEND-TRAVADO     VALUE 'S'.
+              88 VEND-LIVRE       VALUE 'N'.
+           05 CLI-TELEFONE        PIC X(15).
+           05 CLI-EMAIL           PIC X(40).
+           05 CLI-DT-CADASTRO     PIC 9(08).
+           05 CLI-DT-ALTERACAO    PIC 9(08).
