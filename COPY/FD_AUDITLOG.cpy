@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook..: FD_AUDITLOG
+      * Uso.......: Layout do arquivo AUDITLOG.TXT (trilha de auditoria
+      *             das alteracoes feitas em CLIENTES e VENDEDOR)
+      ******************************************************************
+       FD  AUDITLOG.
+
+       01  AUDITLOG-REG.
+           05 AUD-IMP              PIC X(120).
