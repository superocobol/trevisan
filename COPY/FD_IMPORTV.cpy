@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook..: FD_IMPORTV
+      * Uso.......: Layout do arquivo texto de intercambio de vendedores,
+      *             usado por PROG06 (importacao) e PROG14 (exportacao)
+      *             para o mesmo arquivo, nos dois sentidos.
+      * Historico.:
+      *   2026 mnt - Layout que ja existia embutido em PROG06, movido
+      *              para copybook para ser compartilhado com o novo
+      *              programa de exportacao.
+      ******************************************************************
+       FD  IMPORTV.
+
+       01 IMPORTV-IMP.
+           05 IMP-COD       PIC X(003).
+           05 IMP-CPF       PIC X(011).
+           05 IMP-NOME      PIC X(040).
+           05 IMP-LATIT     PIC X(013).
+           05 IMP-LONGI     PIC X(013).
+           05 FILLER        PIC X(003).
+
+       01 IMPORTV-HDR REDEFINES IMPORTV-IMP.
+           05 HDR-MARCA     PIC X(003).
+           05 HDR-QTDE      PIC 9(006).
+           05 FILLER        PIC X(074).
