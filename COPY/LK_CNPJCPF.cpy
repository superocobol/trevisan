@@ -17,6 +17,19 @@
               05 LK-CP1    PIC 9(04).
               05 LK-CP2    PIC 9(09).
               05 FILLER    PIC 9(02).
+      *    LK-RD6 a LK-RD9 dao suporte ao CNPJ alfanumerico (raiz e
+      *    filial podem conter letras a partir da Receita Federal 2026).
+           03 LK-RD6       REDEFINES  LK-CPF.
+              05 LK-CPF-ALFA          PIC X(15).
+           03 LK-RD7       REDEFINES  LK-CPF.
+              05 LK-ACR1   PIC X(01)  OCCURS  13.
+              05 LK-ADIG   PIC X(02).
+           03 LK-RD8       REDEFINES  LK-CPF.
+              05 LK-ACR2   PIC X(01)  OCCURS  14.
+              05 FILLER    PIC X(01).
+           03 LK-RD9       REDEFINES  LK-CPF.
+              05 LK-ACG1   PIC X(13).
+              05 FILLER    PIC X(02).
            03 LK-TPC       PIC X(01).
            03 LK-RCC       PIC X(01).
            03 LK-ECC       PIC X(18).
