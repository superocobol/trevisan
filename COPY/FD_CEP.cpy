@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook..: FD_CEP
+      * Uso.......: Layout do arquivo CEP.ARQ (tabela de referencia de
+      *             CEP x LATITUDE/LONGITUDE, usada para geocodificar
+      *             o cadastro de clientes)
+      ******************************************************************
+       FD  CEP.
+
+       01  CEP-REG.
+           05 CEP-COD             PIC 9(08).
+           05 CEP-LATIT           PIC S9(03)V9(08).
+           05 CEP-LONGI           PIC S9(03)V9(08).
