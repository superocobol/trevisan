@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook..: FD_IMPORTC
+      * Uso.......: Layout do arquivo texto de intercambio de clientes,
+      *             usado por PROG03 (importacao) e PROG13 (exportacao)
+      *             para o mesmo arquivo, nos dois sentidos.
+      * Historico.:
+      *   2026 mnt - Layout que ja existia embutido em PROG03, movido
+      *              para copybook para ser compartilhado com o novo
+      *              programa de exportacao.
+      ******************************************************************
+       FD  IMPORTC.
+
+       01 IMPORTC-IMP.
+           05 IMP-COD       PIC X(007).
+           05 IMP-CNPJ      PIC X(014).
+           05 IMP-NOME      PIC X(040).
+           05 IMP-LATIT     PIC X(014).
+           05 IMP-LONGI     PIC X(014).
+
+       01 IMPORTC-HDR REDEFINES IMPORTC-IMP.
+           05 HDR-MARCA     PIC X(003).
+           05 HDR-QTDE      PIC 9(006).
+           05 FILLER        PIC X(080).
