@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook..: LK_FILE_STATUS
+      * Uso.......: Parametros de chamada do PROG10 (tratamento de
+      *             erros de FILE-STATUS)
+      ******************************************************************
+       01  LK-FILE-STATUS.
+           03 LK-PRG           PIC X(08).
+           03 LK-ARQ           PIC X(08).
+           03 LK-CMD           PIC X(08).
+           03 LK-PAR           PIC X(30).
+           03 LK-STA           PIC X(02).
+           03 LK-RET           PIC X(02).
+           03 LK-MSG           PIC X(50).
