@@ -0,0 +1,46 @@
+      ******************************************************************
+      * Copybook..: FD_VENDEDOR
+      * Uso.......: Layout do arquivo VENDEDOR.ARQ (cadastro de vendedores)
+      * Obs.......: VENDEDOR-CLI e VENDEDOR-REG sao dois nomes de registro
+      *             para a mesma area (PROG04 usa VENDEDOR-CLI, PROG05 e
+      *             PROG06 usam VENDEDOR-REG); os campos VEN-* ficam
+      *             acessiveis por qualquer um dos dois nomes.
+      * Historico.:
+      *   2026 mnt - Incluido VEN-SITUACAO (A/I) para permitir inativar
+      *              um vendedor sem excluir o registro.
+      *   2026 mnt - Incluido VEN-MAX-CLIENTES, limite de clientes que o
+      *              vendedor pode receber na distribuicao (ZEROS = sem
+      *              limite).
+      *   2026 mnt - Incluido VEN-CPF-FMT, com o CPF ja formatado (o
+      *              mesmo valor devolvido em LK-ECC pelo PROG07), para
+      *              os relatorios nao precisarem recompor a pontuacao.
+      *   2026 mnt - Incluido VEN-UF, sigla da unidade da federacao
+      *              (regiao) atendida pelo vendedor, para permitir
+      *              filtrar/agrupar o cadastro por territorio.
+      *   2026 mnt - Incluidos VEN-DT-CADASTRO e VEN-DT-ALTERACAO,
+      *              gravados pelo PROG04, para saber a idade do
+      *              cadastro sem depender do AUDITLOG.TXT.
+      *   2026 mnt - Corrigido VENDEDOR-REG para X(116): tinha ficado em
+      *              X(100) desde a inclusao de VEN-DT-CADASTRO/
+      *              VEN-DT-ALTERACAO, 16 bytes a menos que VENDEDOR-CLI.
+      ******************************************************************
+       FD  VENDEDOR.
+
+       01  VENDEDOR-CLI.
+           05 VEN-KEY.
+              10 VEN-CPF          PIC 9(11).
+           05 VEN-COD             PIC 9(03).
+           05 VEN-NOME            PIC X(40).
+           05 VEN-LATIT           PIC S9(03)V9(08).
+           05 VEN-LONGI           PIC S9(03)V9(08).
+           05 VEN-SITUACAO        PIC X(01).
+              88 VEN-ATIVO        VALUE 'A'.
+              88 VEN-INATIVO      VALUE 'I'.
+           05 VEN-MAX-CLIENTES    PIC 9(03).
+           05 VEN-CPF-FMT         PIC X(18).
+           05 VEN-UF              PIC X(02).
+           05 VEN-DT-CADASTRO     PIC 9(08).
+           05 VEN-DT-ALTERACAO    PIC 9(08).
+
+       01  VENDEDOR-REG.
+           05 FILLER              PIC X(116).
