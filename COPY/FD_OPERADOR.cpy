@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook..: FD_OPERADOR
+      * Uso.......: Layout do arquivo OPERADOR.ARQ (cadastro de
+      *             operadores autorizados a acessar o PMENU)
+      ******************************************************************
+       FD  OPERADOR.
+
+       01  OPERADOR-OPE.
+           05 OPE-KEY.
+              10 OPE-COD        PIC X(08).
+           05 OPE-SENHA         PIC X(08).
+           05 OPE-NOME          PIC X(40).
+           05 OPE-SITUACAO      PIC X(01).
+              88 OPE-ATIVO      VALUE 'A'.
+              88 OPE-INATIVO    VALUE 'I'.
