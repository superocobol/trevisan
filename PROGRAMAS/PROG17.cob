@@ -0,0 +1,390 @@
+      ******************************************************************
+      * Autor.....: Alexandre Trevisani (PROVA COBOL)
+      * Data......: Julho/2019
+      * Programa..: PROG17 - Transferencia em Lote Vendedor x Vendedor
+      * Observação: Recebe um codigo de vendedor de origem e um de
+      *             destino e passa todos os clientes de CLIENTES.ARQ
+      *             hoje atribuidos ao vendedor de origem para o
+      *             vendedor de destino, atualizando CLI-VEND e o
+      *             DIS-CODV correspondente em DISTRIB.ARQ. Clientes
+      *             com CLI-VEND-TRAVADO nao sao movidos.
+      * Historico.:
+      *   2026 mnt - Programa novo.
+      *   2026 mnt - Quando o REWRITE de DISTRIB-DIS falhava em
+      *              ATUALIZA-DISTRIB, TRANSFERE-CLIENTES somava o
+      *              cliente em WS-QTD-TRANSFER do mesmo jeito. Agora
+      *              WS-QTD-ERRO-DIST conta essas falhas separado e
+      *              aparece em SS-RESUMO.
+      *   2026 mnt - CLIENTES.ARQ/VENDEDOR.ARQ/DISTRIB.ARQ passam a
+      *              ser localizados via COBOL_DATA_DIR
+      *              (MONTA-CAMINHOS), em vez de fixos em C:\COBOL\,
+      *              igual aos demais programas que acessam esses
+      *              arquivos.
+      ******************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PROG17.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES
+              ORGANIZATION         IS INDEXED
+              ACCESS  MODE         IS SEQUENTIAL
+              FILE STATUS          IS CLI-STAT
+              ALTERNATE RECORD KEY IS CLI-COD
+              ALTERNATE RECORD KEY IS CLI-NOME  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CLI-CNPJ-RAIZ WITH DUPLICATES
+              LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+              RECORD KEY           IS CLI-KEY.
+
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
+              ORGANIZATION         IS INDEXED
+              ACCESS  MODE         IS RANDOM
+              FILE STATUS          IS VEN-STAT
+              ALTERNATE RECORD KEY IS VEN-COD
+              ALTERNATE RECORD KEY IS VEN-NOME  WITH DUPLICATES
+              LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+              RECORD KEY          IS VEN-KEY.
+
+       SELECT DISTRIB ASSIGN TO WS-ARQ-DISTRIB
+              ORGANIZATION         IS INDEXED
+              ACCESS  MODE         IS RANDOM
+              FILE STATUS          IS DIS-STAT
+              ALTERNATE RECORD KEY IS DIS-CODV WITH DUPLICATES
+              RECORD KEY           IS DIS-KEY.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+
+       COPY FD_CLIENTES.
+
+       COPY FD_VENDEDOR.
+
+       COPY FD_DISTRIB.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULO.
+           05 FILLER        PIC X(30) VALUE
+              "PROVA COBOL - TRANSF. VEND.".
+           05 FILLER        PIC X(12) VALUE "MENSAGEM :".
+           05 WS-MENSAG     PIC X(40) VALUE SPACES.
+
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-CLIENTES    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-DISTRIB     PIC X(70) VALUE SPACES.
+
+       77 CLI-STAT           PIC 9(02).
+           88 FSC-OK         VALUE ZEROS.
+           88 FSC-FIM-REG    VALUE 10.
+           88 FSC-NAO-EXISTE VALUE 35.
+
+       77 VEN-STAT           PIC 9(02).
+           88 FSV-OK         VALUE ZEROS.
+           88 FSV-NAO-EXISTE VALUE 35.
+
+       77 DIS-STAT           PIC 9(02).
+           88 FSD-OK         VALUE ZEROS.
+           88 FSD-NAO-EXISTE VALUE 35.
+
+       77 WS-VEND-ORIGEM     PIC 9(003) VALUE ZEROS.
+       77 WS-VEND-DESTINO    PIC 9(003) VALUE ZEROS.
+
+       77 WS-QTD-TRANSFER    PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-TRAVADOS    PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-ERRO-DIST   PIC 9(03) VALUE ZEROS.
+
+       77 WS-DIST-SW         PIC X(01) VALUE "S".
+           88 DIST-OK        VALUE "S".
+           88 DIST-ERRO      VALUE "N".
+
+       77 WS-ERRO            PIC X.
+           88 E-SIM          VALUES ARE "S" "s".
+           88 E-NAO          VALUES ARE "N" "n".
+
+       77 WS-CONFIRMA        PIC X.
+           88 CONFIRMA-SIM   VALUES ARE "S" "s".
+           88 CONFIRMA-NAO   VALUES ARE "N" "n".
+
+       77 WS-NUML            PIC 999.
+       77 WS-NUMC            PIC 999.
+       77 COR-FUNDO          PIC 9 VALUE 1.
+       77 COR-FRENTE         PIC 9 VALUE 6.
+
+       77 WS-STATUS          PIC X(40).
+       77 WS-MSGERRO         PIC X(80).
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(80) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-PARAMETROS.
+           05 LINE 09 COLUMN 12 VALUE "VENDEDOR ORIGEM..:".
+           05 COLUMN PLUS 2 PIC 9(003) USING WS-VEND-ORIGEM
+              BLANK WHEN ZEROS.
+           05 LINE 11 COLUMN 12 VALUE "VENDEDOR DESTINO.:".
+           05 COLUMN PLUS 2 PIC 9(003) USING WS-VEND-DESTINO
+              BLANK WHEN ZEROS.
+
+       01 SS-CONFIRMA.
+           05 LINE 13 COLUMN 12 PIC X(50) VALUE
+              "CONFIRMA A TRANSFERENCIA (S/N) ?".
+           05 COLUMN PLUS 2 PIC X(01) USING WS-CONFIRMA.
+
+       01 SS-RESUMO FOREGROUND-COLOR 2.
+           05 LINE 15 COLUMN 12 VALUE "CLIENTES TRANSFERIDOS.......:".
+           05 COLUMN PLUS 2 PIC ZZ9 FROM WS-QTD-TRANSFER.
+           05 LINE 16 COLUMN 12 VALUE "CLIENTES COM VENDEDOR TRAVADO:".
+           05 COLUMN PLUS 2 PIC ZZ9 FROM WS-QTD-TRAVADOS.
+           05 LINE 17 COLUMN 12 VALUE "CLIENTES COM ERRO NO DISTRIB.:".
+           05 COLUMN PLUS 2 PIC ZZ9 FROM WS-QTD-ERRO-DIST.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 6 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT  WS-NUML FROM LINES
+           ACCEPT  WS-NUMC FROM COLUMNS
+           PERFORM MONTA-CAMINHOS
+           PERFORM ABRIR-ARQUIVO
+           DISPLAY SS-CLS
+
+           PERFORM DIGITA-PARAMETROS
+           IF COB-CRT-STATUS = COB-SCR-ESC
+              GO TO INICIO-FIM
+           END-IF
+
+           PERFORM VALIDA-VENDEDORES
+           IF WS-MSGERRO NOT = SPACES
+              PERFORM MOSTRA-ERRO
+              GO TO INICIO-FIM
+           END-IF
+
+           MOVE "N" TO WS-CONFIRMA
+           DISPLAY SS-CONFIRMA
+           ACCEPT  SS-CONFIRMA
+           IF NOT CONFIRMA-SIM
+              MOVE "TRANSFERENCIA CANCELADA" TO WS-MENSAG
+              DISPLAY SS-CABECALHO
+              GO TO INICIO-FIM
+           END-IF
+
+           PERFORM TRANSFERE-CLIENTES THRU TRANSFERE-CLIENTES-FIM
+
+           DISPLAY SS-RESUMO
+           MOVE "ENTER PARA ENCERRAR" TO WS-MSGERRO
+           MOVE "N"                   TO WS-ERRO
+           ACCEPT SS-ERRO
+           .
+       INICIO-FIM.
+           PERFORM FINALIZA
+           .
+       MAIN-PROCEDURE-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       DIGITA-PARAMETROS.
+      *-----------------------------------------------------------------
+           MOVE "INFORME OS VENDEDORES" TO WS-MENSAG
+           DISPLAY SS-CABECALHO
+           MOVE ZEROS TO WS-VEND-ORIGEM WS-VEND-DESTINO
+           DISPLAY SS-PARAMETROS
+           ACCEPT  SS-PARAMETROS
+           .
+       DIGITA-PARAMETROS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       VALIDA-VENDEDORES.
+      *-----------------------------------------------------------------
+           MOVE SPACES TO WS-MSGERRO
+
+           IF WS-VEND-ORIGEM = WS-VEND-DESTINO
+              MOVE "VENDEDORES DE ORIGEM E DESTINO DEVEM SER DIFERENTES"
+                                        TO WS-MSGERRO
+              GO TO VALIDA-VENDEDORES-FIM
+           END-IF
+
+           MOVE WS-VEND-ORIGEM TO VEN-COD
+           READ VENDEDOR KEY IS VEN-COD
+                INVALID KEY
+                   MOVE "VENDEDOR ORIGEM NAO CADASTRADO" TO WS-MSGERRO
+                   GO TO VALIDA-VENDEDORES-FIM
+           END-READ
+
+           MOVE WS-VEND-DESTINO TO VEN-COD
+           READ VENDEDOR KEY IS VEN-COD
+                INVALID KEY
+                   MOVE "VENDEDOR DESTINO NAO CADASTRADO" TO WS-MSGERRO
+                   GO TO VALIDA-VENDEDORES-FIM
+           END-READ
+
+           IF VEN-INATIVO
+              MOVE "VENDEDOR DESTINO ESTA INATIVO" TO WS-MSGERRO
+              GO TO VALIDA-VENDEDORES-FIM
+           END-IF
+           .
+       VALIDA-VENDEDORES-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       TRANSFERE-CLIENTES.
+      *-----------------------------------------------------------------
+           MOVE ZEROS TO WS-QTD-TRANSFER WS-QTD-TRAVADOS
+                         WS-QTD-ERRO-DIST
+       TRANSFERE-CLIENTES-LE.
+           READ CLIENTES NEXT AT END
+                GO TO TRANSFERE-CLIENTES-FIM
+           END-READ
+
+           IF CLI-VEND NOT = WS-VEND-ORIGEM
+              GO TO TRANSFERE-CLIENTES-LE
+           END-IF
+
+           IF VEND-TRAVADO
+              ADD 1 TO WS-QTD-TRAVADOS
+              GO TO TRANSFERE-CLIENTES-LE
+           END-IF
+
+           MOVE WS-VEND-DESTINO TO CLI-VEND
+           REWRITE CLIENTES-CLI
+                INVALID KEY
+                   MOVE "ERRO GRAVANDO CLIENTE " TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO TO TRANSFERE-CLIENTES-LE
+           END-REWRITE
+
+           SET DIST-OK TO TRUE
+           PERFORM ATUALIZA-DISTRIB
+
+           IF DIST-ERRO
+              ADD 1 TO WS-QTD-ERRO-DIST
+           ELSE
+              ADD 1 TO WS-QTD-TRANSFER
+           END-IF
+           GO TO TRANSFERE-CLIENTES-LE
+           .
+       TRANSFERE-CLIENTES-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ATUALIZA-DISTRIB.
+      *-----------------------------------------------------------------
+      *    Reflete a troca de vendedor no DISTRIB.ARQ deste cliente,
+      *    sem recalcular distancia (a distancia guardada passa a
+      *    valer para o novo vendedor apenas como referencia).
+           MOVE CLI-COD TO DIS-CODC
+           READ DISTRIB
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE WS-VEND-DESTINO TO DIS-CODV
+                   REWRITE DISTRIB-DIS
+                        INVALID KEY
+                           MOVE "ERRO GRAVANDO DISTRIB " TO WS-MSGERRO
+                           PERFORM MOSTRA-ERRO
+                           SET DIST-ERRO TO TRUE
+                   END-REWRITE
+           END-READ
+           .
+       ATUALIZA-DISTRIB-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------------
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CLIENTES.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-CLIENTES
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'DISTRIB.ARQ'                DELIMITED BY SIZE
+             INTO WS-ARQ-DISTRIB
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ABRIR-ARQUIVO.
+      *-----------------------------------------------------------------
+           OPEN I-O CLIENTES
+           IF FSC-NAO-EXISTE
+              MOVE "ARQUIVO CLIENTES NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+
+           OPEN I-O VENDEDOR
+           IF FSV-NAO-EXISTE
+              MOVE "ARQUIVO VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+
+           OPEN I-O DISTRIB
+           IF FSD-NAO-EXISTE
+              MOVE "ARQUIVO DISTRIB NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+           .
+       ABRIR-ARQUIVO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       MOSTRA-ERRO.
+      *-----------------------------------------------------------------
+           DISPLAY SS-ERRO
+           ACCEPT  SS-ERRO
+           DISPLAY SS-STATUS
+           .
+       MOSTRA-ERRO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       FINALIZA.
+      *-----------------------------------------------------------------
+           CLOSE CLIENTES VENDEDOR DISTRIB
+           GOBACK
+           .
