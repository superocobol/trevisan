@@ -7,6 +7,15 @@
       * LK-TPC PIC X(01). (E) Tipo 'J' = juridico, 'F' = fisico
       * LK-RCC PIC X(01). (D) Retorno 'S' valido ou 'N' = Invalido
       * LK-ECC PIC X(18). (D) campo formatado cpf ou cnpj
+      * Historico.:
+      *   2026 mnt - CNPJ (LK-TPC = 'J') passa a aceitar raiz/filial
+      *              alfanumerica no padrao Receita Federal (12 posicoes
+      *              0-9/A-Z + 2 DV numericos). CPF continua 100% numerico.
+      *   2026 mnt - Alargados WS-NUM/WS-TOT (eram PIC 9(02)/9(03)):
+      *              com letra em posicao de peso alto o produto
+      *              WS-VAL * peso chega a 378 e o somatorio passa de
+      *              999, o que truncava e gerava DV errado para varios
+      *              CNPJ alfanumericos validos.
       ******************************************************************
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         PROG07.
@@ -18,17 +27,27 @@
        DATA              DIVISION.
        WORKING-STORAGE       SECTION.
        01  WS-REG.
-           03 WS-NUM       PIC 9(02).
-           03 WS-TOT       PIC 9(03).
+           03 WS-NUM       PIC 9(03).
+           03 WS-VAL       PIC 9(02).
+           03 WS-TOT       PIC 9(05).
            03 I01          PIC 9(02).
       *
        01  WS-CPF          PIC 9(15).
        01  WS-CGR  REDEFINES  WS-CPF.
            03 WS-COD       PIC 9(13).
            03 WS-DIG       PIC 9(02).
+      *
+       77 WS-ERRO-ALFA     PIC X(01)  VALUE 'N'.
+          88 WS-ERRO-ALFA-SIM      VALUE 'S'.
       *
        01  ED-CNPJ.
-           03 ED-CG1       PIC 99.999.999/9999.
+           03 ED-CG1       PIC X(02).
+           03 FILLER       PIC X(01)  VALUE '.'.
+           03 ED-CG2A      PIC X(03).
+           03 FILLER       PIC X(01)  VALUE '.'.
+           03 ED-CG3A      PIC X(03).
+           03 FILLER       PIC X(01)  VALUE '/'.
+           03 ED-CG4A      PIC X(04).
            03 FILLER       PIC X(01)  VALUE '-'.
            03 ED-CG2       PIC 9(02).
       *
@@ -80,6 +99,17 @@
               05 LK-CP1    PIC 9(04).
               05 LK-CP2    PIC 9(09).
               05 FILLER    PIC 9(02).
+           03 LK-RD6  REDEFINES  LK-CPF.
+              05 LK-CPF-ALFA          PIC X(15).
+           03 LK-RD7  REDEFINES  LK-CPF.
+              05 LK-ACR1   PIC X(01)  OCCURS  13.
+              05 LK-ADIG   PIC X(02).
+           03 LK-RD8  REDEFINES  LK-CPF.
+              05 LK-ACR2   PIC X(01)  OCCURS  14.
+              05 FILLER    PIC X(01).
+           03 LK-RD9  REDEFINES  LK-CPF.
+              05 LK-ACG1   PIC X(13).
+              05 FILLER    PIC X(02).
            03 LK-TPC       PIC X(01).
            03 LK-RCC       PIC X(01).
            03 LK-ECC       PIC X(18).
@@ -100,11 +130,36 @@
            MOVE ZEROS TO WS-TOT  I01
 
            IF LK-TPC  = 'F'  GO  R010-LOOP-VF1 END-IF
+
+           MOVE 'N' TO WS-ERRO-ALFA
+           MOVE 01  TO I01
+           GO R010-VALIDA-BASE
+           .
+      *----------------------------------------------------------------
+      * Confere se a raiz/filial do CNPJ (posicoes 2 a 13) so contem
+      * digitos 0-9 ou letras maiusculas A-Z, como exige a Receita.
+      *----------------------------------------------------------------
+       R010-VALIDA-BASE.
+           ADD 01 TO I01
+           IF I01 > 13       GO  R010-VALIDA-BASE-FIM END-IF
+           IF (LK-ACR1 (I01)  <  '0'  OR  LK-ACR1 (I01)  >  '9')
+           AND (LK-ACR1 (I01) <  'A'  OR  LK-ACR1 (I01)  >  'Z')
+              MOVE 'S' TO WS-ERRO-ALFA
+           END-IF
+           GO R010-VALIDA-BASE
+           .
+       R010-VALIDA-BASE-FIM.
+           IF WS-ERRO-ALFA-SIM
+              MOVE 'N'  TO LK-RCC
+              GO  R010-EXIT-PGM
+           END-IF
+           MOVE ZEROS TO I01
            .
        R010-LOOP-VJ1.
            ADD 01 TO I01
            IF I01 > 13       GO  R010-CALC-DJ1 END-IF
-           COMPUTE WS-NUM  =  LK-CR1 (I01)  *  TB-VJ1 (I01)
+           COMPUTE WS-VAL  =  FUNCTION ORD (LK-ACR1 (I01))  -  49
+           COMPUTE WS-NUM  =  WS-VAL  *  TB-VJ1 (I01)
            ADD     WS-NUM  TO WS-TOT  GO   R010-LOOP-VJ1
            .
        R010-CALC-DJ1.
@@ -120,7 +175,8 @@
        R010-LOOP-VJ2.
            ADD 01  TO I01
            IF I01 > 14 GO R010-CALC-DJ2 END-IF
-           COMPUTE WS-NUM  =        LK-CR2 (I01)  *  TB-VJ2 (I01)
+           COMPUTE WS-VAL  =        FUNCTION ORD (LK-ACR2 (I01))  -  49
+           COMPUTE WS-NUM  =        WS-VAL  *  TB-VJ2 (I01)
            ADD     WS-NUM  TO       WS-TOT  GO       R010-LOOP-VJ2
            .
        R010-CALC-DJ2.
@@ -176,9 +232,12 @@
            IF LK-DIG NOT  =  WS-DIG  MOVE 'N' TO LK-RCC END-IF
            MOVE SPACES  TO  LK-ECC  MOVE WS-CPF TO LK-CPF
            IF LK-TPC  =  'J'
-              MOVE LK-CG1  TO ED-CG1
-              MOVE LK-CG2  TO ED-CG2
-              MOVE ED-CPF  TO LK-ECC
+              MOVE LK-ACG1 (02:02)  TO ED-CG1
+              MOVE LK-ACG1 (04:03)  TO ED-CG2A
+              MOVE LK-ACG1 (07:03)  TO ED-CG3A
+              MOVE LK-ACG1 (10:04)  TO ED-CG4A
+              MOVE LK-CG2           TO ED-CG2
+              MOVE ED-CNPJ          TO LK-ECC
            ELSE
               MOVE LK-CP2  TO ED-CP1
               MOVE LK-DIG  TO ED-CP2
