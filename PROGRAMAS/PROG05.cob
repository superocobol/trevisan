@@ -15,28 +15,42 @@
        INPUT-OUTPUT        SECTION.
        FILE-CONTROL.
 
-       SELECT VENDEDOR ASSIGN TO "C:\COBOL\VENDEDOR.ARQ"
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
               ORGANIZATION         IS INDEXED
               ACCESS  MODE         IS SEQUENTIAL
               FILE STATUS IS VEN-STAT
               ALTERNATE RECORD KEY IS VEN-COD
               ALTERNATE RECORD KEY IS VEN-NOME  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS VEN-UF    WITH DUPLICATES
               LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
               RECORD KEY           IS VEN-KEY.
 
-       SELECT RELVEN ASSIGN TO "C:\COBOL\REL-VEN.TXT"
+       SELECT RELVEN ASSIGN TO WS-ARQ-RELVEN
               ORGANIZATION        IS LINE SEQUENTIAL
               FILE STATUS         IS REL-STAT.
 
+       SELECT RELVEN-CSV ASSIGN TO WS-ARQ-RELVEN-CSV
+              ORGANIZATION        IS LINE SEQUENTIAL
+              FILE STATUS         IS CSV-STAT.
+
        DATA DIVISION.
        FILE SECTION.
 
        COPY FD_VENDEDOR.
 
-       FD RELVEN.
+       FD RELVEN
+           LINAGE IS 55 LINES
+           WITH FOOTING AT 51
+           LINES AT TOP 3
+           LINES AT BOTTOM 2.
 
        01 RELVEN-REL.
-          05 REL-IMP        PIC X(120).
+          05 REL-IMP        PIC X(150).
+
+       FD RELVEN-CSV.
+
+       01 RELVEN-CSV-REG.
+          05 CSV-IMP        PIC X(120).
 
        WORKING-STORAGE SECTION.
 
@@ -46,6 +60,11 @@
            05 FILLER        PIC X(12) VALUE "MENSAGEM :".
            05 WS-MENSAG     PIC X(40) VALUE SPACES.
 
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-RELVEN      PIC X(70) VALUE SPACES.
+       77 WS-ARQ-RELVEN-CSV  PIC X(70) VALUE SPACES.
+
        77 VEN-STAT          PIC 9(02).
            88 FS-OK         VALUE ZEROS.
            88 FS-FIM-REG    VALUE 10.
@@ -57,6 +76,9 @@
        77 REL-STAT           PIC 9(02).
            88 FSR-OK         VALUE ZEROS.
 
+       77 CSV-STAT           PIC 9(02).
+           88 FSC-OK         VALUE ZEROS.
+
        77 WS-ERRO           PIC X.
            88 ERRO-SIM      VALUES ARE "S".
            88 ERRO-NAO      VALUES ARE "N".
@@ -75,7 +97,9 @@
        77 WS-VEND           PIC 9(03) VALUE ZEROS.
        77 WS-CODI           PIC 9(07) VALUE ZEROS.
        77 WS-NOME           PIC X(30) VALUE SPACES.
-       77 WS-CTLIN          PIC 9(02) VALUE 60.
+       77 WS-UF-FILTRO      PIC X(02) VALUE SPACES.
+       77 WS-UF-ANT         PIC X(02) VALUE SPACES.
+       77 WS-SUBTOT         PIC 999   VALUE ZEROS.
        77 WS-CTPAG          PIC 9(03) VALUE ZEROS.
        77 WS-CONTADOR       PIC 9(02) VALUE ZEROS.
        77 WS-MAXIMO         PIC 9(02) VALUE ZEROS.
@@ -84,6 +108,41 @@
        77 WS-FIM-PESQ       PIC X(01) VALUE SPACES.
        77 WS-SEL            PIC X(01) VALUE SPACES.
 
+       77 WS-CSV            PIC X(01) VALUE 'N'.
+           88 CSV-SIM       VALUE 'S'.
+           88 CSV-NAO       VALUE 'N'.
+
+       77 WS-PRIMEIRA       PIC X(01) VALUE 'S'.
+           88 PRIMEIRA-LINHA     VALUE 'S'.
+           88 NAO-PRIMEIRA-LINHA VALUE 'N'.
+
+       77 WS-PARM           PIC X(80) VALUE SPACES.
+
+       77 WS-MODO           PIC X(01) VALUE 'I'.
+           88 MODO-BATCH     VALUE 'B'.
+           88 MODO-INTERATIVO VALUE 'I'.
+
+       77 WS-HORA-COMPLETA  PIC 9(08) VALUE ZEROS.
+
+       01 WS-DATA-COMPLETA.
+           05 WS-DATA-ANO   PIC 9(04).
+           05 WS-DATA-MES   PIC 9(02).
+           05 WS-DATA-DIA   PIC 9(02).
+
+       01 WS-CAB-DATA.
+           05 WS-CAB-DIA    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 WS-CAB-MES    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 WS-CAB-ANO    PIC 9(04).
+
+       01 WS-CAB-HORA.
+           05 WS-CAB-HH     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE ':'.
+           05 WS-CAB-MM     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE ':'.
+           05 WS-CAB-SS     PIC 9(02).
+
        01 LINHA-CAB0.
            05 FILLER        PIC X(030) VALUE
            'PROVA DE COBOL '.
@@ -91,6 +150,12 @@
            '                 RELACAO CADASTRO DE VENDEDOR'.
            05 FILLER        PIC X(09) VALUE 'PAGINA : '.
            05 PAG-REL       PIC ZZ9.
+           05 FILLER        PIC X(002) VALUE SPACES.
+           05 FILLER        PIC X(006) VALUE 'DATA: '.
+           05 CAB-DATA      PIC X(010).
+           05 FILLER        PIC X(002) VALUE SPACES.
+           05 FILLER        PIC X(006) VALUE 'HORA: '.
+           05 CAB-HORA      PIC X(008).
 
        01 LINHA-CAB1.
            05 FILLER        PIC X(014)  VALUE 'CODIGO'.
@@ -98,6 +163,7 @@
            05 FILLER        PIC X(042)  VALUE 'NOME VENDEDOR'.
            05 FILLER        PIC X(016)  VALUE 'LATITUDE'.
            05 FILLER        PIC X(012)  VALUE 'LONGITUDE'.
+           05 FILLER        PIC X(004)  VALUE 'UF'.
 
 
        01 LINHA-CAB2.
@@ -106,24 +172,20 @@
            05 FILLER        PIC X(042)  VALUE '==========='.
            05 FILLER        PIC X(016)  VALUE '========'.
            05 FILLER        PIC X(012)  VALUE '========='.
+           05 FILLER        PIC X(004)  VALUE '=='.
 
        01 LINHA-DET.
            05 REL-COD       PIC X(003)  VALUE SPACES.
            05 FILLER        PIC X(006)  VALUE SPACES.
-           05 REL-CPF.
-              10 CPF-01     PIC 9(003).
-              10 FILLER     PIC X       VALUE '.'.
-              10 CPF-02     PIC 9(003)  VALUE ZEROS.
-              10 FILLER     PIC X       VALUE '.'.
-              10 CPF-03     PIC 9(003)  VALUE ZEROS.
-              10 FILLER     PIC X       VALUE '-'.
-              10 CPF-04     PIC 9(002)  VALUE ZEROS.
+           05 REL-CPF       PIC X(018).
            05 FILLER        PIC X(002)  VALUE SPACES.
            05 REL-NOME      PIC X(040).
            05 FILLER        PIC X(002)  VALUE SPACES.
            05 REL-LATIT     PIC -999,99999999.
            05 FILLER        PIC X(002)  VALUE SPACES.
            05 REL-LONGI     PIC -999,99999999.
+           05 FILLER        PIC X(002)  VALUE SPACES.
+           05 REL-UF        PIC X(002).
 
        01 LINHA-TOT.
            05 FILLER        PIC X(14) VALUE 'TOTAL LIDOS :'.
@@ -132,8 +194,37 @@
            05 FILLER        PIC X(21) VALUE 'TOTAL SELECIONADOS :'.
            05 TOT-PRT       PIC 999.
 
+       01 LINHA-SUBTOT.
+           05 FILLER        PIC X(11) VALUE 'REGIAO UF :'.
+           05 SUBTOT-UF     PIC X(02).
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(19) VALUE 'TOTAL DA REGIAO :'.
+           05 SUBTOT-QTDE   PIC 999.
+
        01 LINHA-BRANCO      PIC X(100) VALUE SPACES.
 
+       01 LINHA-CSV-CAB.
+           05 FILLER        PIC X(007)  VALUE 'CODIGO;'.
+           05 FILLER        PIC X(004)  VALUE 'CPF;'.
+           05 FILLER        PIC X(014)  VALUE 'NOME VENDEDOR;'.
+           05 FILLER        PIC X(009)  VALUE 'LATITUDE;'.
+           05 FILLER        PIC X(010)  VALUE 'LONGITUDE;'.
+           05 FILLER        PIC X(003)  VALUE 'UF;'.
+
+       01 LINHA-CSV-DET.
+           05 CSV-COD       PIC X(003)  VALUE SPACES.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-CPF       PIC X(018)  VALUE SPACES.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-NOME      PIC X(040)  VALUE SPACES.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-LATIT     PIC -999,99999999.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-LONGI     PIC -999,99999999.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-UF        PIC X(002)  VALUE SPACES.
+           05 FILLER        PIC X(001)  VALUE ';'.
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -159,7 +250,7 @@
                  "ORDEM ASCENDENTE OU DECRECENTE 'A' OU 'D'       : ".
               10 COLUMN PLUS 2 PIC X(01) USING WS-ORDEM.
               10 LINE 12 COLUMN 13 VALUE
-                 "CLASSIFICACAO: CODIGO/NOME VENDEDOR 'C' OU 'N'  : ".
+                 "CLASSIFICACAO: CODIGO/NOME/UF 'C', 'N' OU 'U'   : ".
               10 COLUMN PLUS 2 PIC X(01) USING WS-CLASS.
               10 LINE 13 COLUMN 13 VALUE
                  "NOME VENDEDOR                                   : ".
@@ -167,6 +258,12 @@
               10 LINE 14 COLUMN 13 VALUE
                  "CODIGO CLIENTE                                  : ".
               10 COLUMN PLUS 2 PIC 9(07) USING WS-CODI.
+              10 LINE 15 COLUMN 13 VALUE
+                 "UF (REGIAO)                                     : ".
+              10 COLUMN PLUS 2 PIC X(02) USING WS-UF-FILTRO.
+              10 LINE 16 COLUMN 13 VALUE
+                 "GERAR TAMBEM EM CSV (PARA EXCEL) 'S' OU 'N'     : ".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-CSV.
 
               10 SS-PRINT.
               12 LINE 17 COLUMN 13 VALUE
@@ -191,15 +288,31 @@
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            ACCEPT  WS-NUML FROM LINES
            ACCEPT  WS-NUMC FROM COLUMNS
+
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+              SET MODO-BATCH TO TRUE
+              UNSTRING WS-PARM DELIMITED BY ';'
+                       INTO WS-ORDEM WS-CLASS WS-NOME
+                            WS-CODI  WS-UF-FILTRO WS-CSV
+              END-UNSTRING
+           END-IF
+
+           PERFORM MONTA-CAMINHOS
            PERFORM ABRIR-ARQUIVO
            .
        DIG-OPCAO.
-           DISPLAY SS-CLS
-           MOVE ZEROS               TO WS-CTD WS-READ WS-PRT
+           MOVE ZEROS               TO WS-CTD WS-READ WS-PRT WS-SUBTOT
+           MOVE SPACES               TO WS-UF-ANT
+           MOVE 'S'                 TO WS-PRIMEIRA
            MOVE 'S'                 TO WS-SEL
-           MOVE "ESC PARA ENCERRAR" TO WS-STATUS
-           DISPLAY SS-STATUS
-           ACCEPT  SS-TELA-FILTRO
+
+           IF MODO-INTERATIVO
+              DISPLAY SS-CLS
+              MOVE "ESC PARA ENCERRAR" TO WS-STATUS
+              DISPLAY SS-STATUS
+              ACCEPT  SS-TELA-FILTRO
+           END-IF
 
            IF WS-ORDEM NOT = 'A' AND WS-ORDEM NOT = 'D'
               MOVE 'DIGITE "A" OU "D" NA ORDEM'           TO WS-MSGERRO
@@ -208,13 +321,16 @@
            END-IF
 
            IF WS-CLASS NOT = 'C' AND WS-CLASS NOT = 'N'
-              MOVE 'DIGITE "C" OU "N" NA CLASSIFICACAO'   TO WS-MSGERRO
+                       AND WS-CLASS NOT = 'U'
+              MOVE 'DIGITE "C", "N" OU "U" NA CLASSIFICACAO'
+                                                          TO WS-MSGERRO
               PERFORM MOSTRA-ERRO
               MOVE 'N'  TO WS-SEL
            END-IF
 
            IF WS-NOME NOT = SPACES ADD 1 TO WS-CTD END-IF
            IF WS-CODI NOT = ZEROS  ADD 1 TO WS-CTD END-IF
+           IF WS-UF-FILTRO NOT = SPACES ADD 1 TO WS-CTD END-IF
 
            IF WS-CTD > 1
               MOVE 'SELECIONE APENAS 1 FILTRO '           TO WS-MSGERRO
@@ -222,6 +338,12 @@
               MOVE 'N'  TO WS-SEL
            END-IF
 
+           IF WS-CSV NOT = 'S' AND WS-CSV NOT = 'N'
+              MOVE 'DIGITE "S" OU "N" NO CSV'             TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              MOVE 'N'  TO WS-SEL
+           END-IF
+
       *     IF WS-SEL = 'N'  GO DIG-OPCAO END-IF
 
            IF WS-NOME NOT EQUAL SPACES
@@ -231,33 +353,47 @@
            END-IF
 
            IF WS-ORDEM = 'A'
-              IF WS-CLASS = 'C'
-                 MOVE LOW-VALUES TO VENDEDOR-REG
-                 START VENDEDOR KEY > VEN-COD
-                       INVALID KEY
-                       DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
-                 END-START
-              ELSE
-                 MOVE SPACES  TO  VENDEDOR-REG
-                 START VENDEDOR KEY > VEN-NOME
-                       INVALID KEY
-                       DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
-                 END-START
-              END-IF
+              EVALUATE WS-CLASS
+                 WHEN 'C'
+                    MOVE LOW-VALUES TO VENDEDOR-REG
+                    START VENDEDOR KEY > VEN-COD
+                          INVALID KEY
+                          DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
+                    END-START
+                 WHEN 'U'
+                    MOVE LOW-VALUES TO VENDEDOR-REG
+                    START VENDEDOR KEY > VEN-UF
+                          INVALID KEY
+                          DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
+                    END-START
+                 WHEN OTHER
+                    MOVE SPACES  TO  VENDEDOR-REG
+                    START VENDEDOR KEY > VEN-NOME
+                          INVALID KEY
+                          DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
+                    END-START
+              END-EVALUATE
            ELSE
-              IF WS-CLASS = 'C'
-                 MOVE HIGH-VALUES TO VENDEDOR-REG
-                 START VENDEDOR KEY <= VEN-COD
-                       INVALID KEY
-                       DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
-                 END-START
-              ELSE
-                 MOVE HIGH-VALUES TO VENDEDOR-REG
-                 START VENDEDOR KEY < VEN-NOME
-                       INVALID KEY
-                       DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
-                 END-START
-              END-IF
+              EVALUATE WS-CLASS
+                 WHEN 'C'
+                    MOVE HIGH-VALUES TO VENDEDOR-REG
+                    START VENDEDOR KEY <= VEN-COD
+                          INVALID KEY
+                          DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
+                    END-START
+                 WHEN 'U'
+                    MOVE HIGH-VALUES TO VENDEDOR-REG
+                    START VENDEDOR KEY <= VEN-UF
+                          INVALID KEY
+                          DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
+                    END-START
+                 WHEN OTHER
+                    MOVE HIGH-VALUES TO VENDEDOR-REG
+                    START VENDEDOR KEY < VEN-NOME
+                          INVALID KEY
+                          DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
+                    END-START
+              END-EVALUATE
            END-IF
 
            PERFORM PROCESSA UNTIL FS-FIM-REG
@@ -296,16 +432,21 @@
               PERFORM VERIFICA-NOME
            END-IF
 
+           IF WS-UF-FILTRO NOT EQUAL SPACES AND
+              WS-UF-FILTRO NOT EQUAL VEN-UF
+              SET ERRO-SIM      TO TRUE
+           END-IF
+
            IF ERRO-NAO
-              IF WS-CTLIN > 55
-                 PERFORM IMP-CABEC
-                 PERFORM IMP-DETALHE
-              ELSE
-                 PERFORM IMP-DETALHE
+              IF WS-CLASS = 'U'
+                 PERFORM VERIFICA-QUEBRA-UF
               END-IF
+              PERFORM IMP-DETALHE
            END-IF
 
-           DISPLAY SS-PRINT
+           IF MODO-INTERATIVO
+              DISPLAY SS-PRINT
+           END-IF
            .
        PROCESSA-FIM.
            EXIT.
@@ -315,11 +456,16 @@
       *-----------------------------------------------------------*
            ADD  01              TO WS-CTPAG
            MOVE WS-CTPAG        TO PAG-REL
-           MOVE 05              TO WS-CTLIN
-           WRITE RELVEN-REL    FROM LINHA-CAB0
-           WRITE RELVEN-REL    FROM LINHA-BRANCO
-           WRITE RELVEN-REL    FROM LINHA-CAB1
-           WRITE RELVEN-REL    FROM LINHA-CAB2
+           MOVE WS-CAB-DATA     TO CAB-DATA
+           MOVE WS-CAB-HORA     TO CAB-HORA
+           WRITE RELVEN-REL    FROM LINHA-CAB0 AFTER ADVANCING PAGE
+           WRITE RELVEN-REL    FROM LINHA-BRANCO AFTER ADVANCING 1 LINE
+           WRITE RELVEN-REL    FROM LINHA-CAB1 AFTER ADVANCING 1 LINE
+           WRITE RELVEN-REL    FROM LINHA-CAB2 AFTER ADVANCING 1 LINE
+
+           IF CSV-SIM AND WS-CTPAG = 1
+              WRITE RELVEN-CSV-REG FROM LINHA-CSV-CAB
+           END-IF
            .
        IMP-CABEC-FIM.
            EXIT.
@@ -327,19 +473,84 @@
       *-----------------------------------------------------------*
        IMP-DETALHE.
       *-----------------------------------------------------------*
+           IF PRIMEIRA-LINHA
+              PERFORM IMP-CABEC
+              SET NAO-PRIMEIRA-LINHA TO TRUE
+           END-IF
+
            ADD  01             TO WS-PRT
-           ADD  01             TO WS-CTLIN
+           ADD  01             TO WS-SUBTOT
            MOVE VEN-COD        TO REL-COD
-           MOVE VEN-CPF(01:3)  TO CPF-01
-           MOVE VEN-CPF(04:3)  TO CPF-02
-           MOVE VEN-CPF(07:3)  TO CPF-03
-           MOVE VEN-CPF(10:2)  TO CPF-04
+           MOVE VEN-CPF-FMT    TO REL-CPF
            MOVE VEN-NOME       TO REL-NOME
            MOVE VEN-LATIT      TO REL-LATIT
            MOVE VEN-LONGI      TO REL-LONGI
-           WRITE RELVEN-REL FROM LINHA-DET AFTER 1
+           MOVE VEN-UF         TO REL-UF
+           WRITE RELVEN-REL FROM LINHA-DET AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE
+                  PERFORM IMP-CABEC
+           END-WRITE
+
+           IF CSV-SIM
+              MOVE VEN-COD        TO CSV-COD
+              MOVE VEN-CPF-FMT    TO CSV-CPF
+              MOVE VEN-NOME       TO CSV-NOME
+              MOVE VEN-LATIT      TO CSV-LATIT
+              MOVE VEN-LONGI      TO CSV-LONGI
+              MOVE VEN-UF         TO CSV-UF
+              WRITE RELVEN-CSV-REG FROM LINHA-CSV-DET
+           END-IF
                .
        IMP-DETALHE-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       VERIFICA-QUEBRA-UF.
+      *-----------------------------------------------------------*
+      *    Chamada apenas quando o relatorio esta classificado por
+      *    UF (WS-CLASS = 'U'). Ao mudar de regiao, imprime o
+      *    subtotal da regiao que acabou de terminar.
+           IF WS-UF-ANT NOT = SPACES AND WS-UF-ANT NOT = VEN-UF
+              MOVE WS-UF-ANT      TO SUBTOT-UF
+              MOVE WS-SUBTOT      TO SUBTOT-QTDE
+              WRITE RELVEN-REL FROM LINHA-SUBTOT AFTER ADVANCING 1 LINE
+              MOVE ZEROS          TO WS-SUBTOT
+           END-IF
+
+           MOVE VEN-UF            TO WS-UF-ANT
+           .
+       VERIFICA-QUEBRA-UF-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'REL-VEN.TXT'                DELIMITED BY SIZE
+             INTO WS-ARQ-RELVEN
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'REL-VEN.CSV'                DELIMITED BY SIZE
+             INTO WS-ARQ-RELVEN-CSV
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
 
       *-----------------------------------------------------------*
        ABRIR-ARQUIVO.
@@ -353,6 +564,17 @@
            END-IF
 
            OPEN OUTPUT RELVEN
+           OPEN OUTPUT RELVEN-CSV
+
+           ACCEPT WS-DATA-COMPLETA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-COMPLETA FROM TIME
+
+           MOVE WS-DATA-DIA         TO WS-CAB-DIA
+           MOVE WS-DATA-MES         TO WS-CAB-MES
+           MOVE WS-DATA-ANO         TO WS-CAB-ANO
+           MOVE WS-HORA-COMPLETA (1:2) TO WS-CAB-HH
+           MOVE WS-HORA-COMPLETA (3:2) TO WS-CAB-MM
+           MOVE WS-HORA-COMPLETA (5:2) TO WS-CAB-SS
            .
        ABRIR-ARQUIVO-FIM.
            EXIT.
@@ -360,6 +582,12 @@
       *-----------------------------------------------------------*
        TOTAIS.
       *-----------------------------------------------------------*
+           IF WS-CLASS = 'U' AND WS-UF-ANT NOT = SPACES
+              MOVE WS-UF-ANT       TO SUBTOT-UF
+              MOVE WS-SUBTOT       TO SUBTOT-QTDE
+              WRITE RELVEN-REL FROM LINHA-SUBTOT AFTER ADVANCING 1 LINE
+           END-IF
+
            MOVE WS-READ         TO TOT-LIDOS
            MOVE WS-PRT          TO TOT-PRT
            WRITE RELVEN-REL    FROM LINHA-TOT AFTER 1
@@ -394,10 +622,14 @@
       *-----------------------------------------------------------*
        MOSTRA-ERRO.
       *-----------------------------------------------------------*
-           DISPLAY SS-ERRO
-           ACCEPT SS-ERRO
-           DISPLAY SS-STATUS
-      *    CALL "PROG10" END-CALL
+           IF MODO-BATCH
+              DISPLAY WS-MSGERRO
+           ELSE
+              DISPLAY SS-ERRO
+              ACCEPT SS-ERRO
+              DISPLAY SS-STATUS
+      *       CALL "PROG10" END-CALL
+           END-IF
            .
        MOSTRA-ERRO-FIM.
            EXIT.
@@ -405,5 +637,5 @@
       *-----------------------------------------------------------*
        FINALIZA.
       *-----------------------------------------------------------*
-           CLOSE VENDEDOR RELVEN
+           CLOSE VENDEDOR RELVEN RELVEN-CSV
            GOBACK.
