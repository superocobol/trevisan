@@ -2,11 +2,37 @@
       * Autor.....: Alexandre Trevisani (PROVA COBOL)
       * Data......: Julho/2019
       * Programa..: PROG00 - MENU Sitema Distribuição Cliente X Vendedor
+      * Historico.:
+      *   2026 mnt - OPERADOR.ARQ/MENULOG.TXT passam a ser localizados
+      *              via COBOL_DATA_DIR (MONTA-CAMINHOS), em vez de
+      *              fixos em C:\COBOL\, igual aos demais programas
+      *              que acessam esses arquivos.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PMENU.
+       ENVIRONMENT          DIVISION.
+       CONFIGURATION        SECTION.
+       SPECIAL-NAMES.       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT         SECTION.
+       FILE-CONTROL.
+
+       SELECT OPERADOR ASSIGN TO WS-ARQ-OPERADOR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS OPE-STAT
+              RECORD KEY IS OPE-KEY.
+
+       SELECT MENULOG ASSIGN TO WS-ARQ-MENULOG
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS MLG-STAT.
+
        DATA DIVISION.
        FILE SECTION.
+
+       COPY FD_OPERADOR.
+
+       COPY FD_MENULOG.
+
        WORKING-STORAGE SECTION.
 
        01 WS-MODULO.
@@ -16,6 +42,10 @@
 
        77 WS-OPCAO          PIC 9     VALUE ZEROS.
 
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-OPERADOR    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-MENULOG     PIC X(70) VALUE SPACES.
+
        77 WS-NUML           PIC 999.
        77 WS-NUMC           PIC 999.
        77 COR-FUNDO         PIC 9 VALUE 1.
@@ -27,6 +57,37 @@
        77 WS-FUNCAO         PIC X.
           88 WS-FIM         VALUE 'F'.
 
+       77 OPE-STAT          PIC 9(02).
+           88 FS-OK         VALUE ZEROS.
+           88 FS-NAO-EXISTE VALUE 35.
+
+       77 MLG-STAT          PIC 9(02).
+           88 FSM-OK        VALUE ZEROS.
+           88 FSM-NAO-EXISTE VALUE 35.
+
+       01 LINHA-MENULOG.
+           05 MLG-DATA          PIC 9(08) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 MLG-HORA          PIC 9(06) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 MLG-OPERADOR      PIC X(08) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 MLG-OPCAO         PIC 9(01) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 MLG-DESCRICAO     PIC X(20) VALUE SPACES.
+
+       77 WS-HORA-COMPLETA  PIC 9(08).
+
+       77 WS-COD-OPERADOR   PIC X(08) VALUE SPACES.
+       77 WS-SENHA-OPERADOR PIC X(08) VALUE SPACES.
+       77 WS-OPERADOR-NOME  PIC X(40) VALUE SPACES.
+       77 WS-TENTATIVAS-LOGIN     PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS-LOGIN PIC 9(02) VALUE 03.
+
+       77 WS-ERRO           PIC X.
+          88 E-SIM          VALUE "S".
+          88 E-NAO          VALUE "N".
+
        SCREEN SECTION.
 
        01 SS-CLS.
@@ -54,10 +115,24 @@
            05 LINE 12 COLUMN 45 VALUE "4   VENDEDORES".
            05 LINE 13 COLUMN 45 VALUE "EXECUTAR".
            05 LINE 14 COLUMN 45 VALUE "5   DISTRIBUICAO".
-           05 LINE 15 COLUMN 45 VALUE "FINALIZAR".
-           05 LINE 16 COLUMN 45 VALUE "9   FIM PROCESSAMENTO".
-           05 LINE 18 COLUMN 45 VALUE "OPCAO :  ".
-           05 LINE 18 COLUMN 53 USING WS-OPCAO.
+           05 LINE 15 COLUMN 45 VALUE "6   CONSULTA DISTRIBUICAO".
+           05 LINE 16 COLUMN 45 VALUE "7   TRANSFERENCIA DE VENDEDOR".
+           05 LINE 17 COLUMN 45 VALUE "FINALIZAR".
+           05 LINE 18 COLUMN 45 VALUE "9   FIM PROCESSAMENTO".
+           05 LINE 20 COLUMN 45 VALUE "OPCAO :  ".
+           05 LINE 20 COLUMN 53 USING WS-OPCAO.
+
+       01 SS-LOGIN FOREGROUND-COLOR 6.
+           05 LINE 09 COLUMN 45 VALUE "OPERADOR:".
+           05 COLUMN PLUS 2 PIC X(08) USING WS-COD-OPERADOR.
+           05 LINE 11 COLUMN 45 VALUE "SENHA...:".
+           05 COLUMN PLUS 2 PIC X(08) USING WS-SENHA-OPERADOR
+              NO ECHO.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 6 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -67,6 +142,9 @@
            ACCEPT WS-NUML FROM LINES
            ACCEPT WS-NUMC FROM COLUMNS
       *    DISPLAY SS-CLS
+           PERFORM MONTA-CAMINHOS
+           PERFORM ABRIR-ARQUIVO
+           PERFORM ROT-LOGIN
            .
        DIG-OPCAO.
            PERFORM UNTIL WS-FIM
@@ -89,25 +167,41 @@
             WHEN 1
                  MOVE "CADASTRO CLIENTES"      TO WS-MENSAG
                  DISPLAY SS-CABECALHO
+                 PERFORM GRAVA-MENULOG
                  CALL "PROG01" END-CALL
             WHEN 2
                  MOVE "CADASTRO VENDEDORES"    TO WS-MENSAG
                  DISPLAY SS-CABECALHO
+                 PERFORM GRAVA-MENULOG
                  CALL "PROG04" END-CALL
             WHEN 3
                  MOVE "RELATORIO CLIENTES"     TO WS-MENSAG
                  DISPLAY SS-CABECALHO
+                 PERFORM GRAVA-MENULOG
                  CALL "PROG02" END-CALL
             WHEN 4
                  MOVE "RELATORIO VENDEDORES"   TO WS-MENSAG
                  DISPLAY SS-CABECALHO
+                 PERFORM GRAVA-MENULOG
                  CALL "PROG05" END-CALL
             WHEN 5
                  MOVE "DISTRIBUICAO"           TO WS-MENSAG
                  DISPLAY SS-CABECALHO
+                 PERFORM GRAVA-MENULOG
                  CALL "PROG09" END-CALL
+            WHEN 6
+                 MOVE "CONSULTA DISTRIBUICAO"  TO WS-MENSAG
+                 DISPLAY SS-CABECALHO
+                 PERFORM GRAVA-MENULOG
+                 CALL "PROG16" END-CALL
+            WHEN 7
+                 MOVE "TRANSFERENCIA VENDEDOR" TO WS-MENSAG
+                 DISPLAY SS-CABECALHO
+                 PERFORM GRAVA-MENULOG
+                 CALL "PROG17" END-CALL
             WHEN 9
                  MOVE "FIM PROCESSAMENTO"      TO WS-MENSAG
+                 PERFORM GRAVA-MENULOG
                  PERFORM ROT-FIM
             WHEN OTHER
                  MOVE "OPCAO INVALIDA"         TO WS-MENSAG
@@ -117,5 +211,130 @@
        ROT-VALIDA-EXIT.
            EXIT.
 
+      *-----------------------------------------------------------------
+       ROT-LOGIN.
+      *-----------------------------------------------------------------
+           MOVE SPACES TO WS-COD-OPERADOR WS-SENHA-OPERADOR
+           DISPLAY SS-CLS
+           DISPLAY SS-LOGIN
+           ACCEPT  SS-LOGIN
+
+           MOVE WS-COD-OPERADOR TO OPE-COD
+           READ OPERADOR
+                INVALID KEY
+                   MOVE "OPERADOR NAO CADASTRADO" TO WS-MSGERRO
+                   PERFORM ROT-LOGIN-FALHOU
+                   GO TO ROT-LOGIN
+           END-READ
+
+           IF OPE-INATIVO
+              MOVE "OPERADOR INATIVO"      TO WS-MSGERRO
+              PERFORM ROT-LOGIN-FALHOU
+              GO TO ROT-LOGIN
+           END-IF
+
+           IF OPE-SENHA NOT = WS-SENHA-OPERADOR
+              MOVE "SENHA INVALIDA"        TO WS-MSGERRO
+              PERFORM ROT-LOGIN-FALHOU
+              GO TO ROT-LOGIN
+           END-IF
+
+           MOVE OPE-COD          TO WS-COD-OPERADOR
+           MOVE OPE-NOME         TO WS-OPERADOR-NOME
+           MOVE ZEROS            TO WS-TENTATIVAS-LOGIN
+           .
+       ROT-LOGIN-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ROT-LOGIN-FALHOU.
+      *-----------------------------------------------------------------
+           ADD 1 TO WS-TENTATIVAS-LOGIN
+           PERFORM MOSTRA-ERRO
+           IF WS-TENTATIVAS-LOGIN >= WS-MAX-TENTATIVAS-LOGIN
+              MOVE "ACESSO NEGADO - ENCERRANDO" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM ROT-FIM
+           END-IF
+           .
+       ROT-LOGIN-FALHOU-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------------
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'OPERADOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-OPERADOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'MENULOG.TXT'                DELIMITED BY SIZE
+             INTO WS-ARQ-MENULOG
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ABRIR-ARQUIVO.
+      *-----------------------------------------------------------------
+           OPEN I-O OPERADOR
+           IF FS-NAO-EXISTE
+              OPEN OUTPUT OPERADOR
+              MOVE "ADMIN"          TO OPE-COD
+              MOVE "ADMIN"          TO OPE-SENHA
+              MOVE "ADMINISTRADOR"  TO OPE-NOME
+              MOVE "A"              TO OPE-SITUACAO
+              WRITE OPERADOR-OPE
+              CLOSE OPERADOR
+              OPEN I-O OPERADOR
+           END-IF
+
+           OPEN EXTEND MENULOG
+           IF FSM-NAO-EXISTE
+              OPEN OUTPUT MENULOG
+              CLOSE MENULOG
+              OPEN EXTEND MENULOG
+           END-IF
+           .
+       ABRIR-ARQUIVO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       GRAVA-MENULOG.
+      *-----------------------------------------------------------------
+           MOVE SPACES              TO LINHA-MENULOG
+           ACCEPT MLG-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-COMPLETA FROM TIME
+           MOVE WS-HORA-COMPLETA (1:6) TO MLG-HORA
+           MOVE WS-COD-OPERADOR     TO MLG-OPERADOR
+           MOVE WS-OPCAO            TO MLG-OPCAO
+           MOVE WS-MENSAG           TO MLG-DESCRICAO
+           WRITE MENULOG-REG FROM LINHA-MENULOG
+           .
+       GRAVA-MENULOG-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       MOSTRA-ERRO.
+      *-----------------------------------------------------------------
+           DISPLAY SS-ERRO
+           ACCEPT  SS-ERRO
+           DISPLAY SS-STATUS
+           .
+       MOSTRA-ERRO-FIM.
+           EXIT.
+
        ROT-FIM.
+           CLOSE OPERADOR MENULOG
            STOP RUN.
