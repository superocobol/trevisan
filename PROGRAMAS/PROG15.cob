@@ -0,0 +1,436 @@
+      ******************************************************************
+      * Autor.....: Alexandre Trevisani (PROVA COBOL)
+      * Data......: Julho/2019
+      * Programa..: PROG15 - Relação da Distribuição por Vendedor
+      * Observação: Le DISTRIB.ARQ agrupado por DIS-CODV (na ordem da
+      *             chave alternativa DIS-CODV), busca VEN-NOME em
+      *             VENDEDOR.ARQ e imprime, por vendedor, a quantidade
+      *             de clientes e a distancia media/minima/maxima.
+      * Historico.:
+      *   2026 mnt - Programa novo.
+      *   2026 mnt - REL-MEDIA/REL-MINIMA/REL-MAXIMA estavam em
+      *              PIC ZZZ,999 (so 3 digitos inteiros) e truncavam a
+      *              distancia de DIS-METROS (PIC 9(006)V999) acima de
+      *              999 Km. Ampliado para PIC ZZZZZ9,999.
+      *   2026 mnt - DISTRIB.ARQ/VENDEDOR.ARQ/REL-DIS.TXT passam a ser
+      *              localizados via COBOL_DATA_DIR (MONTA-CAMINHOS),
+      *              em vez de fixos em C:\COBOL\, igual aos demais
+      *              programas que acessam esses arquivos.
+      ******************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PROG15.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT DISTRIB ASSIGN TO WS-ARQ-DISTRIB
+              ORGANIZATION         IS INDEXED
+              ACCESS  MODE         IS SEQUENTIAL
+              FILE STATUS          IS DIS-STAT
+              ALTERNATE RECORD KEY IS DIS-CODV WITH DUPLICATES
+              RECORD KEY           IS DIS-KEY.
+
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
+              ORGANIZATION         IS INDEXED
+              ACCESS  MODE         IS RANDOM
+              FILE STATUS          IS VEN-STAT
+              ALTERNATE RECORD KEY IS VEN-COD
+              ALTERNATE RECORD KEY IS VEN-NOME  WITH DUPLICATES
+              LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+              RECORD KEY           IS VEN-KEY.
+
+       SELECT RELDIS ASSIGN TO WS-ARQ-RELDIS
+              ORGANIZATION         IS LINE SEQUENTIAL
+              FILE STATUS          IS REL-STAT.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY FD_DISTRIB.
+
+       COPY FD_VENDEDOR.
+
+       FD RELDIS
+           LINAGE IS 55 LINES
+           WITH FOOTING AT 51
+           LINES AT TOP 3
+           LINES AT BOTTOM 2.
+
+       01 RELDIS-REL.
+          05 REL-IMP        PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULO.
+           05 FILLER        PIC X(30) VALUE
+              "PROVA COBOL - REL. DISTRIB.".
+           05 FILLER        PIC X(12) VALUE "MENSAGEM :".
+           05 WS-MENSAG     PIC X(40) VALUE SPACES.
+
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-DISTRIB     PIC X(70) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-RELDIS      PIC X(70) VALUE SPACES.
+
+       77 DIS-STAT           PIC 9(02).
+           88 FSD-OK         VALUE ZEROS.
+           88 FSD-FIM-REG    VALUE 10.
+           88 FSD-NAO-EXISTE VALUE 35.
+
+       77 VEN-STAT           PIC 9(02).
+           88 FSV-OK         VALUE ZEROS.
+           88 FSV-NAO-EXISTE VALUE 35.
+
+       77 REL-STAT           PIC 9(02).
+           88 FSR-OK         VALUE ZEROS.
+
+       77 WS-ERRO            PIC X.
+           88 E-SIM          VALUES ARE "S".
+           88 E-NAO          VALUES ARE "N".
+
+       77 WS-NUML            PIC 999.
+       77 WS-NUMC            PIC 999.
+       77 COR-FUNDO          PIC 9 VALUE 1.
+       77 COR-FRENTE         PIC 9 VALUE 6.
+
+       77 WS-STATUS          PIC X(40).
+       77 WS-MSGERRO         PIC X(80).
+       77 WS-READ            PIC 9(05) VALUE ZEROS.
+       77 WS-PRT             PIC 9(03) VALUE ZEROS.
+       77 WS-CTPAG           PIC 9(03) VALUE ZEROS.
+
+       77 WS-CODV-ANT        PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-CLI         PIC 9(05) VALUE ZEROS.
+       77 WS-SOMA-METROS     PIC 9(009)V999 VALUE ZEROS.
+       77 WS-MIN-METROS      PIC 9(006)V999 VALUE ZEROS.
+       77 WS-MAX-METROS      PIC 9(006)V999 VALUE ZEROS.
+       77 WS-MEDIA-METROS    PIC 9(006)V999 VALUE ZEROS.
+
+       77 WS-PRIMEIRO-GRUPO  PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-GRUPO     VALUE 'S'.
+           88 NAO-PRIMEIRO-GRUPO VALUE 'N'.
+
+       77 WS-PRIMEIRA        PIC X(01) VALUE 'S'.
+           88 PRIMEIRA-LINHA     VALUE 'S'.
+           88 NAO-PRIMEIRA-LINHA VALUE 'N'.
+
+       77 WS-HORA-COMPLETA   PIC 9(08) VALUE ZEROS.
+
+       01 WS-DATA-COMPLETA.
+           05 WS-DATA-ANO   PIC 9(04).
+           05 WS-DATA-MES   PIC 9(02).
+           05 WS-DATA-DIA   PIC 9(02).
+
+       01 WS-CAB-DATA.
+           05 WS-CAB-DIA    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 WS-CAB-MES    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 WS-CAB-ANO    PIC 9(04).
+
+       01 WS-CAB-HORA.
+           05 WS-CAB-HH     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE ':'.
+           05 WS-CAB-MM     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE ':'.
+           05 WS-CAB-SS     PIC 9(02).
+
+       01 LINHA-CAB0.
+           05 FILLER        PIC X(030) VALUE
+           'PROVA DE COBOL '.
+           05 FILLER        PIC X(066) VALUE
+           '            RELACAO DISTRIBUICAO POR VENDEDOR'.
+           05 FILLER        PIC X(09) VALUE 'PAGINA : '.
+           05 PAG-REL       PIC ZZ9.
+           05 FILLER        PIC X(002) VALUE SPACES.
+           05 FILLER        PIC X(006) VALUE 'DATA: '.
+           05 CAB-DATA      PIC X(010).
+           05 FILLER        PIC X(002) VALUE SPACES.
+           05 FILLER        PIC X(006) VALUE 'HORA: '.
+           05 CAB-HORA      PIC X(008).
+
+       01 LINHA-CAB1.
+           05 FILLER        PIC X(014)  VALUE 'CODIGO'.
+           05 FILLER        PIC X(042)  VALUE 'NOME VENDEDOR'.
+           05 FILLER        PIC X(014)  VALUE 'CLIENTES'.
+           05 FILLER        PIC X(016)  VALUE 'MEDIA (KM)'.
+           05 FILLER        PIC X(016)  VALUE 'MINIMA (KM)'.
+           05 FILLER        PIC X(016)  VALUE 'MAXIMA (KM)'.
+
+       01 LINHA-CAB2.
+           05 FILLER        PIC X(014)  VALUE '======'.
+           05 FILLER        PIC X(042)  VALUE '==========='.
+           05 FILLER        PIC X(014)  VALUE '========'.
+           05 FILLER        PIC X(016)  VALUE '=========='.
+           05 FILLER        PIC X(016)  VALUE '=========='.
+           05 FILLER        PIC X(016)  VALUE '=========='.
+
+       01 LINHA-DET.
+           05 REL-CODV      PIC X(003)  VALUE SPACES.
+           05 FILLER        PIC X(011)  VALUE SPACES.
+           05 REL-NOMEV     PIC X(040).
+           05 FILLER        PIC X(002)  VALUE SPACES.
+           05 REL-QTDCLI    PIC ZZZZ9.
+           05 FILLER        PIC X(009)  VALUE SPACES.
+           05 REL-MEDIA     PIC ZZZZZ9,999.
+           05 FILLER        PIC X(003)  VALUE SPACES.
+           05 REL-MINIMA    PIC ZZZZZ9,999.
+           05 FILLER        PIC X(003)  VALUE SPACES.
+           05 REL-MAXIMA    PIC ZZZZZ9,999.
+
+       01 LINHA-TOT.
+           05 FILLER        PIC X(14) VALUE 'TOTAL LIDOS :'.
+           05 TOT-LIDOS     PIC ZZZZ9.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(21) VALUE 'TOTAL VENDEDORES :'.
+           05 TOT-PRT       PIC 999.
+
+       01 LINHA-BRANCO      PIC X(100) VALUE SPACES.
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(80) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+           05 SS-PRINT.
+              10 LINE 11 COLUMN 13 VALUE
+                 "LENDO  REGISTRO NUMERO                 : ".
+              10 COLUMN PLUS 2 PIC 9(05) USING WS-READ.
+              10 LINE 12 COLUMN 13 VALUE
+                 "IMPRIMINDO VENDEDOR                    : ".
+              10 COLUMN PLUS 2 PIC 9(03) USING WS-PRT.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT  WS-NUML FROM LINES
+           ACCEPT  WS-NUMC FROM COLUMNS
+           PERFORM MONTA-CAMINHOS
+           DISPLAY SS-CLS
+
+           PERFORM ABRIR-ARQUIVO
+           DISPLAY SS-PRINT
+
+           PERFORM PROCESSA UNTIL FSD-FIM-REG
+
+           IF NOT PRIMEIRO-GRUPO
+              PERFORM FECHA-GRUPO
+           END-IF
+
+           PERFORM TOTAIS
+           PERFORM FINALIZA
+           .
+       FIM-PROCES.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       PROCESSA.
+      *-----------------------------------------------------------*
+           READ DISTRIB NEXT AT END
+                GO TO PROCESSA-FIM
+           END-READ
+
+           ADD 01 TO WS-READ
+           DISPLAY SS-PRINT
+
+           IF NOT PRIMEIRO-GRUPO AND DIS-CODV NOT = WS-CODV-ANT
+              PERFORM FECHA-GRUPO
+           END-IF
+
+           IF PRIMEIRO-GRUPO
+              SET NAO-PRIMEIRO-GRUPO TO TRUE
+              MOVE DIS-CODV        TO WS-CODV-ANT
+              MOVE ZEROS           TO WS-QTD-CLI WS-SOMA-METROS
+              MOVE DIS-METROS      TO WS-MIN-METROS WS-MAX-METROS
+           END-IF
+
+           IF DIS-CODV NOT = WS-CODV-ANT
+              MOVE DIS-CODV        TO WS-CODV-ANT
+              MOVE ZEROS           TO WS-QTD-CLI WS-SOMA-METROS
+              MOVE DIS-METROS      TO WS-MIN-METROS WS-MAX-METROS
+           END-IF
+
+           ADD 01                  TO WS-QTD-CLI
+           ADD DIS-METROS          TO WS-SOMA-METROS
+
+           IF DIS-METROS < WS-MIN-METROS
+              MOVE DIS-METROS      TO WS-MIN-METROS
+           END-IF
+
+           IF DIS-METROS > WS-MAX-METROS
+              MOVE DIS-METROS      TO WS-MAX-METROS
+           END-IF
+           .
+       PROCESSA-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       FECHA-GRUPO.
+      *-----------------------------------------------------------*
+      *    Fecha o grupo do vendedor anterior (mudou DIS-CODV, ou
+      *    chegou o fim do arquivo): busca o nome do vendedor e
+      *    imprime a linha do relatorio com as estatisticas do
+      *    grupo que acabou de terminar.
+           IF PRIMEIRA-LINHA
+              PERFORM IMP-CABEC
+              SET NAO-PRIMEIRA-LINHA TO TRUE
+           END-IF
+
+           DIVIDE WS-SOMA-METROS BY WS-QTD-CLI
+                  GIVING WS-MEDIA-METROS
+
+           MOVE WS-CODV-ANT     TO VEN-COD
+           READ VENDEDOR KEY IS VEN-COD
+                INVALID KEY
+                   MOVE 'VENDEDOR NAO ENCONTRADO' TO VEN-NOME
+           END-READ
+
+           ADD  01              TO WS-PRT
+           MOVE WS-CODV-ANT     TO REL-CODV
+           MOVE VEN-NOME        TO REL-NOMEV
+           MOVE WS-QTD-CLI      TO REL-QTDCLI
+           MOVE WS-MEDIA-METROS TO REL-MEDIA
+           MOVE WS-MIN-METROS   TO REL-MINIMA
+           MOVE WS-MAX-METROS   TO REL-MAXIMA
+           WRITE RELDIS-REL FROM LINHA-DET AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE
+                  PERFORM IMP-CABEC
+           END-WRITE
+           .
+       FECHA-GRUPO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       IMP-CABEC.
+      *-----------------------------------------------------------*
+           ADD  01              TO WS-CTPAG
+           MOVE WS-CTPAG        TO PAG-REL
+           MOVE WS-CAB-DATA     TO CAB-DATA
+           MOVE WS-CAB-HORA     TO CAB-HORA
+           WRITE RELDIS-REL    FROM LINHA-CAB0 AFTER ADVANCING PAGE
+           WRITE RELDIS-REL    FROM LINHA-BRANCO AFTER ADVANCING 1 LINE
+           WRITE RELDIS-REL    FROM LINHA-CAB1 AFTER ADVANCING 1 LINE
+           WRITE RELDIS-REL    FROM LINHA-CAB2 AFTER ADVANCING 1 LINE
+           .
+       IMP-CABEC-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       TOTAIS.
+      *-----------------------------------------------------------*
+           MOVE WS-READ         TO TOT-LIDOS
+           MOVE WS-PRT          TO TOT-PRT
+           WRITE RELDIS-REL    FROM LINHA-TOT AFTER 1
+           .
+       TOTAIS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'DISTRIB.ARQ'                DELIMITED BY SIZE
+             INTO WS-ARQ-DISTRIB
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'REL-DIS.TXT'                DELIMITED BY SIZE
+             INTO WS-ARQ-RELDIS
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       ABRIR-ARQUIVO.
+      *-----------------------------------------------------------*
+           OPEN INPUT DISTRIB
+
+           IF FSD-NAO-EXISTE
+              MOVE 'ARQUIVO DISTRIB NAO ENCONTRADO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+
+           OPEN INPUT VENDEDOR
+
+           IF FSV-NAO-EXISTE
+              MOVE 'ARQUIVO VENDEDOR NAO ENCONTRADO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+
+           OPEN OUTPUT RELDIS
+
+           MOVE LOW-VALUES      TO DISTRIB-DIS
+           START DISTRIB KEY IS NOT LESS THAN DIS-CODV
+                 INVALID KEY
+                 DISPLAY 'NAO ENCONTREI REGISTROS' AT 2050
+           END-START
+
+           ACCEPT WS-DATA-COMPLETA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-COMPLETA FROM TIME
+
+           MOVE WS-DATA-DIA         TO WS-CAB-DIA
+           MOVE WS-DATA-MES         TO WS-CAB-MES
+           MOVE WS-DATA-ANO         TO WS-CAB-ANO
+           MOVE WS-HORA-COMPLETA (1:2) TO WS-CAB-HH
+           MOVE WS-HORA-COMPLETA (3:2) TO WS-CAB-MM
+           MOVE WS-HORA-COMPLETA (5:2) TO WS-CAB-SS
+           .
+       ABRIR-ARQUIVO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       MOSTRA-ERRO.
+      *-----------------------------------------------------------*
+           DISPLAY SS-ERRO
+           ACCEPT SS-ERRO
+           DISPLAY SS-STATUS
+           .
+       MOSTRA-ERRO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+        FINALIZA.
+      *-----------------------------------------------------------*
+           CLOSE DISTRIB VENDEDOR RELDIS
+           GOBACK.
