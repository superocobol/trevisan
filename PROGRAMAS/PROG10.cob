@@ -21,13 +21,48 @@
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         PROG10.
        ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT ERRLOG ASSIGN TO "C:\COBOL\ERRLOG.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS ERR-STAT.
+
        DATA                DIVISION.
+       FILE                SECTION.
+
+       FD  ERRLOG.
+
+       01  ERRLOG-REG.
+           05 ERL-IMP          PIC X(150).
+
        WORKING-STORAGE     SECTION.
 
        77 WS-SPACES        PIC X(80) VALUE '.'.
        01 LLCC.
           05 WS-LIN        PIC 9(02) VALUE 04.
           05 WS-COL        PIC 9(02) VALUE 01.
+
+       77 ERR-STAT         PIC 9(02).
+          88 FSE-OK           VALUE ZEROS.
+          88 FSE-NAO-EXISTE   VALUE 35.
+
+       01 WS-HORA-COMPLETA PIC 9(08) VALUE ZEROS.
+
+       01 LINHA-ERRLOG.
+           05 ERL-DATA         PIC 9(08) VALUE ZEROS.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ERL-HORA         PIC 9(06) VALUE ZEROS.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ERL-PROGRAMA     PIC X(08) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ERL-PARAGRAFO    PIC X(30) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ERL-ARQUIVO      PIC X(08) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ERL-STATUS       PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ERL-MENSAGEM     PIC X(50) VALUE SPACES.
       *
        LINKAGE             SECTION.
 
@@ -68,6 +103,12 @@
            END-IF
 
            PERFORM VERIFICA-ERRO
+           PERFORM GRAVA-ERRLOG
+
+           IF LK-RET = '50' OR LK-RET = '60'
+              CALL "PROG12" USING LK-FILE-STATUS END-CALL
+           END-IF
+
            PERFORM MOSTRA-RESUMO
            GOBACK
            .
@@ -113,6 +154,33 @@
        VERIFICA-ERROS-FIM.
            EXIT.
 
+      *----------------------------------------------------------------
+       GRAVA-ERRLOG.
+      *----------------------------------------------------------------
+           OPEN EXTEND ERRLOG
+           IF FSE-NAO-EXISTE
+              OPEN OUTPUT ERRLOG
+              CLOSE ERRLOG
+              OPEN EXTEND ERRLOG
+           END-IF
+
+           MOVE SPACES               TO LINHA-ERRLOG
+           ACCEPT WS-HORA-COMPLETA   FROM TIME
+           ACCEPT ERL-DATA           FROM DATE YYYYMMDD
+           MOVE WS-HORA-COMPLETA (1:6) TO ERL-HORA
+           MOVE LK-PRG               TO ERL-PROGRAMA
+           MOVE LK-PAR               TO ERL-PARAGRAFO
+           MOVE LK-ARQ               TO ERL-ARQUIVO
+           MOVE LK-STA               TO ERL-STATUS
+           MOVE LK-MSG               TO ERL-MENSAGEM
+
+           WRITE ERRLOG-REG FROM LINHA-ERRLOG
+
+           CLOSE ERRLOG
+           .
+       GRAVA-ERRLOG-FIM.
+           EXIT.
+
       *----------------------------------------------------------------
        MOSTRA-RESUMO.
       *----------------------------------------------------------------
