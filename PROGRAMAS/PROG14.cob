@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Autor.....: Alexandre Trevisani (PROVA COBOL)
+      * Data......: Julho/2019
+      * Programa..: PROG14 - Exportação de Dados de Vendedores
+      * Parametros: Nome do Arquivo.TXT de saída informado pelo usuário
+      * Observação: Gera um arquivo no mesmo layout lido por PROG06
+      *             (IMPORTV-IMP), incluindo o registro de cabeçalho com
+      *             a quantidade de vendedores, para poder ser reimportado
+      *             diretamente pelo PROG06.
+      * Historico.:
+      *   2026 mnt - Programa novo.
+      *   2026 mnt - VENDEDOR.ARQ passa a ser localizado via
+      *              COBOL_DATA_DIR (MONTA-CAMINHOS), em vez de fixo
+      *              em C:\COBOL\, igual aos demais programas que
+      *              acessam esse arquivo.
+      ******************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PROG14.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS VEN-STAT
+              RECORD KEY   IS VEN-KEY.
+
+       SELECT IMPORTV ASSIGN TO WS-ARQUIVO
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS IMP-STAT.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY FD_VENDEDOR.
+
+       COPY FD_IMPORTV.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULO.
+           05 FILLER         PIC X(30) VALUE
+              "PROVA COBOL - EXP. VENDEDORES".
+           05 FILLER         PIC X(12) VALUE "MENSAGEM :".
+           05 WS-MENSAG      PIC X(40) VALUE SPACES.
+
+       77 WS-ARQUIVO         PIC X(40) VALUE "C:\COBOL\EXPVEN.TXT".
+
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR    PIC X(70) VALUE SPACES.
+
+       77 VEN-STAT           PIC 9(02).
+           88 FS-OK          VALUE ZEROS.
+           88 FS-FIM-REG     VALUE 10.
+           88 FS-NAO-EXISTE  VALUE 35.
+
+       77 IMP-STAT           PIC 9(02).
+           88 FSI-OK         VALUE ZEROS.
+
+       77 WS-ERRO           PIC X.
+           88 E-SIM         VALUES ARE "S".
+           88 E-NAO         VALUES ARE "N".
+
+       77 WS-NUML           PIC 999.
+       77 WS-NUMC           PIC 999.
+       77 COR-FUNDO         PIC 9 VALUE 1.
+       77 COR-FRENTE        PIC 9 VALUE 6.
+
+       77 WS-STATUS         PIC X(40).
+       77 WS-MSGERRO        PIC X(80).
+       77 WS-QTD-VEN        PIC 9(006) VALUE ZEROS.
+       77 WS-GRAVADOS       PIC 9(006) VALUE ZEROS.
+
+       77 WS-CONV-LATIT     PIC -999,99999999.
+       77 WS-CONV-LONGI     PIC -999,99999999.
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(80) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-FUNCAO.
+           05 SS-ARQUIVO.
+               10 LINE 08 COLUMN 12 VALUE
+                  "INFORME O ARQUIVO DE SAIDA   : ".
+               10 LINE 08 COL PLUS 1 USING WS-ARQUIVO.
+
+       01 SS-TELA-REGISTRO.
+           05 LINE 11 COLUMN 13 VALUE "VENDEDORES    : ".
+           05 COLUMN PLUS 2 PIC 9(06) USING WS-QTD-VEN.
+           05 LINE 12 COLUMN 13 VALUE "GRAVANDO      : ".
+           05 COLUMN PLUS 2 PIC 9(06) USING WS-GRAVADOS.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT  WS-NUML FROM LINES
+           ACCEPT  WS-NUMC FROM COLUMNS
+           PERFORM MONTA-CAMINHOS
+           DISPLAY SS-CLS
+           DISPLAY SS-FUNCAO
+
+           ACCEPT  SS-ARQUIVO
+           DISPLAY SS-TELA-REGISTRO
+
+           PERFORM CONTA-VENDEDORES
+
+           IF E-NAO
+              PERFORM GRAVA-VENDEDORES
+           END-IF
+
+           PERFORM FINALIZA
+           .
+       FIM-PROCES.
+           EXIT.
+      *-------------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-------------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       CONTA-VENDEDORES.
+      *-------------------------------------------------------------*
+      *    Primeira passada em VENDEDOR.ARQ, so para saber quantos
+      *    registros vao para o cabecalho do arquivo de exportacao.
+           SET E-NAO         TO TRUE
+           OPEN INPUT VENDEDOR
+
+           IF FS-NAO-EXISTE
+              MOVE 'ARQUIVO VENDEDOR.ARQ NAO ENCONTRADO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              SET E-SIM      TO TRUE
+           ELSE
+              PERFORM CONTA-UM-VENDEDOR UNTIL FS-FIM-REG
+              CLOSE VENDEDOR
+           END-IF
+           .
+       CONTA-VENDEDORES-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       CONTA-UM-VENDEDOR.
+      *-------------------------------------------------------------*
+           READ VENDEDOR NEXT AT END
+                 GO TO CONTA-UM-VENDEDOR-FIM
+           END-READ
+
+           ADD 01 TO WS-QTD-VEN
+           .
+       CONTA-UM-VENDEDOR-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       GRAVA-VENDEDORES.
+      *-------------------------------------------------------------*
+           OPEN INPUT  VENDEDOR
+           OPEN OUTPUT IMPORTV
+
+           INITIALIZE            IMPORTV-HDR
+           MOVE 'HDR'          TO HDR-MARCA
+           MOVE WS-QTD-VEN     TO HDR-QTDE
+           WRITE IMPORTV-IMP FROM IMPORTV-HDR
+
+           PERFORM GRAVA-UM-VENDEDOR UNTIL FS-FIM-REG
+
+           CLOSE VENDEDOR IMPORTV
+           .
+       GRAVA-VENDEDORES-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       GRAVA-UM-VENDEDOR.
+      *-------------------------------------------------------------*
+           READ VENDEDOR NEXT AT END
+                 GO TO GRAVA-UM-VENDEDOR-FIM
+           END-READ
+
+           INITIALIZE          IMPORTV-IMP
+           MOVE VEN-COD      TO IMP-COD
+           MOVE VEN-CPF      TO IMP-CPF
+           MOVE VEN-NOME     TO IMP-NOME
+
+           MOVE VEN-LATIT    TO WS-CONV-LATIT
+           MOVE WS-CONV-LATIT TO IMP-LATIT
+           MOVE VEN-LONGI    TO WS-CONV-LONGI
+           MOVE WS-CONV-LONGI TO IMP-LONGI
+
+           WRITE IMPORTV-IMP
+
+           ADD 01 TO WS-GRAVADOS
+           DISPLAY SS-TELA-REGISTRO
+           .
+       GRAVA-UM-VENDEDOR-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       MOSTRA-ERRO.
+      *-------------------------------------------------------------*
+           DISPLAY SS-ERRO
+           ACCEPT  SS-ERRO
+           DISPLAY SS-STATUS
+           .
+        FINALIZA.
+           GOBACK.
