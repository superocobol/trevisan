@@ -4,6 +4,12 @@
       * Programa..: PROG01 - Manutenção Cadastro CLIENTES
       * chamadas..: PROG07 - Verifica Integridade CNPJ
       *           : PROG03 - Programa de Importação Clientes
+      * Historico.:
+      *   2026 mnt - ALTERA-GRAVA passava direto para o REWRITE sem
+      *              repetir as validacoes de NOME/LATITUDE/LONGITUDE/
+      *              SITUACAO/TRAVADO/VENDEDOR que DIG-DADOS ja faz na
+      *              inclusao, permitindo gravar um cliente alterado
+      *              com esses campos invalidos.
       ******************************************************************
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         PROG01.
@@ -13,20 +19,46 @@
        INPUT-OUTPUT        SECTION.
        FILE-CONTROL.
 
-       SELECT CLIENTES ASSIGN TO "C:\COBOL\CLIENTES.ARQ"
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES
               ORGANIZATION         IS INDEXED
               ACCESS MODE          IS RANDOM
               FILE STATUS          IS CLI-STAT
               ALTERNATE RECORD KEY IS CLI-COD
               ALTERNATE RECORD KEY IS CLI-NOME  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CLI-CNPJ-RAIZ WITH DUPLICATES
               LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
               RECORD KEY           IS CLI-KEY.
 
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
+              ORGANIZATION         IS INDEXED
+              ACCESS MODE          IS RANDOM
+              FILE STATUS          IS VEN-STAT
+              ALTERNATE RECORD KEY IS VEN-COD
+              ALTERNATE RECORD KEY IS VEN-NOME  WITH DUPLICATES
+              LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+              RECORD KEY           IS VEN-KEY.
+
+       SELECT AUDITLOG ASSIGN TO WS-ARQ-AUDITLOG
+              ORGANIZATION         IS LINE SEQUENTIAL
+              FILE STATUS          IS AUD-STAT.
+
+       SELECT CEP ASSIGN TO WS-ARQ-CEP
+              ORGANIZATION         IS INDEXED
+              ACCESS MODE          IS RANDOM
+              FILE STATUS          IS CEP-STAT
+              RECORD KEY           IS CEP-COD.
+
        DATA                DIVISION.
        FILE                SECTION.
 
        COPY FD_CLIENTES.
 
+       COPY FD_VENDEDOR.
+
+       COPY FD_AUDITLOG.
+
+       COPY FD_CEP.
+
       * FD CLIENTES.
 
        WORKING-STORAGE SECTION.
@@ -37,6 +69,12 @@
            05 FILLER        PIC X(12) VALUE "MENSAGEM :".
            05 WS-MENSAG     PIC X(40) VALUE SPACES.
 
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-CLIENTES    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-AUDITLOG    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-CEP         PIC X(70) VALUE SPACES.
+
        77 WS-OPCAO          PIC X(03) VALUE SPACES.
            88 INCLUIR       VALUE IS "INC" "inc".
            88 IMPORTAR      VALUE IS "IMP" "imp".
@@ -48,11 +86,68 @@
            88 FS-OK         VALUE ZEROS.
            88 FS-NAO-EXISTE VALUE 35.
            88 FS-CANCELA    VALUE 99.
+           88 FS-LOCK       VALUE 51.
+
+       77 WS-TENTATIVAS-LOCK     PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS-LOCK PIC 9(02) VALUE 05.
+
+       77 VEN-STAT          PIC 9(02).
+           88 FSV-OK        VALUE ZEROS.
+           88 FSV-NAO-EXISTE VALUE 35.
+
+       77 AUD-STAT          PIC 9(02).
+           88 FSA-OK        VALUE ZEROS.
+           88 FSA-NAO-EXISTE VALUE 35.
+
+       77 CEP-STAT          PIC 9(02).
+           88 FSCEP-OK        VALUE ZEROS.
+           88 FSCEP-NAO-EXISTE VALUE 35.
 
        77 WS-ERRO           PIC X.
            88 E-SIM         VALUE "S".
            88 E-NAO         VALUE "N".
 
+       01 WS-CLI-ANTES.
+           05 FILLER            PIC X(14).
+           05 WS-ANT-COD        PIC 9(07).
+           05 WS-ANT-NOME       PIC X(40).
+           05 WS-ANT-CEP        PIC 9(08).
+           05 WS-ANT-LATIT      PIC S9(03)V9(08).
+           05 WS-ANT-LONGI      PIC S9(03)V9(08).
+           05 WS-ANT-VEND       PIC 9(03).
+           05 WS-ANT-SITUACAO   PIC X(01).
+
+       01 WS-CLI-NOVO.
+           05 WS-NOVO-CNPJ      PIC X(14).
+           05 WS-NOVO-COD       PIC 9(07).
+           05 WS-NOVO-NOME      PIC X(40).
+           05 WS-NOVO-CEP       PIC 9(08).
+           05 WS-NOVO-LATIT     PIC S9(03)V9(08).
+           05 WS-NOVO-LONGI     PIC S9(03)V9(08).
+           05 WS-NOVO-VEND      PIC 9(03).
+           05 WS-NOVO-SITUACAO  PIC X(01).
+
+       77 WS-COD-VEND-MATRIZ PIC 9(03) VALUE ZEROS.
+
+       01 WS-HORA-COMPLETA      PIC 9(08) VALUE ZEROS.
+
+       01 WS-EDITA-VALOR        PIC -999,99999999.
+
+       01 LINHA-AUDITORIA.
+           05 AUD-DATA          PIC 9(08) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-HORA          PIC 9(06) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-PROGRAMA      PIC X(08) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-CHAVE         PIC X(14) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-CAMPO         PIC X(15) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-ANTES         PIC X(20) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-DEPOIS        PIC X(20) VALUE SPACES.
+
        77 WS-NUML           PIC 999.
        77 WS-NUMC           PIC 999.
        77 COR-FUNDO         PIC 9 VALUE 1.
@@ -94,8 +189,7 @@
        01 SS-TELA-REGISTRO.
            05 SS-CHAVE FOREGROUND-COLOR 2.
                10 LINE 10 COLUMN 12 VALUE "CNPJ...:".
-               10 COLUMN PLUS 2 PIC 9(14) USING CLI-CNPJ
-                  BLANK WHEN ZEROS.
+               10 COLUMN PLUS 2 PIC X(14) USING CLI-CNPJ.
            05 SS-ALTER.
                07 LINE 12 COLUMN 12 VALUE "CODIGO.....:".
                07 COLUMN PLUS 2 PIC 9(07) USING CLI-COD
@@ -103,6 +197,10 @@
               07 SS-NOME FOREGROUND-COLOR 2.
                  10 LINE 14 COLUMN 13 VALUE "NOME.....:".
                  10 COLUMN PLUS 2 PIC X(40) USING CLI-NOME.
+              07 SS-CEP FOREGROUND-COLOR 2.
+                 10 LINE 15 COLUMN 13 VALUE "CEP......:".
+                 10 COLUMN PLUS 2 PIC 9(08) USING CLI-CEP
+                    BLANK WHEN ZEROS.
               07 SS-LAT FOREGROUND-COLOR 2.
                  10 LINE 16 COLUMN 13 VALUE "LATITUDE.:".
                  10 COLUMN PLUS 2 PIC ZZ9,9999999- USING CLI-LATIT.
@@ -112,6 +210,18 @@
               07 SS-VEND FOREGROUND-COLOR 2.
                  10 LINE 20 COLUMN 13 VALUE "VENDEDOR.:".
                  10 COLUMN PLUS 2 PIC 9(03) USING CLI-VEND.
+              07 SS-SITUACAO FOREGROUND-COLOR 2.
+                 10 LINE 22 COLUMN 13 VALUE "SITUACAO.:".
+                 10 COLUMN PLUS 2 PIC X(01) USING CLI-SITUACAO.
+              07 SS-VEND-TRAVADO FOREGROUND-COLOR 2.
+                 10 LINE 23 COLUMN 13 VALUE "TRAVADO..:".
+                 10 COLUMN PLUS 2 PIC X(01) USING CLI-VEND-TRAVADO.
+              07 SS-TELEFONE FOREGROUND-COLOR 2.
+                 10 LINE 17 COLUMN 45 VALUE "TELEFONE.:".
+                 10 COLUMN PLUS 2 PIC X(15) USING CLI-TELEFONE.
+              07 SS-EMAIL FOREGROUND-COLOR 2.
+                 10 LINE 19 COLUMN 45 VALUE "EMAIL....:".
+                 10 COLUMN PLUS 2 PIC X(40) USING CLI-EMAIL.
 
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 6 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -126,6 +236,7 @@
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            ACCEPT  WS-NUML FROM LINES
            ACCEPT  WS-NUMC FROM COLUMNS
+           PERFORM MONTA-CAMINHOS
            PERFORM ABRIR-ARQUIVO
            DISPLAY SS-CLS
            PERFORM UNTIL FINALIZAR
@@ -157,7 +268,7 @@
                 END-EVALUATE
            END-PERFORM
 
-           CLOSE CLIENTES
+           CLOSE CLIENTES VENDEDOR AUDITLOG CEP
            GOBACK
            .
 
@@ -169,6 +280,8 @@
       *     DISPLAY SS-CLS
            DISPLAY SS-TELA-REGISTRO
            MOVE SPACES TO CLIENTES-CLI
+           MOVE 'A'    TO CLI-SITUACAO
+           MOVE 'N'    TO CLI-VEND-TRAVADO
            SET E-NAO TO TRUE
            .
        DIG-DADOS.
@@ -189,6 +302,8 @@
                PERFORM MOSTRA-ERRO
            END-IF
 
+           PERFORM ROT-GEOCODIFICA-CEP
+
            IF CLI-LATIT = ZEROS
               MOVE "FAVOR INFORMAR LATITUDE" TO WS-MSGERRO
               SET E-SIM TO TRUE
@@ -201,9 +316,31 @@
               PERFORM MOSTRA-ERRO
            END-IF
 
+           IF NOT CLI-ATIVO AND NOT CLI-INATIVO
+              MOVE "SITUACAO DEVE SER A OU I" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF NOT VEND-TRAVADO AND NOT VEND-LIVRE
+              MOVE "TRAVADO DEVE SER S OU N" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           PERFORM ROT-HERDA-VENDEDOR-MATRIZ
+
+           PERFORM ROT-VALIDAR-VENDEDOR
+
            PERFORM ROT-VALIDAR-CNPJ
 
            IF E-NAO
+              PERFORM ROT-VALIDAR-COD-DUPLICADO
+           END-IF
+
+           IF E-NAO
+              ACCEPT CLI-DT-CADASTRO  FROM DATE YYYYMMDD
+              MOVE   CLI-DT-CADASTRO  TO CLI-DT-ALTERACAO
               WRITE CLIENTES-CLI
                     INVALID KEY
                       MOVE 'INCLUI'                          TO LK-PAR
@@ -231,6 +368,7 @@
                GO TO ALTERA-FIM
            END-IF
            IF FS-OK
+               MOVE CLIENTES-CLI TO WS-CLI-ANTES
                DISPLAY SS-TELA-REGISTRO
                ACCEPT SS-ALTER
                IF COB-CRT-STATUS = COB-SCR-ESC
@@ -239,17 +377,81 @@
            ELSE
                GO ALTERA-LOOP
             END-IF
+            PERFORM ALTERA-GRAVA THRU ALTERA-GRAVA-FIM.
+            GO ALTERA-LOOP.
+       ALTERA-FIM.
+            EXIT.
+
+      *-----------------------------------------------------------------
+       ALTERA-GRAVA.
+      *-----------------------------------------------------------------
+           MOVE ZEROS TO WS-TENTATIVAS-LOCK.
+           SET E-NAO TO TRUE
+
+           IF CLI-NOME EQUAL SPACES
+               MOVE "FAVOR INFORMAR NOME " TO WS-MSGERRO
+               SET E-SIM TO TRUE
+               PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF CLI-LATIT = ZEROS
+              MOVE "FAVOR INFORMAR LATITUDE" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF CLI-LONGI = ZEROS
+              MOVE "FAVOR INFORMAR LONGITUDE" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF NOT CLI-ATIVO AND NOT CLI-INATIVO
+              MOVE "SITUACAO DEVE SER A OU I" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF NOT VEND-TRAVADO AND NOT VEND-LIVRE
+              MOVE "TRAVADO DEVE SER S OU N" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           PERFORM ROT-VALIDAR-VENDEDOR
+
+           IF E-SIM
+              GO TO ALTERA-GRAVA-FIM
+           END-IF
+
+           ACCEPT CLI-DT-ALTERACAO FROM DATE YYYYMMDD.
+       ALTERA-GRAVA-TENTA.
             REWRITE CLIENTES-CLI
                 INVALID KEY
-                      MOVE 'ALTERA'                          TO LK-PAR
-                      MOVE 'REWRITE'                         TO LK-CMD
-                      PERFORM ERRO-FILE-STATUS
-                      SET E-SIM TO TRUE
+                      IF NOT FS-LOCK
+                         MOVE 'ALTERA'                        TO LK-PAR
+                         MOVE 'REWRITE'                       TO LK-CMD
+                         PERFORM ERRO-FILE-STATUS
+                         SET E-SIM TO TRUE
+                      END-IF
                 NOT INVALID KEY
-                    CONTINUE
-            END-REWRITE.
-            GO ALTERA-LOOP.
-       ALTERA-FIM.
+                    PERFORM ROT-GRAVA-AUDITORIA
+            END-REWRITE
+
+            IF FS-LOCK
+               ADD 01 TO WS-TENTATIVAS-LOCK
+               IF WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+                  MOVE 'ALTERA'                        TO LK-PAR
+                  MOVE 'REWRITE'                       TO LK-CMD
+                  PERFORM ERRO-FILE-STATUS
+                  SET E-SIM TO TRUE
+               ELSE
+                  CALL "C$SLEEP" USING 1
+                  GO TO ALTERA-GRAVA-TENTA
+               END-IF
+            END-IF
+            .
+       ALTERA-GRAVA-FIM.
             EXIT.
 
       *-----------------------------------------------------------------
@@ -289,33 +491,248 @@
       *-----------------------------------------------------------------
            ACCEPT SS-CHAVE.
            IF NOT COB-CRT-STATUS = COB-SCR-ESC
-               READ CLIENTES
-                   INVALID KEY
-                       MOVE "CLIENTE NAO ENCONTRADO" TO WS-MSGERRO
-                       PERFORM MOSTRA-ERRO
-               END-READ
+               MOVE ZEROS TO WS-TENTATIVAS-LOCK
+               PERFORM LE-CLIENTE-TENTA THRU LE-CLIENTE-TENTA-FIM
            ELSE
                MOVE 99 to CLI-STAT
            END-IF.
        LE-CLIENTE-FIM.
            EXIT.
+
+      *-----------------------------------------------------------------
+       LE-CLIENTE-TENTA.
+      *-----------------------------------------------------------------
+           READ CLIENTES
+               INVALID KEY
+                   IF NOT FS-LOCK
+                      MOVE "CLIENTE NAO ENCONTRADO" TO WS-MSGERRO
+                      PERFORM MOSTRA-ERRO
+                   END-IF
+           END-READ
+
+           IF FS-LOCK
+              ADD 01 TO WS-TENTATIVAS-LOCK
+              IF WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+                 MOVE 'LE-CLIENTE'                     TO LK-PAR
+                 MOVE 'READ'                            TO LK-CMD
+                 PERFORM ERRO-FILE-STATUS
+              ELSE
+                 CALL "C$SLEEP" USING 1
+                 GO TO LE-CLIENTE-TENTA
+              END-IF
+           END-IF
+           .
+       LE-CLIENTE-TENTA-FIM.
+           EXIT.
       *-----------------------------------------------------------------
        ROT-VALIDAR-CNPJ.
       *-----------------------------------------------------------------
 
            INITIALIZE PARCPF
-           MOVE CLI-CNPJ TO LK-CPF
+           MOVE CLI-CNPJ TO LK-CPF-ALFA (02:14)
            MOVE 'J'      TO LK-TPC
            CALL "PROG07" USING PARCPF END-CALL
 
            IF LK-RCC = 'N'
               MOVE "CNPJ INVALIDO , TENTE NOVAMENTE" TO WS-MSGERRO
               PERFORM MOSTRA-ERRO
+           ELSE
+              MOVE LK-ECC TO CLI-CNPJ-FMT
            END-IF
            .
        ROT-VALIDAR-CNPJ-FIM.
            EXIT.
 
+      *-----------------------------------------------------------------
+       ROT-VALIDAR-COD-DUPLICADO.
+      *-----------------------------------------------------------------
+      *    O WRITE de CLIENTES falharia com invalid key se o codigo
+      *    digitado ja pertencer a outro CNPJ (CLI-COD e chave
+      *    alternada, sem duplicatas). Verifica isso antes do WRITE
+      *    para mostrar uma mensagem clara em vez do erro generico de
+      *    file status.
+           MOVE CLIENTES-CLI    TO WS-CLI-NOVO
+
+           READ CLIENTES KEY IS CLI-COD
+                NOT INVALID KEY
+                   IF CLI-CNPJ NOT = WS-NOVO-CNPJ
+                      STRING 'CNPJ JA CADASTRADO PARA O CLIENTE '
+                                                    DELIMITED BY SIZE
+                             WS-NOVO-COD            DELIMITED BY SIZE
+                        INTO WS-MSGERRO
+                      END-STRING
+                      SET E-SIM TO TRUE
+                      PERFORM MOSTRA-ERRO
+                   END-IF
+           END-READ
+
+           MOVE WS-NOVO-CNPJ      TO CLI-CNPJ
+           MOVE WS-NOVO-COD       TO CLI-COD
+           MOVE WS-NOVO-NOME      TO CLI-NOME
+           MOVE WS-NOVO-CEP       TO CLI-CEP
+           MOVE WS-NOVO-LATIT     TO CLI-LATIT
+           MOVE WS-NOVO-LONGI     TO CLI-LONGI
+           MOVE WS-NOVO-VEND      TO CLI-VEND
+           MOVE WS-NOVO-SITUACAO  TO CLI-SITUACAO
+           .
+       ROT-VALIDAR-COD-DUPLICADO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ROT-HERDA-VENDEDOR-MATRIZ.
+      *-----------------------------------------------------------------
+      *    Filiais compartilham os 8 primeiros digitos do CNPJ (a raiz)
+      *    com a matriz. Se o vendedor ainda nao foi informado para
+      *    este CNPJ, procura pela raiz entre os clientes ja gravados
+      *    e, se achar um com vendedor definido, herda o mesmo vendedor
+      *    em vez de deixar para o PROG09 calcular pela distancia.
+           IF CLI-VEND = ZEROS
+              MOVE CLIENTES-CLI    TO WS-CLI-NOVO
+              MOVE ZEROS           TO WS-COD-VEND-MATRIZ
+
+              READ CLIENTES KEY IS CLI-CNPJ-RAIZ
+                   NOT INVALID KEY
+                      IF CLI-VEND NOT = ZEROS
+                         MOVE CLI-VEND TO WS-COD-VEND-MATRIZ
+                      END-IF
+              END-READ
+
+              MOVE WS-NOVO-CNPJ      TO CLI-CNPJ
+              MOVE WS-NOVO-COD       TO CLI-COD
+              MOVE WS-NOVO-NOME      TO CLI-NOME
+              MOVE WS-NOVO-CEP       TO CLI-CEP
+              MOVE WS-NOVO-LATIT     TO CLI-LATIT
+              MOVE WS-NOVO-LONGI     TO CLI-LONGI
+              MOVE WS-NOVO-VEND      TO CLI-VEND
+              MOVE WS-NOVO-SITUACAO  TO CLI-SITUACAO
+
+              IF WS-COD-VEND-MATRIZ NOT = ZEROS
+                 MOVE WS-COD-VEND-MATRIZ TO CLI-VEND
+              END-IF
+           END-IF
+           .
+       ROT-HERDA-VENDEDOR-MATRIZ-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ROT-VALIDAR-VENDEDOR.
+      *-----------------------------------------------------------------
+
+           IF CLI-VEND NOT = ZEROS
+              MOVE CLI-VEND TO VEN-COD
+              READ VENDEDOR KEY IS VEN-COD
+                   INVALID KEY
+                      MOVE "VENDEDOR NAO CADASTRADO" TO WS-MSGERRO
+                      SET E-SIM TO TRUE
+                      PERFORM MOSTRA-ERRO
+              END-READ
+           END-IF
+           .
+       ROT-VALIDAR-VENDEDOR-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ROT-GEOCODIFICA-CEP.
+      *-----------------------------------------------------------------
+           IF CLI-CEP NOT = ZEROS AND CLI-LATIT = ZEROS
+                                  AND CLI-LONGI = ZEROS
+              MOVE CLI-CEP TO CEP-COD
+              READ CEP
+                   INVALID KEY
+                      MOVE "CEP NAO ENCONTRADO, INFORME LAT/LONGITUDE"
+                           TO WS-MSGERRO
+                      PERFORM MOSTRA-ERRO
+                   NOT INVALID KEY
+                      MOVE CEP-LATIT TO CLI-LATIT
+                      MOVE CEP-LONGI TO CLI-LONGI
+              END-READ
+           END-IF
+           .
+       ROT-GEOCODIFICA-CEP-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ROT-GRAVA-AUDITORIA.
+      *-----------------------------------------------------------------
+           ACCEPT WS-HORA-COMPLETA FROM TIME
+           MOVE SPACES              TO LINHA-AUDITORIA
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           MOVE WS-HORA-COMPLETA (1:6) TO AUD-HORA
+           MOVE 'PROG01'             TO AUD-PROGRAMA
+           MOVE CLI-CNPJ             TO AUD-CHAVE
+
+           IF WS-ANT-COD NOT = CLI-COD
+              MOVE 'CODIGO'          TO AUD-CAMPO
+              MOVE WS-ANT-COD        TO AUD-ANTES
+              MOVE CLI-COD           TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-NOME NOT = CLI-NOME
+              MOVE 'NOME'            TO AUD-CAMPO
+              MOVE WS-ANT-NOME       TO AUD-ANTES
+              MOVE CLI-NOME          TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-CEP NOT = CLI-CEP
+              MOVE 'CEP'             TO AUD-CAMPO
+              MOVE WS-ANT-CEP        TO AUD-ANTES
+              MOVE CLI-CEP           TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-LATIT NOT = CLI-LATIT
+              MOVE 'LATITUDE'        TO AUD-CAMPO
+              MOVE WS-ANT-LATIT      TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-ANTES
+              MOVE CLI-LATIT         TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-LONGI NOT = CLI-LONGI
+              MOVE 'LONGITUDE'       TO AUD-CAMPO
+              MOVE WS-ANT-LONGI      TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-ANTES
+              MOVE CLI-LONGI         TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-VEND NOT = CLI-VEND
+              MOVE 'VENDEDOR'        TO AUD-CAMPO
+              MOVE WS-ANT-VEND       TO AUD-ANTES
+              MOVE CLI-VEND          TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-SITUACAO NOT = CLI-SITUACAO
+              MOVE 'SITUACAO'        TO AUD-CAMPO
+              MOVE WS-ANT-SITUACAO   TO AUD-ANTES
+              MOVE CLI-SITUACAO      TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+           .
+       ROT-GRAVA-AUDITORIA-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       GRAVA-LINHA-AUDITORIA.
+      *-----------------------------------------------------------------
+           WRITE AUDITLOG-REG FROM LINHA-AUDITORIA
+           IF NOT FSA-OK
+              MOVE 'PROG01'                    TO LK-PRG
+              MOVE 'AUDITLOG'                  TO LK-ARQ
+              MOVE 'WRITE'                     TO LK-CMD
+              MOVE 'GRAVA-LINHA-AUDITORIA'     TO LK-PAR
+              MOVE AUD-STAT                    TO LK-STA
+              CALL "PROG10" USING LK-FILE-STATUS END-CALL
+           END-IF
+           .
+       GRAVA-LINHA-AUDITORIA-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
        IMPORTA.
       *-----------------------------------------------------------------
@@ -326,6 +743,41 @@
        IMPORTA-FIM.
            EXIT.
 
+      *-----------------------------------------------------------------
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------------
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CLIENTES.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-CLIENTES
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'AUDITLOG.TXT'               DELIMITED BY SIZE
+             INTO WS-ARQ-AUDITLOG
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CEP.ARQ'                    DELIMITED BY SIZE
+             INTO WS-ARQ-CEP
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
        ABRIR-ARQUIVO.
       *-----------------------------------------------------------------
@@ -335,6 +787,27 @@
                CLOSE CLIENTES
                OPEN I-O CLIENTES
            END-IF
+
+           OPEN INPUT VENDEDOR
+           IF FSV-NAO-EXISTE THEN
+               OPEN OUTPUT VENDEDOR
+               CLOSE VENDEDOR
+               OPEN INPUT VENDEDOR
+           END-IF
+
+           OPEN EXTEND AUDITLOG
+           IF FSA-NAO-EXISTE THEN
+               OPEN OUTPUT AUDITLOG
+               CLOSE AUDITLOG
+               OPEN EXTEND AUDITLOG
+           END-IF
+
+           OPEN INPUT CEP
+           IF FSCEP-NAO-EXISTE THEN
+               OPEN OUTPUT CEP
+               CLOSE CEP
+               OPEN INPUT CEP
+           END-IF
            .
        ABRIR-ARQUIVO-FIM.
            EXIT.
