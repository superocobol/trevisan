@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Autor.....: Alexandre Trevisani (PROVA COBOL)
+      * Data......: Julho/2019
+      * Programa..: PROG12 - Notificacao de Erro Fatal de FILE-STATUS
+      * Uso.......: Chamado por PROG10 quando LK-RET retorna '50' ou
+      *             '60' (file-status nao especificado/invalido), para
+      *             que a operacao seja avisada sem depender de alguem
+      *             observando o terminal na hora do STOP.
+      * Obs.......: O alerta e' gravado em ALERTA.TXT (arquivo
+      *             cumulativo, pensado para um job de monitoramento
+      *             externo ler e encaminhar por e-mail ou webhook) e
+      *             tambem realçado na tela.
+      * Parametros Esperados/Devolvidos
+      * LK-PRG PIC X(08). (E) Nome Programa
+      * LK-ARQ PIC X(08). (E) Nome do Arquivo
+      * LK-CMD PIC X(08). (E) Nome do Comando
+      * LK-PAR PIC X(30). (E) Nome Paragrafo
+      * LK-STA PIC X(02). (E) File-Status
+      * LK-RET PIC X(02). (E) Cod. Retorno do PROG10
+      * LK-MSG PIC X(50). (E) Mensagem de Erro
+      ******************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PROG12.
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT ALERTA ASSIGN TO "C:\COBOL\ALERTA.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS ALR-STAT.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+
+       FD  ALERTA.
+
+       01  ALERTA-REG.
+           05 ALR-IMP          PIC X(150).
+
+       WORKING-STORAGE     SECTION.
+
+       77 ALR-STAT         PIC 9(02).
+          88 FSAL-OK          VALUE ZEROS.
+          88 FSAL-NAO-EXISTE  VALUE 35.
+
+       01 WS-HORA-COMPLETA PIC 9(08) VALUE ZEROS.
+
+       01 LINHA-ALERTA.
+           05 ALR-DATA         PIC 9(08) VALUE ZEROS.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ALR-HORA         PIC 9(06) VALUE ZEROS.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ALR-PROGRAMA     PIC X(08) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ALR-ARQUIVO      PIC X(08) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ALR-RETORNO      PIC X(02) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 ALR-MENSAGEM     PIC X(50) VALUE SPACES.
+      *
+       LINKAGE             SECTION.
+
+       COPY LK_FILE_STATUS.
+
+      *----------------------------------------------------------------
+       PROCEDURE   DIVISION   USING    LK-FILE-STATUS.
+      *----------------------------------------------------------------
+
+           OPEN EXTEND ALERTA
+           IF FSAL-NAO-EXISTE
+              OPEN OUTPUT ALERTA
+              CLOSE ALERTA
+              OPEN EXTEND ALERTA
+           END-IF
+
+           MOVE SPACES               TO LINHA-ALERTA
+           ACCEPT WS-HORA-COMPLETA   FROM TIME
+           ACCEPT ALR-DATA           FROM DATE YYYYMMDD
+           MOVE WS-HORA-COMPLETA (1:6) TO ALR-HORA
+           MOVE LK-PRG               TO ALR-PROGRAMA
+           MOVE LK-ARQ               TO ALR-ARQUIVO
+           MOVE LK-RET               TO ALR-RETORNO
+           MOVE LK-MSG               TO ALR-MENSAGEM
+
+           WRITE ALERTA-REG FROM LINHA-ALERTA
+
+           CLOSE ALERTA
+
+           DISPLAY '*****************************************' AT 0120
+           DISPLAY '* ALERTA: FALHA GRAVE DE FILE-STATUS,   *' AT 0220
+           DISPLAY '* AVISE A OPERACAO / SUPORTE TECNICO    *' AT 0320
+           DISPLAY '*****************************************' AT 0420
+
+           GOBACK
+           .
