@@ -7,14 +7,20 @@
       *             erros ocorridos, identificados por um "*" na frente
       *             do campo ou "D" na frente do Código indicando que
       *             o VENDEDOR já existe. (Duplicidade)
+      * Historico.:
+      *   2026 mnt - PROCESSA-FIM nao tinha EXIT; o GO TO do registro de
+      *              HDR caia direto em ROT-ATUALIZA-VENDEDOR e adiante,
+      *              terminando o processamento logo apos o cabecalho.
       ******************************************************************
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         PROG06.
        ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT        SECTION.
        FILE-CONTROL.
 
-       SELECT VENDEDOR ASSIGN TO "C:\COBOL\VENDEDOR.ARQ"
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
               ORGANIZATION IS INDEXED
               ACCESS MODE  IS RANDOM
               FILE STATUS  IS VEN-STAT
@@ -25,7 +31,7 @@
               ACCESS MODE  IS SEQUENTIAL
               FILE STATUS  IS IMP-STAT.
 
-       SELECT ERROIMPV ASSIGN TO "C:\COBOL\ERROIMPV.TXT"
+       SELECT ERROIMPV ASSIGN TO WS-ARQ-ERROIMPV
               ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS REL-STAT.
 
@@ -34,16 +40,7 @@
 
        COPY FD_VENDEDOR.
 
-
-       FD IMPORTV.
-
-       01 IMPORTV-IMP.
-           05 IMP-COD       PIC X(003).
-           05 IMP-CPF       PIC X(011).
-           05 IMP-NOME      PIC X(040).
-           05 IMP-LATIT     PIC X(013).
-           05 IMP-LONGI     PIC X(013).
-           05 FILLER        PIC X(003).
+       COPY FD_IMPORTV.
 
        FD ERROIMPV.
 
@@ -58,6 +55,10 @@
            05 FILLER        PIC X(12) VALUE "MENSAGEM :".
            05 WS-MENSAG     PIC X(40) VALUE SPACES.
 
+       77 WS-DIR-DADOS      PIC X(50) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR   PIC X(70) VALUE SPACES.
+       77 WS-ARQ-ERROIMPV   PIC X(70) VALUE SPACES.
+
        77 WS-OPCAO          PIC X  VALUE SPACES.
        77 WS-ARQUIVO        PIC X(20) VALUE "C:\COBOL\IMPVEN.TXT".
 
@@ -95,6 +96,26 @@
        77 WS-ERRO-NOME      PIC 9(03) VALUE ZEROS.
        77 WS-ERRO-DUPL      PIC 9(03) VALUE ZEROS.
 
+       77 WS-QTDE-ESPERADA  PIC 9(006) VALUE ZEROS.
+
+       77 WS-TEM-HEADER     PIC X(01) VALUE 'N'.
+           88 TEM-HEADER    VALUE 'S'.
+           88 SEM-HEADER    VALUE 'N'.
+
+       77 WS-PRIMEIRO-REG   PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO     VALUE 'S'.
+           88 NAO-PRIMEIRO-REGISTRO VALUE 'N'.
+
+       77 WS-UPSERT         PIC X(01) VALUE 'N'.
+           88 UPSERT-SIM    VALUE 'S'.
+           88 UPSERT-NAO    VALUE 'N'.
+
+       01 WS-UPD-DADOS.
+           05 WS-UPD-NOME       PIC X(40).
+           05 WS-UPD-CPF-FMT    PIC X(18).
+           05 WS-UPD-LATIT      PIC S9(03)V9(08).
+           05 WS-UPD-LONGI      PIC S9(03)V9(08).
+
        01 LINHA-CAB0.
            05 FILLER        PIC X(020) VALUE SPACES.
            05 FILLER        PIC X(080) VALUE
@@ -125,6 +146,13 @@
 
        01 LINHA-BRANCO      PIC X(87) VALUE SPACES.
 
+       01 LINHA-DIVERGENCIA.
+           05 FILLER          PIC X(013) VALUE 'DIVERGENCIA '.
+           05 FILLER          PIC X(010) VALUE 'ESPERADO: '.
+           05 DIV-ESPERADO    PIC ZZZZZ9.
+           05 FILLER          PIC X(008) VALUE '  LIDO: '.
+           05 DIV-LIDO        PIC ZZZZZ9.
+
        COPY screenio.
 
        COPY LK_CNPJCPF.
@@ -152,6 +180,9 @@
                10 LINE 08 COLUMN 12 VALUE
                   "INFORME O ARQUIVO A IMPORTAR : ".
                10 LINE 08 COL PLUS 1 USING WS-ARQUIVO.
+               10 LINE 09 COLUMN 12 VALUE
+                  "ATUALIZAR VENDEDORES JA EXISTENTES (S/N): ".
+               10 LINE 09 COL PLUS 1 PIC X(01) USING WS-UPSERT.
 
        01 SS-TELA-REGISTRO.
            05 LINE 11 COLUMN 13 VALUE "LENDO         : ".
@@ -186,7 +217,17 @@
            ACCEPT  WS-NUMC FROM COLUMNS
            DISPLAY SS-CLS
            DISPLAY SS-FUNCAO
+
+       INICIO-ACEITA.
            ACCEPT  SS-ARQUIVO
+           IF WS-UPSERT NOT = 'S' AND WS-UPSERT NOT = 'N'
+              MOVE 'DIGITE "S" OU "N" EM ATUALIZAR EXISTENTES'
+                                   TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              GO TO INICIO-ACEITA
+           END-IF
+
+           PERFORM MONTA-CAMINHOS
            PERFORM ABRIR-ARQUIVO
            DISPLAY SS-TELA-REGISTRO
            WRITE ERROIMPV-REL FROM LINHA-CAB0
@@ -205,6 +246,15 @@
                   PERFORM FINALIZA
            END-READ
 
+           IF PRIMEIRO-REGISTRO
+              SET NAO-PRIMEIRO-REGISTRO TO TRUE
+              IF HDR-MARCA = 'HDR'
+                 MOVE HDR-QTDE     TO WS-QTDE-ESPERADA
+                 SET TEM-HEADER    TO TRUE
+                 GO TO PROCESSA-FIM
+              END-IF
+           END-IF
+
            ADD 01 TO WS-READ
 
            DISPLAY IMP-COD   AT 1150
@@ -223,9 +273,10 @@
            END-IF
 
             DISPLAY 'VALIDAR CPF' AT 2050
+            INITIALIZE PARCPF
             MOVE IMP-CPF     TO LK-CPF
             MOVE 'J'         TO LK-TPC
-            CALL "PROG07" END-CALL
+            CALL "PROG07" USING PARCPF END-CALL
 
            IF LK-RCC = 'N'
               ADD 1          TO WS-ERRO-CPF
@@ -258,11 +309,26 @@
            END-IF
 
            IF E-NAO
-              WRITE VENDEDOR-REG FROM IMPORTV-IMP
+              INITIALIZE         VENDEDOR-CLI
+              MOVE IMP-CPF       TO VEN-CPF
+              MOVE IMP-COD       TO VEN-COD
+              MOVE IMP-NOME      TO VEN-NOME
+              MOVE LK-ECC        TO VEN-CPF-FMT
+              MOVE FUNCTION NUMVAL(IMP-LATIT) TO VEN-LATIT
+              MOVE FUNCTION NUMVAL(IMP-LONGI) TO VEN-LONGI
+              MOVE 'A'           TO VEN-SITUACAO
+              ACCEPT VEN-DT-CADASTRO  FROM DATE YYYYMMDD
+              MOVE   VEN-DT-CADASTRO  TO VEN-DT-ALTERACAO
+
+              WRITE VENDEDOR-CLI
                     INVALID KEY
-                            ADD 01    TO WS-ERRO-DUPL
-                            SET E-SIM TO TRUE
-                            MOVE 'D'  TO COD-REL
+                       IF UPSERT-SIM
+                          PERFORM ROT-ATUALIZA-VENDEDOR
+                       ELSE
+                          ADD 01    TO WS-ERRO-DUPL
+                          SET E-SIM TO TRUE
+                          MOVE 'D'  TO COD-REL
+                       END-IF
                     NOT INVALID KEY ADD 01 TO WS-WRITE
               END-WRITE
            END-IF
@@ -281,6 +347,68 @@
 
            .
        PROCESSA-FIM.
+           EXIT.
+
+      *------------------------------------------------------------
+       ROT-ATUALIZA-VENDEDOR.
+      *------------------------------------------------------------
+      *    O vendedor ja existe. Guarda os dados vindos do arquivo de
+      *    importacao, releassa o registro atual (para preservar
+      *    VEN-SITUACAO/VEN-MAX-CLIENTES, que nao vem no layout de
+      *    importacao) e regrava apenas os campos atualizaveis.
+           MOVE VEN-NOME         TO WS-UPD-NOME
+           MOVE VEN-CPF-FMT      TO WS-UPD-CPF-FMT
+           MOVE VEN-LATIT        TO WS-UPD-LATIT
+           MOVE VEN-LONGI        TO WS-UPD-LONGI
+
+           READ VENDEDOR
+                INVALID KEY
+                   ADD 01    TO WS-ERRO-DUPL
+                   SET E-SIM TO TRUE
+                   MOVE 'D'  TO COD-REL
+                NOT INVALID KEY
+                   MOVE WS-UPD-NOME     TO VEN-NOME
+                   MOVE WS-UPD-CPF-FMT  TO VEN-CPF-FMT
+                   MOVE WS-UPD-LATIT    TO VEN-LATIT
+                   MOVE WS-UPD-LONGI    TO VEN-LONGI
+                   ACCEPT VEN-DT-ALTERACAO FROM DATE YYYYMMDD
+                   REWRITE VENDEDOR-CLI
+                        INVALID KEY
+                           ADD 01    TO WS-ERRO-DUPL
+                           SET E-SIM TO TRUE
+                           MOVE 'D'  TO COD-REL
+                        NOT INVALID KEY
+                           ADD 01 TO WS-WRITE
+                   END-REWRITE
+           END-READ
+           .
+       ROT-ATUALIZA-VENDEDOR-FIM.
+           EXIT.
+
+      *------------------------------------------------------------
+       MONTA-CAMINHOS.
+      *------------------------------------------------------------
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'ERROIMPV.TXT'               DELIMITED BY SIZE
+             INTO WS-ARQ-ERROIMPV
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
 
       *------------------------------------------------------------
        ABRIR-ARQUIVO.
@@ -312,5 +440,12 @@
            DISPLAY SS-STATUS
            .
         FINALIZA.
+           IF TEM-HEADER AND WS-QTDE-ESPERADA NOT = WS-READ
+              MOVE WS-QTDE-ESPERADA  TO DIV-ESPERADO
+              MOVE WS-READ           TO DIV-LIDO
+              WRITE ERROIMPV-REL FROM LINHA-BRANCO AFTER 1
+              WRITE ERROIMPV-REL FROM LINHA-DIVERGENCIA AFTER 1
+           END-IF
+
            CLOSE VENDEDOR IMPORTV ERROIMPV
            GOBACK.
