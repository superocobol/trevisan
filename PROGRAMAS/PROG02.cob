@@ -15,7 +15,7 @@
        INPUT-OUTPUT        SECTION.
        FILE-CONTROL.
 
-       SELECT CLIENTES ASSIGN TO "C:\COBOL\CLIENTES.ARQ"
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES
               ORGANIZATION IS INDEXED
               ACCESS  MODE IS SEQUENTIAL
               FILE STATUS IS CLI-STAT
@@ -24,19 +24,32 @@
               LOCK MODE    IS MANUAL WITH LOCK ON MULTIPLE RECORDS
               RECORD KEY IS CLI-KEY.
 
-       SELECT REL-CLI ASSIGN TO "C:\COBOL\REL-CLI.TXT"
+       SELECT REL-CLI ASSIGN TO WS-ARQ-REL-CLI
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS REL-STAT.
 
+       SELECT REL-CLI-CSV ASSIGN TO WS-ARQ-REL-CLI-CSV
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CSV-STAT.
+
        DATA DIVISION.
        FILE SECTION.
 
        COPY FD_CLIENTES.
 
-       FD REL-CLI.
+       FD REL-CLI
+           LINAGE IS 55 LINES
+           WITH FOOTING AT 51
+           LINES AT TOP 3
+           LINES AT BOTTOM 2.
 
        01 REL-CLI-REL.
-          05 REL-IMP        PIC X(120).
+          05 REL-IMP        PIC X(150).
+
+       FD REL-CLI-CSV.
+
+       01 REL-CLI-CSV-REG.
+          05 CSV-IMP        PIC X(120).
 
        WORKING-STORAGE SECTION.
 
@@ -46,6 +59,11 @@
            05 FILLER        PIC X(12) VALUE "MENSAGEM :".
            05 WS-MENSAG     PIC X(40) VALUE SPACES.
 
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-CLIENTES    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-REL-CLI     PIC X(70) VALUE SPACES.
+       77 WS-ARQ-REL-CLI-CSV PIC X(70) VALUE SPACES.
+
        77 CLI-STAT          PIC 9(02).
            88 FS-OK         VALUE ZEROS.
            88 FS-FIM-REG    VALUE 10.
@@ -57,6 +75,9 @@
        77 REL-STAT          PIC 9(02).
            88 FSR-OK        VALUE ZEROS.
 
+       77 CSV-STAT          PIC 9(02).
+           88 FSC-OK        VALUE ZEROS.
+
        77 WS-ERRO           PIC X.
            88 ERRO-SIM      VALUES ARE "S".
            88 ERRO-NAO      VALUES ARE "N".
@@ -75,15 +96,48 @@
        77 WS-VEND           PIC 9(03) VALUE ZEROS.
        77 WS-CODI           PIC 9(07) VALUE ZEROS.
        77 WS-NOME           PIC X(30) VALUE SPACES.
-       77 WS-CTLIN          PIC 9(02) VALUE 60.
        77 WS-CTPAG          PIC 9(03) VALUE ZEROS.
        77 WS-CONTADOR       PIC 9(02) VALUE ZEROS.
        77 WS-MAXIMO         PIC 9(02) VALUE ZEROS.
        77 WS-IDX1           PIC 9(02) VALUE ZEROS.
-       77 WS-CTD            PIC 9(01) VALUE ZEROS.
        77 WS-FIM-PESQ       PIC X(01) VALUE SPACES.
        77 WS-SEL            PIC X(01) VALUE SPACES.
 
+       77 WS-PRIMEIRA       PIC X(01) VALUE 'S'.
+           88 PRIMEIRA-LINHA     VALUE 'S'.
+           88 NAO-PRIMEIRA-LINHA VALUE 'N'.
+
+       77 WS-PARM            PIC X(80) VALUE SPACES.
+
+       77 WS-MODO            PIC X(01) VALUE 'I'.
+           88 MODO-BATCH     VALUE 'B'.
+           88 MODO-INTERATIVO VALUE 'I'.
+
+       77 WS-CSV            PIC X(01) VALUE 'N'.
+           88 CSV-SIM       VALUE 'S'.
+           88 CSV-NAO       VALUE 'N'.
+
+       77 WS-HORA-COMPLETA  PIC 9(08) VALUE ZEROS.
+
+       01 WS-DATA-COMPLETA.
+           05 WS-DATA-ANO   PIC 9(04).
+           05 WS-DATA-MES   PIC 9(02).
+           05 WS-DATA-DIA   PIC 9(02).
+
+       01 WS-CAB-DATA.
+           05 WS-CAB-DIA    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 WS-CAB-MES    PIC 9(02).
+           05 FILLER        PIC X(01) VALUE '/'.
+           05 WS-CAB-ANO    PIC 9(04).
+
+       01 WS-CAB-HORA.
+           05 WS-CAB-HH     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE ':'.
+           05 WS-CAB-MM     PIC 9(02).
+           05 FILLER        PIC X(01) VALUE ':'.
+           05 WS-CAB-SS     PIC 9(02).
+
        01 LINHA-CAB0.
            05 FILLER        PIC X(030) VALUE
            'PROVA DE COBOL '.
@@ -91,6 +145,12 @@
            '                 RELACAO CADASTRO DE CLIENTES'.
            05 FILLER        PIC X(09) VALUE 'PAGINA : '.
            05 PAG-REL       PIC ZZ9.
+           05 FILLER        PIC X(002) VALUE SPACES.
+           05 FILLER        PIC X(006) VALUE 'DATA: '.
+           05 CAB-DATA      PIC X(010).
+           05 FILLER        PIC X(002) VALUE SPACES.
+           05 FILLER        PIC X(006) VALUE 'HORA: '.
+           05 CAB-HORA      PIC X(008).
 
        01 LINHA-CAB1.
            05 FILLER        PIC X(014)  VALUE 'CODIGO'.
@@ -99,6 +159,8 @@
            05 FILLER        PIC X(016)  VALUE 'LATITUDE'.
            05 FILLER        PIC X(012)  VALUE 'LONGITUDE'.
            05 FILLER        PIC X(008)  VALUE 'VENDEDOR'.
+           05 FILLER        PIC X(017)  VALUE 'TELEFONE'.
+           05 FILLER        PIC X(027)  VALUE 'EMAIL'.
 
        01 LINHA-CAB2.
            05 FILLER        PIC X(014)  VALUE '======'.
@@ -107,20 +169,13 @@
            05 FILLER        PIC X(016)  VALUE '========'.
            05 FILLER        PIC X(012)  VALUE '========='.
            05 FILLER        PIC X(008)  VALUE '========'.
+           05 FILLER        PIC X(017)  VALUE '========'.
+           05 FILLER        PIC X(027)  VALUE '========='.
 
        01 LINHA-DET.
            05 REL-COD       PIC X(007)  VALUE SPACES.
            05 FILLER        PIC X(002)  VALUE SPACES.
-           05 REL-CNPJ.
-              10 CNPJ-01    PIC 9(002).
-              10 FILLER     PIC X       VALUE '.'.
-              10 CNPJ-02    PIC 9(003)  VALUE ZEROS.
-              10 FILLER     PIC X       VALUE '.'.
-              10 CNPJ-03    PIC 9(003)  VALUE ZEROS.
-              10 FILLER     PIC X       VALUE '/'.
-              10 CNPJ-04    PIC 9(004)  VALUE ZEROS.
-              10 FILLER     PIC X       VALUE '-'.
-              10 CNPJ-05    PIC 9(002)  VALUE ZEROS.
+           05 REL-CNPJ      PIC X(018).
            05 FILLER        PIC X(002)  VALUE SPACES.
            05 REL-NOME      PIC X(040).
            05 FILLER        PIC X(002)  VALUE SPACES.
@@ -129,6 +184,10 @@
            05 REL-LONGI     PIC -999,99999999.
            05 FILLER        PIC X(004)  VALUE SPACES.
            05 REL-VEND      PIC 9(003)  VALUE ZEROS.
+           05 FILLER        PIC X(002)  VALUE SPACES.
+           05 REL-TELEFONE  PIC X(015)  VALUE SPACES.
+           05 FILLER        PIC X(002)  VALUE SPACES.
+           05 REL-EMAIL     PIC X(025)  VALUE SPACES.
 
        01 LINHA-TOT.
            05 FILLER        PIC X(14) VALUE 'TOTAL LIDOS :'.
@@ -139,6 +198,28 @@
 
        01 LINHA-BRANCO      PIC X(100) VALUE SPACES.
 
+       01 LINHA-CSV-CAB.
+           05 FILLER        PIC X(007)  VALUE 'CODIGO;'.
+           05 FILLER        PIC X(005)  VALUE 'CNPJ;'.
+           05 FILLER        PIC X(013)  VALUE 'RAZAO SOCIAL;'.
+           05 FILLER        PIC X(009)  VALUE 'LATITUDE;'.
+           05 FILLER        PIC X(010)  VALUE 'LONGITUDE;'.
+           05 FILLER        PIC X(009)  VALUE 'VENDEDOR;'.
+
+       01 LINHA-CSV-DET.
+           05 CSV-COD       PIC X(007)  VALUE SPACES.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-CNPJ      PIC X(018)  VALUE SPACES.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-NOME      PIC X(040)  VALUE SPACES.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-LATIT     PIC -999,99999999.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-LONGI     PIC -999,99999999.
+           05 FILLER        PIC X(001)  VALUE ';'.
+           05 CSV-VEND      PIC 9(003)  VALUE ZEROS.
+           05 FILLER        PIC X(001)  VALUE ';'.
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -175,14 +256,17 @@
               10 LINE 15 COLUMN 13 VALUE
                  "CODIGO DO VENDEDOR                              : ".
               10 COLUMN PLUS 2 PIC 9(03) USING WS-VEND.
+              10 LINE 16 COLUMN 13 VALUE
+                 "GERAR TAMBEM EM CSV (PARA EXCEL) 'S' OU 'N'     : ".
+              10 COLUMN PLUS 2 PIC X(01) USING WS-CSV.
               10 SS-PRINT.
-              12 LINE 17 COLUMN 13 VALUE
+              12 LINE 18 COLUMN 13 VALUE
                  "LENDO  REGISTRO NUMERO                          : ".
               12 COLUMN PLUS 2 PIC 9(03) USING WS-READ.
-              12 LINE 18 COLUMN 13 VALUE
+              12 LINE 19 COLUMN 13 VALUE
                  "CODIGO DO CLIENTE                               : ".
               12 COLUMN PLUS 2 PIC 9(03) USING CLI-COD.
-              12 LINE 19 COLUMN 13 VALUE
+              12 LINE 20 COLUMN 13 VALUE
                  "IMPRIMINDO  REGISTRO                            : ".
               12 COLUMN PLUS 2 PIC 9(03) USING WS-PRT.
 
@@ -198,15 +282,31 @@
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            ACCEPT WS-NUML FROM LINES
            ACCEPT WS-NUMC FROM COLUMNS
+
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+              SET MODO-BATCH TO TRUE
+              UNSTRING WS-PARM DELIMITED BY ';'
+                       INTO WS-ORDEM WS-CLASS WS-NOME
+                            WS-CODI  WS-VEND  WS-CSV
+              END-UNSTRING
+           END-IF
+
+           PERFORM MONTA-CAMINHOS
            PERFORM ABRIR-ARQUIVO
            .
        DIG-OPCAO.
-           DISPLAY SS-CLS
-           MOVE ZEROS TO WS-CTD WS-READ WS-PRT
-           MOVE 'S'   TO WS-SEL
-           MOVE "ESC PARA ENCERRAR" TO WS-STATUS
-           DISPLAY SS-STATUS
-           ACCEPT  SS-TELA-FILTRO
+           IF MODO-INTERATIVO
+              DISPLAY SS-CLS
+              MOVE ZEROS TO WS-READ WS-PRT
+              MOVE 'S'   TO WS-SEL
+              MOVE "ESC PARA ENCERRAR" TO WS-STATUS
+              DISPLAY SS-STATUS
+              ACCEPT  SS-TELA-FILTRO
+           ELSE
+              MOVE ZEROS TO WS-READ WS-PRT
+              MOVE 'S'   TO WS-SEL
+           END-IF
 
            IF WS-ORDEM NOT = 'A' AND WS-ORDEM NOT = 'D'
               MOVE 'DIGITE "A" OU "D" NA ORDEM'           TO WS-MSGERRO
@@ -220,17 +320,19 @@
               MOVE 'N'  TO WS-SEL
            END-IF
 
-           IF WS-NOME NOT = SPACES ADD 1 TO WS-CTD END-IF
-           IF WS-CODI NOT = ZEROS  ADD 1 TO WS-CTD END-IF
-           IF WS-VEND NOT = ZEROS  ADD 1 TO WS-CTD END-IF
-
-           IF WS-CTD > 1
-              MOVE 'SELECIONE APENAS 1 FILTRO '           TO WS-MSGERRO
+           IF WS-CSV NOT = 'S' AND WS-CSV NOT = 'N'
+              MOVE 'DIGITE "S" OU "N" NO CSV'             TO WS-MSGERRO
               PERFORM MOSTRA-ERRO
               MOVE 'N'  TO WS-SEL
            END-IF
 
-           IF WS-SEL = 'N'  GO DIG-OPCAO END-IF
+           IF WS-SEL = 'N'
+              IF MODO-INTERATIVO
+                 GO DIG-OPCAO
+              ELSE
+                 PERFORM FINALIZA
+              END-IF
+           END-IF
 
            IF WS-NOME NOT EQUAL SPACES
               INSPECT WS-NOME TALLYING WS-CONTADOR FOR ALL ' '
@@ -295,6 +397,10 @@
 
            SET ERRO-NAO        TO TRUE
 
+           IF CLI-INATIVO
+              SET ERRO-SIM      TO TRUE
+           END-IF
+
            IF WS-CODI NOT EQUAL ZEROS AND
               WS-CODI NOT EQUAL CLI-COD
               SET ERRO-SIM      TO TRUE
@@ -310,15 +416,12 @@
            END-IF
 
            IF ERRO-NAO
-              IF WS-CTLIN > 55
-                 PERFORM IMP-CABEC
-                 PERFORM IMP-DETALHE
-              ELSE
-                 PERFORM IMP-DETALHE
-              END-IF
+              PERFORM IMP-DETALHE
            END-IF
 
-           DISPLAY SS-PRINT
+           IF MODO-INTERATIVO
+              DISPLAY SS-PRINT
+           END-IF
            .
        PROCESSA-FIM.
            EXIT.
@@ -328,11 +431,16 @@
       *-----------------------------------------------------------*
            ADD  01              TO WS-CTPAG
            MOVE WS-CTPAG        TO PAG-REL
-           MOVE 05              TO WS-CTLIN
-           WRITE REL-CLI-REL    FROM LINHA-CAB0
-           WRITE REL-CLI-REL    FROM LINHA-BRANCO
-           WRITE REL-CLI-REL    FROM LINHA-CAB1
-           WRITE REL-CLI-REL    FROM LINHA-CAB2
+           MOVE WS-CAB-DATA     TO CAB-DATA
+           MOVE WS-CAB-HORA     TO CAB-HORA
+           WRITE REL-CLI-REL    FROM LINHA-CAB0 AFTER ADVANCING PAGE
+           WRITE REL-CLI-REL    FROM LINHA-BRANCO AFTER ADVANCING 1 LINE
+           WRITE REL-CLI-REL    FROM LINHA-CAB1 AFTER ADVANCING 1 LINE
+           WRITE REL-CLI-REL    FROM LINHA-CAB2 AFTER ADVANCING 1 LINE
+
+           IF CSV-SIM AND WS-CTPAG = 1
+              WRITE REL-CLI-CSV-REG FROM LINHA-CSV-CAB
+           END-IF
            .
        IMP-CABEC-FIM.
            EXIT.
@@ -340,22 +448,67 @@
       *-----------------------------------------------------------*
        IMP-DETALHE.
       *-----------------------------------------------------------*
+           IF PRIMEIRA-LINHA
+              PERFORM IMP-CABEC
+              SET NAO-PRIMEIRA-LINHA TO TRUE
+           END-IF
+
            ADD  01             TO WS-PRT
-           ADD  01             TO WS-CTLIN
            MOVE CLI-COD        TO REL-COD
-           MOVE CLI-CNPJ(1:2)  TO CNPJ-01
-           MOVE CLI-CNPJ(3:3)  TO CNPJ-02
-           MOVE CLI-CNPJ(6:3)  TO CNPJ-03
-           MOVE CLI-CNPJ(9:4)  TO CNPJ-04
-           MOVE CLI-CNPJ(13:2) TO CNPJ-05
+           MOVE CLI-CNPJ-FMT   TO REL-CNPJ
            MOVE CLI-NOME       TO REL-NOME
            MOVE CLI-LATIT      TO REL-LATIT
            MOVE CLI-LONGI      TO REL-LONGI
            MOVE CLI-VEND       TO REL-VEND
-           WRITE REL-CLI-REL FROM LINHA-DET AFTER 1
+           MOVE CLI-TELEFONE   TO REL-TELEFONE
+           MOVE CLI-EMAIL      TO REL-EMAIL
+           WRITE REL-CLI-REL FROM LINHA-DET AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE
+                  PERFORM IMP-CABEC
+           END-WRITE
+
+           IF CSV-SIM
+              MOVE CLI-COD        TO CSV-COD
+              MOVE CLI-CNPJ-FMT   TO CSV-CNPJ
+              MOVE CLI-NOME       TO CSV-NOME
+              MOVE CLI-LATIT      TO CSV-LATIT
+              MOVE CLI-LONGI      TO CSV-LONGI
+              MOVE CLI-VEND       TO CSV-VEND
+              WRITE REL-CLI-CSV-REG FROM LINHA-CSV-DET
+           END-IF
                .
        IMP-DETALHE-FIM.
 
+      *-----------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CLIENTES.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-CLIENTES
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'REL-CLI.TXT'                DELIMITED BY SIZE
+             INTO WS-ARQ-REL-CLI
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'REL-CLI.CSV'                DELIMITED BY SIZE
+             INTO WS-ARQ-REL-CLI-CSV
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
       *-----------------------------------------------------------*
        ABRIR-ARQUIVO.
       *-----------------------------------------------------------*
@@ -368,6 +521,17 @@
            END-IF
 
            OPEN OUTPUT REL-CLI
+           OPEN OUTPUT REL-CLI-CSV
+
+           ACCEPT WS-DATA-COMPLETA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-COMPLETA FROM TIME
+
+           MOVE WS-DATA-DIA         TO WS-CAB-DIA
+           MOVE WS-DATA-MES         TO WS-CAB-MES
+           MOVE WS-DATA-ANO         TO WS-CAB-ANO
+           MOVE WS-HORA-COMPLETA (1:2) TO WS-CAB-HH
+           MOVE WS-HORA-COMPLETA (3:2) TO WS-CAB-MM
+           MOVE WS-HORA-COMPLETA (5:2) TO WS-CAB-SS
            .
        ABRIR-ARQUIVO-FIM.
            EXIT.
@@ -410,9 +574,13 @@
       *-----------------------------------------------------------*
        MOSTRA-ERRO.
       *-----------------------------------------------------------*
-           DISPLAY SS-ERRO
-           ACCEPT SS-ERRO
-           DISPLAY SS-STATUS
+           IF MODO-BATCH
+              DISPLAY WS-MSGERRO
+           ELSE
+              DISPLAY SS-ERRO
+              ACCEPT SS-ERRO
+              DISPLAY SS-STATUS
+           END-IF
            .
        MOSTRA-ERRO-FIM.
            EXIT.
@@ -420,5 +588,5 @@
       *-----------------------------------------------------------*
        FINALIZA.
       *-----------------------------------------------------------*
-           CLOSE CLIENTES REL-CLI
+           CLOSE CLIENTES REL-CLI REL-CLI-CSV
            GOBACK.
