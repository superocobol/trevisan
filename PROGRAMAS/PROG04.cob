@@ -4,6 +4,12 @@
       * Programa..: PROG04 - Manutenção Cadastro VENDEDORES
       * chamadas..: PROG07 - Verifica Integridade CPF
       *           : PROG06 - Programa de Importação VENDEDORES
+      * Historico.:
+      *   2026 mnt - ALTERA-GRAVA passava direto para o REWRITE sem
+      *              repetir as validacoes de NOME/LATITUDE/LONGITUDE/
+      *              SITUACAO que DIG-DADOS ja faz na inclusao,
+      *              permitindo gravar um vendedor alterado com esses
+      *              campos invalidos.
       ******************************************************************
        IDENTIFICATION       DIVISION.
        PROGRAM-ID.          PROG04.
@@ -13,21 +19,28 @@
        INPUT-OUTPUT         SECTION.
        FILE-CONTROL.
 
-       SELECT VENDEDOR ASSIGN TO "C:\COBOL\VENDEDOR.ARQ"
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
               ORGANIZATION IS INDEXED
               ACCESS MODE IS RANDOM
               FILE STATUS IS VEN-STAT
               ALTERNATE RECORD KEY IS VEN-COD
               ALTERNATE RECORD KEY IS VEN-NOME  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS VEN-UF    WITH DUPLICATES
               LOCK MODE    IS MANUAL WITH LOCK ON MULTIPLE RECORDS
               RECORD KEY IS VEN-KEY.
 
+       SELECT AUDITLOG ASSIGN TO WS-ARQ-AUDITLOG
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS AUD-STAT.
+
        DATA                 DIVISION.
 
        FILE                SECTION.
 
        COPY FD_VENDEDOR.
 
+       COPY FD_AUDITLOG.
+
        WORKING-STORAGE SECTION.
 
        01 WS-MODULO.
@@ -36,6 +49,10 @@
            05 FILLER        PIC X(12) VALUE "MENSAGEM :".
            05 WS-MENSAG     PIC X(40) VALUE SPACES.
 
+       77 WS-DIR-DADOS      PIC X(50) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR   PIC X(70) VALUE SPACES.
+       77 WS-ARQ-AUDITLOG   PIC X(70) VALUE SPACES.
+
        77 WS-OPCAO          PIC X(03) VALUE SPACES.
            88 INCLUIR       VALUE IS "INC" "inc".
            88 IMPORTAR      VALUE IS "IMP" "imp".
@@ -47,11 +64,49 @@
            88 FS-OK         VALUE ZEROS.
            88 FS-NAO-EXISTE VALUE 35.
            88 FS-CANCELA    VALUE 99.
+           88 FS-LOCK       VALUE 51.
+
+       77 WS-TENTATIVAS-LOCK     PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS-LOCK PIC 9(02) VALUE 05.
+
+       77 AUD-STAT          PIC 9(02).
+           88 FSA-OK        VALUE ZEROS.
+           88 FSA-NAO-EXISTE VALUE 35.
 
        77 WS-ERRO           PIC X.
            88 E-SIM         VALUES ARE "S" "s".
            88 E-NAO         VALUES ARE "N" "n".
 
+       01 WS-VEN-ANTES.
+           05 FILLER            PIC 9(11).
+           05 WS-ANT-COD        PIC 9(03).
+           05 WS-ANT-NOME       PIC X(40).
+           05 WS-ANT-LATIT      PIC S9(03)V9(08).
+           05 WS-ANT-LONGI      PIC S9(03)V9(08).
+           05 WS-ANT-SITUACAO   PIC X(01).
+           05 WS-ANT-MAXCLI     PIC 9(03).
+           05 FILLER            PIC X(18).
+           05 WS-ANT-UF         PIC X(02).
+
+       01 WS-HORA-COMPLETA      PIC 9(08) VALUE ZEROS.
+
+       01 WS-EDITA-VALOR        PIC -999,99999999.
+
+       01 LINHA-AUDITORIA.
+           05 AUD-DATA          PIC 9(08) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-HORA          PIC 9(06) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-PROGRAMA      PIC X(08) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-CHAVE         PIC X(14) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-CAMPO         PIC X(15) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-ANTES         PIC X(20) VALUE SPACES.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 AUD-DEPOIS        PIC X(20) VALUE SPACES.
+
        77 WS-NUML           PIC 999.
        77 WS-NUMC           PIC 999.
        77 COR-FUNDO         PIC 9 VALUE 1.
@@ -108,6 +163,16 @@
               07 SS-LONG FOREGROUND-COLOR 2.
                  10 LINE 18 COLUMN 13 VALUE "LATITUDE.:".
                  10 COLUMN PLUS 2 PIC ZZ9,99999999- USING VEN-LONGI.
+              07 SS-SITUACAO FOREGROUND-COLOR 2.
+                 10 LINE 20 COLUMN 13 VALUE "SITUACAO.:".
+                 10 COLUMN PLUS 2 PIC X(01) USING VEN-SITUACAO.
+              07 SS-MAXCLI FOREGROUND-COLOR 2.
+                 10 LINE 22 COLUMN 13 VALUE "MAX.CLI..:".
+                 10 COLUMN PLUS 2 PIC 9(03) USING VEN-MAX-CLIENTES
+                    BLANK WHEN ZEROS.
+              07 SS-UF FOREGROUND-COLOR 2.
+                 10 LINE 24 COLUMN 13 VALUE "UF.......:".
+                 10 COLUMN PLUS 2 PIC X(02) USING VEN-UF.
 
 
        01 SS-ERRO.
@@ -123,6 +188,7 @@
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            ACCEPT   WS-NUML FROM LINES
            ACCEPT   WS-NUMC FROM COLUMNS
+           PERFORM  MONTA-CAMINHOS
            PERFORM  ABRIR-ARQUIVO
            DISPLAY  SS-CLS
            PERFORM UNTIL FINALIZAR
@@ -154,7 +220,7 @@
                 END-EVALUATE
            END-PERFORM
 
-           CLOSE VENDEDOR
+           CLOSE VENDEDOR AUDITLOG
            GOBACK
            .
 
@@ -166,6 +232,7 @@
       *     DISPLAY SS-CLS
            DISPLAY SS-TELA-REGISTRO
            MOVE SPACES TO VENDEDOR-CLI
+           MOVE 'A'    TO VEN-SITUACAO
            SET E-NAO TO TRUE
            .
        DIG-DADOS.
@@ -195,9 +262,17 @@
               PERFORM MOSTRA-ERRO
            END-IF
 
+           IF NOT VEN-ATIVO AND NOT VEN-INATIVO
+              MOVE "SITUACAO DEVE SER A OU I" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
            PERFORM ROT-VALIDAR-CPF
 
            IF E-NAO
+              ACCEPT VEN-DT-CADASTRO  FROM DATE YYYYMMDD
+              MOVE   VEN-DT-CADASTRO  TO VEN-DT-ALTERACAO
               WRITE VENDEDOR-CLI
                     INVALID KEY
                       MOVE 'INCLUI'                          TO LK-PAR
@@ -225,6 +300,7 @@
                GO TO ALTERA-FIM
            END-IF
            IF FS-OK
+               MOVE VENDEDOR-CLI TO WS-VEN-ANTES
                DISPLAY SS-TELA-REGISTRO
                ACCEPT SS-ALTER
                IF COB-CRT-STATUS = COB-SCR-ESC
@@ -233,17 +309,73 @@
            ELSE
                GO ALTERA-LOOP
             END-IF
+            PERFORM ALTERA-GRAVA THRU ALTERA-GRAVA-FIM.
+            GO ALTERA-LOOP.
+       ALTERA-FIM.
+            EXIT.
+
+      *-----------------------------------------------------------------
+       ALTERA-GRAVA.
+      *-----------------------------------------------------------------
+           MOVE ZEROS TO WS-TENTATIVAS-LOCK.
+           SET E-NAO TO TRUE
+
+           IF VEN-NOME EQUAL SPACES
+               MOVE "FAVOR INFORMAR NOME " TO WS-MSGERRO
+               SET E-SIM TO TRUE
+               PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF VEN-LATIT = ZEROS
+              MOVE "FAVOR INFORMAR LATITUDE" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF VEN-LONGI = ZEROS
+              MOVE "FAVOR INFORMAR LONGITUDE" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF NOT VEN-ATIVO AND NOT VEN-INATIVO
+              MOVE "SITUACAO DEVE SER A OU I" TO WS-MSGERRO
+              SET E-SIM TO TRUE
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           IF E-SIM
+              GO TO ALTERA-GRAVA-FIM
+           END-IF
+
+           ACCEPT VEN-DT-ALTERACAO FROM DATE YYYYMMDD.
+       ALTERA-GRAVA-TENTA.
             REWRITE VENDEDOR-CLI
                 INVALID KEY
-                      MOVE 'ALTERA'                          TO LK-PAR
-                      MOVE 'REWRITE'                         TO LK-CMD
-                      PERFORM ERRO-FILE-STATUS
-                      SET E-SIM TO TRUE
+                      IF NOT FS-LOCK
+                         MOVE 'ALTERA'                        TO LK-PAR
+                         MOVE 'REWRITE'                       TO LK-CMD
+                         PERFORM ERRO-FILE-STATUS
+                         SET E-SIM TO TRUE
+                      END-IF
                 NOT INVALID KEY
-                    CONTINUE
-            END-REWRITE.
-            GO ALTERA-LOOP.
-       ALTERA-FIM.
+                    PERFORM ROT-GRAVA-AUDITORIA
+            END-REWRITE
+
+            IF FS-LOCK
+               ADD 01 TO WS-TENTATIVAS-LOCK
+               IF WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+                  MOVE 'ALTERA'                        TO LK-PAR
+                  MOVE 'REWRITE'                       TO LK-CMD
+                  PERFORM ERRO-FILE-STATUS
+                  SET E-SIM TO TRUE
+               ELSE
+                  CALL "C$SLEEP" USING 1
+                  GO TO ALTERA-GRAVA-TENTA
+               END-IF
+            END-IF
+            .
+       ALTERA-GRAVA-FIM.
             EXIT.
 
       *-----------------------------------------------------------------
@@ -283,16 +415,39 @@
       *-----------------------------------------------------------------
            ACCEPT SS-CHAVE.
            IF NOT COB-CRT-STATUS = COB-SCR-ESC
-               READ VENDEDOR
-                   INVALID KEY
-                       MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
-                       PERFORM MOSTRA-ERRO
-               END-READ
+               MOVE ZEROS TO WS-TENTATIVAS-LOCK
+               PERFORM LE-VENDEDOR-TENTA THRU LE-VENDEDOR-TENTA-FIM
            ELSE
                MOVE 99 to VEN-STAT
            END-IF.
        LE-VENDEDOR-FIM.
            EXIT.
+
+      *-----------------------------------------------------------------
+       LE-VENDEDOR-TENTA.
+      *-----------------------------------------------------------------
+           READ VENDEDOR
+               INVALID KEY
+                   IF NOT FS-LOCK
+                      MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+                      PERFORM MOSTRA-ERRO
+                   END-IF
+           END-READ
+
+           IF FS-LOCK
+              ADD 01 TO WS-TENTATIVAS-LOCK
+              IF WS-TENTATIVAS-LOCK > WS-MAX-TENTATIVAS-LOCK
+                 MOVE 'LE-VENDEDOR'                    TO LK-PAR
+                 MOVE 'READ'                            TO LK-CMD
+                 PERFORM ERRO-FILE-STATUS
+              ELSE
+                 CALL "C$SLEEP" USING 1
+                 GO TO LE-VENDEDOR-TENTA
+              END-IF
+           END-IF
+           .
+       LE-VENDEDOR-TENTA-FIM.
+           EXIT.
       *-----------------------------------------------------------------
        ROT-VALIDAR-CPF.
       *-----------------------------------------------------------------
@@ -305,11 +460,95 @@
            IF LK-RCC = 'N'
               MOVE "CPF INVALIDO , TENTE NOVAMENTE" TO WS-MSGERRO
               PERFORM MOSTRA-ERRO
+           ELSE
+              MOVE LK-ECC TO VEN-CPF-FMT
            END-IF
            .
        ROT-VALIDAR-CPF-FIM.
            EXIT.
 
+      *-----------------------------------------------------------------
+       ROT-GRAVA-AUDITORIA.
+      *-----------------------------------------------------------------
+           ACCEPT WS-HORA-COMPLETA FROM TIME
+           MOVE SPACES              TO LINHA-AUDITORIA
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           MOVE WS-HORA-COMPLETA (1:6) TO AUD-HORA
+           MOVE 'PROG04'             TO AUD-PROGRAMA
+           MOVE VEN-CPF              TO AUD-CHAVE
+
+           IF WS-ANT-COD NOT = VEN-COD
+              MOVE 'CODIGO'          TO AUD-CAMPO
+              MOVE WS-ANT-COD        TO AUD-ANTES
+              MOVE VEN-COD           TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-NOME NOT = VEN-NOME
+              MOVE 'NOME'            TO AUD-CAMPO
+              MOVE WS-ANT-NOME       TO AUD-ANTES
+              MOVE VEN-NOME          TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-LATIT NOT = VEN-LATIT
+              MOVE 'LATITUDE'        TO AUD-CAMPO
+              MOVE WS-ANT-LATIT      TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-ANTES
+              MOVE VEN-LATIT         TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-LONGI NOT = VEN-LONGI
+              MOVE 'LONGITUDE'       TO AUD-CAMPO
+              MOVE WS-ANT-LONGI      TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-ANTES
+              MOVE VEN-LONGI         TO WS-EDITA-VALOR
+              MOVE WS-EDITA-VALOR    TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-SITUACAO NOT = VEN-SITUACAO
+              MOVE 'SITUACAO'        TO AUD-CAMPO
+              MOVE WS-ANT-SITUACAO   TO AUD-ANTES
+              MOVE VEN-SITUACAO      TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-MAXCLI NOT = VEN-MAX-CLIENTES
+              MOVE 'MAX.CLIENTES'    TO AUD-CAMPO
+              MOVE WS-ANT-MAXCLI     TO AUD-ANTES
+              MOVE VEN-MAX-CLIENTES  TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+
+           IF WS-ANT-UF NOT = VEN-UF
+              MOVE 'UF'              TO AUD-CAMPO
+              MOVE WS-ANT-UF         TO AUD-ANTES
+              MOVE VEN-UF            TO AUD-DEPOIS
+              PERFORM GRAVA-LINHA-AUDITORIA
+           END-IF
+           .
+       ROT-GRAVA-AUDITORIA-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       GRAVA-LINHA-AUDITORIA.
+      *-----------------------------------------------------------------
+           WRITE AUDITLOG-REG FROM LINHA-AUDITORIA
+           IF NOT FSA-OK
+              MOVE 'PROG04'                    TO LK-PRG
+              MOVE 'AUDITLOG'                  TO LK-ARQ
+              MOVE 'WRITE'                     TO LK-CMD
+              MOVE 'GRAVA-LINHA-AUDITORIA'     TO LK-PAR
+              MOVE AUD-STAT                    TO LK-STA
+              CALL "PROG10" USING LK-FILE-STATUS END-CALL
+           END-IF
+           .
+       GRAVA-LINHA-AUDITORIA-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
        IMPORTA.
       *-----------------------------------------------------------------
@@ -320,6 +559,31 @@
        IMPORTA-FIM.
            EXIT.
 
+      *-----------------------------------------------------------------
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------------
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'AUDITLOG.TXT'               DELIMITED BY SIZE
+             INTO WS-ARQ-AUDITLOG
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
       *-----------------------------------------------------------------
        ABRIR-ARQUIVO.
       *-----------------------------------------------------------------
@@ -329,6 +593,13 @@
                CLOSE VENDEDOR
                OPEN I-O VENDEDOR
            END-IF
+
+           OPEN EXTEND AUDITLOG
+           IF FSA-NAO-EXISTE THEN
+               OPEN OUTPUT AUDITLOG
+               CLOSE AUDITLOG
+               OPEN EXTEND AUDITLOG
+           END-IF
            .
        ABRIR-ARQUIVO-FIM.
            EXIT.
