@@ -11,10 +11,12 @@
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         PROG03.
        ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT        SECTION.
        FILE-CONTROL.
 
-       SELECT CLIENTES ASSIGN TO "C:\COBOL\CLIENTES.ARQ"
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES
               ORGANIZATION IS INDEXED
               ACCESS MODE  IS RANDOM
               FILE STATUS  IS CLI-STAT
@@ -25,7 +27,7 @@
               ACCESS MODE  IS SEQUENTIAL
               FILE STATUS  IS IMP-STAT.
 
-       SELECT ERROIMPC ASSIGN TO "C:\COBOL\ERROIMPC.TXT"
+       SELECT ERROIMPC ASSIGN TO WS-ARQ-ERROIMPC
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS  IS REL-STAT.
 
@@ -34,14 +36,7 @@
 
        COPY FD_CLIENTES.
 
-       FD IMPORTC.
-
-       01 IMPORTC-IMP.
-           05 IMP-COD       PIC X(007).
-           05 IMP-CNPJ      PIC X(014).
-           05 IMP-NOME      PIC X(040).
-           05 IMP-LATIT     PIC X(014).
-           05 IMP-LONGI     PIC X(014).
+       COPY FD_IMPORTC.
 
        FD ERROIMPC.
 
@@ -56,8 +51,22 @@
            05 FILLER         PIC X(12) VALUE "MENSAGEM :".
            05 WS-MENSAG      PIC X(40) VALUE SPACES.
 
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-CLIENTES    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-ERROIMPC    PIC X(70) VALUE SPACES.
+
        77 WS-OPCAO           PIC X  VALUE SPACES.
-       77 WS-ARQUIVO         PIC X(20) VALUE "C:\COBOL\IMPCLI.TXT".
+       77 WS-ARQUIVO         PIC X(40) VALUE "C:\COBOL\IMPCLI.TXT".
+       77 WS-LISTA-ARQ       PIC X(80) VALUE "C:\COBOL\IMPCLI.TXT".
+
+       01 WS-TAB-ARQUIVOS.
+           05 WS-ARQ-ITEM    PIC X(40) OCCURS 20 TIMES.
+
+       77 WS-QTD-ARQ         PIC 9(02) VALUE ZEROS.
+       77 WS-IDX-ARQ         PIC 9(02) VALUE ZEROS.
+       77 WS-PONT-ARQ        PIC 9(04) VALUE ZEROS.
+       77 WS-LEN-ARQ         PIC 9(04) VALUE ZEROS.
+       77 WS-READ-ARQ        PIC 9(03) VALUE ZEROS.
 
        77 CLI-STAT           PIC 9(02).
            88 FS-OK          VALUE ZEROS.
@@ -93,6 +102,26 @@
        77 WS-ERRO-NOME      PIC 9(03) VALUE ZEROS.
        77 WS-ERRO-DUPL      PIC 9(03) VALUE ZEROS.
 
+       77 WS-QTDE-ESPERADA  PIC 9(006) VALUE ZEROS.
+
+       77 WS-TEM-HEADER     PIC X(01) VALUE 'N'.
+           88 TEM-HEADER    VALUE 'S'.
+           88 SEM-HEADER    VALUE 'N'.
+
+       77 WS-PRIMEIRO-REG   PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-REGISTRO     VALUE 'S'.
+           88 NAO-PRIMEIRO-REGISTRO VALUE 'N'.
+
+       77 WS-UPSERT         PIC X(01) VALUE 'N'.
+           88 UPSERT-SIM    VALUE 'S'.
+           88 UPSERT-NAO    VALUE 'N'.
+
+       01 WS-UPD-DADOS.
+           05 WS-UPD-NOME       PIC X(40).
+           05 WS-UPD-CNPJ-FMT   PIC X(18).
+           05 WS-UPD-LATIT      PIC S9(03)V9(08).
+           05 WS-UPD-LONGI      PIC S9(03)V9(08).
+
        01 LINHA-CAB0.
            05 FILLER        PIC X(020) VALUE SPACES.
            05 FILLER        PIC X(080) VALUE
@@ -109,7 +138,7 @@
            05 REL-COD       PIC 9(007).
            05 COD-REL       PIC X(001).
            05 FILLER        PIC X(002)  VALUE SPACES.
-           05 REL-CNPJ      PIC 9(014).
+           05 REL-CNPJ      PIC X(014).
            05 CNPJ-REL      PIC X(001).
            05 FILLER        PIC X(002)  VALUE SPACES.
            05 REL-NOME      PIC X(040).
@@ -123,6 +152,16 @@
 
        01 LINHA-BRANCO      PIC X(87) VALUE SPACES.
 
+       01 LINHA-DIVERGENCIA.
+           05 FILLER          PIC X(010) VALUE 'ARQUIVO: '.
+           05 DIV-ARQUIVO     PIC X(040).
+           05 FILLER          PIC X(002) VALUE SPACES.
+           05 FILLER          PIC X(013) VALUE 'DIVERGENCIA '.
+           05 FILLER          PIC X(010) VALUE 'ESPERADO: '.
+           05 DIV-ESPERADO    PIC ZZZZZ9.
+           05 FILLER          PIC X(008) VALUE '  LIDO: '.
+           05 DIV-LIDO        PIC ZZZZZ9.
+
        COPY LK_CNPJCPF.
 
        COPY screenio.
@@ -148,8 +187,11 @@
        01 SS-FUNCAO.
            05 SS-ARQUIVO.
                10 LINE 08 COLUMN 12 VALUE
-                  "INFORME O ARQUIVO A IMPORTAR : ".
-               10 LINE 08 COL PLUS 1 USING WS-ARQUIVO.
+                  "ARQUIVO(S) A IMPORTAR (SEPARE POR ;) : ".
+               10 LINE 08 COL PLUS 1 USING WS-LISTA-ARQ.
+               10 LINE 09 COLUMN 12 VALUE
+                  "ATUALIZAR CLIENTES JA EXISTENTES (S/N): ".
+               10 LINE 09 COL PLUS 1 PIC X(01) USING WS-UPSERT.
 
        01 SS-TELA-REGISTRO.
            05 LINE 11 COLUMN 13 VALUE "LENDO         : ".
@@ -185,7 +227,18 @@
            DISPLAY SS-CLS
            DISPLAY SS-FUNCAO
 
+       INICIO-ACEITA.
            ACCEPT  SS-ARQUIVO
+           IF WS-UPSERT NOT = 'S' AND WS-UPSERT NOT = 'N'
+              MOVE 'DIGITE "S" OU "N" EM ATUALIZAR EXISTENTES'
+                                   TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              GO TO INICIO-ACEITA
+           END-IF
+
+           PERFORM PARSE-ARQUIVOS
+
+           PERFORM MONTA-CAMINHOS
            PERFORM ABRIR-ARQUIVO
            DISPLAY SS-TELA-REGISTRO
 
@@ -193,20 +246,86 @@
            WRITE ERROIMPC-REL  FROM LINHA-CAB1
            WRITE ERROIMPC-REL  FROM LINHA-BRANCO AFTER 1
 
-           PERFORM PROCESSA UNTIL FSI-FIM-REG
+           PERFORM PROCESSA-ARQUIVO
+              VARYING WS-IDX-ARQ FROM 1 BY 1
+              UNTIL WS-IDX-ARQ > WS-QTD-ARQ
+
            PERFORM FINALIZA
            .
        FIM-PROCES.
            EXIT.
+      *-------------------------------------------------------------*
+       PARSE-ARQUIVOS.
+      *-------------------------------------------------------------*
+      *    Separa a lista de arquivos digitada em SS-ARQUIVO (varios
+      *    nomes separados por ';') na tabela WS-ARQ-ITEM, uma
+      *    entrada por arquivo a importar nesta execucao.
+           MOVE 1     TO WS-PONT-ARQ
+           MOVE ZEROS TO WS-QTD-ARQ
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LISTA-ARQ))
+                                TO WS-LEN-ARQ
+
+           PERFORM PARSE-UM-ARQUIVO
+              UNTIL WS-PONT-ARQ > WS-LEN-ARQ
+                 OR WS-QTD-ARQ NOT < 20
+           .
+       PARSE-ARQUIVOS-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       PARSE-UM-ARQUIVO.
+      *-------------------------------------------------------------*
+           ADD 01 TO WS-QTD-ARQ
+           UNSTRING WS-LISTA-ARQ DELIMITED BY ';'
+                    INTO WS-ARQ-ITEM (WS-QTD-ARQ)
+                    WITH POINTER WS-PONT-ARQ
+           END-UNSTRING
+           .
+       PARSE-UM-ARQUIVO-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       PROCESSA-ARQUIVO.
+      *-------------------------------------------------------------*
+      *    Processa um dos arquivos da lista, do inicio ao fim,
+      *    somando seus totais aos contadores consolidados da
+      *    execucao (WS-READ/WS-WRITE/WS-ERRO-*).
+           MOVE WS-ARQ-ITEM (WS-IDX-ARQ) TO WS-ARQUIVO
+           MOVE ZEROS                    TO WS-READ-ARQ
+           MOVE ZEROS                    TO WS-QTDE-ESPERADA
+           SET SEM-HEADER                TO TRUE
+           SET PRIMEIRO-REGISTRO         TO TRUE
+
+           OPEN INPUT IMPORTC
+
+           IF FSI-NAO-EXISTE
+              MOVE 'ARQUIVO IMPORTACAO NAO ENCONTRADO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+           ELSE
+              PERFORM PROCESSA UNTIL FSI-FIM-REG
+              PERFORM VERIFICA-DIVERGENCIA
+              CLOSE IMPORTC
+           END-IF
+           .
+       PROCESSA-ARQUIVO-FIM.
+           EXIT.
       *-------------------------------------------------------------*
        PROCESSA.
       *-------------------------------------------------------------*
 
            READ IMPORTC NEXT AT END
-                 PERFORM FINALIZA
+                 GO TO PROCESSA-FIM
            END-READ
 
+           IF PRIMEIRO-REGISTRO
+              SET NAO-PRIMEIRO-REGISTRO TO TRUE
+              IF HDR-MARCA = 'HDR'
+                 MOVE HDR-QTDE     TO WS-QTDE-ESPERADA
+                 SET TEM-HEADER    TO TRUE
+                 GO TO PROCESSA-FIM
+              END-IF
+           END-IF
+
            ADD 01             TO WS-READ
+           ADD 01             TO WS-READ-ARQ
 
            DISPLAY IMP-COD    AT 1150
            DISPLAY IMP-CNPJ   AT 1250
@@ -225,7 +344,7 @@
            END-IF
 
            INITIALIZE PARCPF
-           MOVE CLI-CNPJ      TO LK-CPF
+           MOVE IMP-CNPJ      TO LK-CPF-ALFA (02:14)
            MOVE 'J'           TO LK-TPC
            CALL "PROG07"   USING PARCPF END-CALL
 
@@ -235,7 +354,7 @@
                SET E-SIM      TO TRUE
            END-IF
 
-           IF IMP-CNPJ = ZEROS OR IMP-CNPJ NOT NUMERIC
+           IF IMP-CNPJ = SPACES
               ADD 1           TO WS-ERRO-CNPJ
               MOVE '*'        TO CNPJ-REL
               SET E-SIM       TO TRUE
@@ -260,11 +379,26 @@
            END-IF
 
            IF E-NAO
-              WRITE CLIENTES-CLI FROM IMPORTC-IMP
+              INITIALIZE         CLIENTES-CLI
+              MOVE IMP-CNPJ      TO CLI-CNPJ
+              MOVE IMP-COD       TO CLI-COD
+              MOVE IMP-NOME      TO CLI-NOME
+              MOVE LK-ECC        TO CLI-CNPJ-FMT
+              MOVE FUNCTION NUMVAL(IMP-LATIT) TO CLI-LATIT
+              MOVE FUNCTION NUMVAL(IMP-LONGI) TO CLI-LONGI
+              MOVE 'A'           TO CLI-SITUACAO
+              ACCEPT CLI-DT-CADASTRO  FROM DATE YYYYMMDD
+              MOVE   CLI-DT-CADASTRO  TO CLI-DT-ALTERACAO
+
+              WRITE CLIENTES-CLI
                     INVALID KEY
-                            ADD 01    TO WS-ERRO-DUPL
-                            SET E-SIM TO TRUE
-                            MOVE 'D'  TO COD-REL
+                       IF UPSERT-SIM
+                          PERFORM ROT-ATUALIZA-CLIENTE
+                       ELSE
+                          ADD 01    TO WS-ERRO-DUPL
+                          SET E-SIM TO TRUE
+                          MOVE 'D'  TO COD-REL
+                       END-IF
                     NOT INVALID KEY ADD 01 TO WS-WRITE
               END-WRITE
            END-IF
@@ -282,6 +416,68 @@
            DISPLAY SS-TELA-REGISTRO
            .
        PROCESSA-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------*
+       ROT-ATUALIZA-CLIENTE.
+      *-------------------------------------------------------------*
+      *    O cliente ja existe. Guarda os dados vindos do arquivo de
+      *    importacao, releassa o registro atual (para preservar
+      *    CLI-VEND/CLI-CEP/CLI-SITUACAO, que nao vem no layout de
+      *    importacao) e regrava apenas os campos atualizaveis.
+           MOVE CLI-NOME         TO WS-UPD-NOME
+           MOVE CLI-CNPJ-FMT     TO WS-UPD-CNPJ-FMT
+           MOVE CLI-LATIT        TO WS-UPD-LATIT
+           MOVE CLI-LONGI        TO WS-UPD-LONGI
+
+           READ CLIENTES
+                INVALID KEY
+                   ADD 01    TO WS-ERRO-DUPL
+                   SET E-SIM TO TRUE
+                   MOVE 'D'  TO COD-REL
+                NOT INVALID KEY
+                   MOVE WS-UPD-NOME     TO CLI-NOME
+                   MOVE WS-UPD-CNPJ-FMT TO CLI-CNPJ-FMT
+                   MOVE WS-UPD-LATIT    TO CLI-LATIT
+                   MOVE WS-UPD-LONGI    TO CLI-LONGI
+                   ACCEPT CLI-DT-ALTERACAO FROM DATE YYYYMMDD
+                   REWRITE CLIENTES-CLI
+                        INVALID KEY
+                           ADD 01    TO WS-ERRO-DUPL
+                           SET E-SIM TO TRUE
+                           MOVE 'D'  TO COD-REL
+                        NOT INVALID KEY
+                           ADD 01 TO WS-WRITE
+                   END-REWRITE
+           END-READ
+           .
+       ROT-ATUALIZA-CLIENTE-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-------------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CLIENTES.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-CLIENTES
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'ERROIMPC.TXT'               DELIMITED BY SIZE
+             INTO WS-ARQ-ERROIMPC
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
 
       *-------------------------------------------------------------*
            ABRIR-ARQUIVO.
@@ -294,14 +490,6 @@
                OPEN I-O    CLIENTES
            END-IF.
 
-           OPEN INPUT IMPORTC
-
-           IF FSI-NAO-EXISTE
-              MOVE 'ARQUIVO IMPORTACAO NAO ENCONTRADO' TO WS-MSGERRO
-              PERFORM MOSTRA-ERRO
-              PERFORM FINALIZA
-           END-IF
-
            OPEN OUTPUT ERROIMPC
            .
       *-------------------------------------------------------------*
@@ -311,6 +499,21 @@
            ACCEPT  SS-ERRO
            DISPLAY SS-STATUS
            .
+      *-------------------------------------------------------------*
+       VERIFICA-DIVERGENCIA.
+      *-------------------------------------------------------------*
+           IF TEM-HEADER AND WS-QTDE-ESPERADA NOT = WS-READ-ARQ
+              MOVE WS-ARQUIVO        TO DIV-ARQUIVO
+              MOVE WS-QTDE-ESPERADA  TO DIV-ESPERADO
+              MOVE WS-READ-ARQ       TO DIV-LIDO
+              WRITE ERROIMPC-REL FROM LINHA-BRANCO AFTER 1
+              WRITE ERROIMPC-REL FROM LINHA-DIVERGENCIA AFTER 1
+           END-IF
+           .
+       VERIFICA-DIVERGENCIA-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
         FINALIZA.
-           CLOSE CLIENTES IMPORTC ERROIMPC
+      *-------------------------------------------------------------*
+           CLOSE CLIENTES ERROIMPC
            GOBACK.
