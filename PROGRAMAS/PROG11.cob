@@ -0,0 +1,254 @@
+      ******************************************************************
+      * Autor.....: Alexandre Trevisani (PROVA COBOL)
+      * Data......: Julho/2019
+      * Programa..: PROG11 - Validação em Lote de CPF/CNPJ
+      * chamadas..: PROG07 - Verifica Integridade CPF/CNPJ
+      * Parametros: Leitura de um Arquivo.TXT informado pelo usuário, com
+      *             um CPF ou CNPJ por linha
+      * Observação: É gerado um relatório (RELVALID.TXT) com o resultado
+      *             da validação de cada documento lido (VALIDO/INVALIDO)
+      *             e o documento formatado quando valido.
+      * Historico.:
+      *   2026 mnt - RELVALID.TXT passa a ser gravado no diretorio
+      *              indicado por COBOL_DATA_DIR (MONTA-CAMINHOS), em
+      *              vez de fixo em C:\COBOL\, para bater com o mesmo
+      *              esquema de ambiente de testes do restante do
+      *              sistema.
+      ******************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PROG11.
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT VALIDACPF ASSIGN TO WS-ARQUIVO
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS IMP-STAT.
+
+       SELECT RELVALID ASSIGN TO WS-ARQ-RELVALID
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS REL-STAT.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       FD VALIDACPF.
+
+       01 VALIDA-IMP.
+           05 VAL-TIPO      PIC X(001).
+           05 VAL-CPF       PIC 9(011).
+           05 VAL-CNPJ      PIC X(014).
+
+       FD RELVALID.
+
+       01 RELVALID-REL.
+          05 REL-IMP        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULO.
+           05 FILLER         PIC X(30) VALUE
+              "PROVA COBOL - VALIDA CPF/CNPJ".
+           05 FILLER         PIC X(12) VALUE "MENSAGEM :".
+           05 WS-MENSAG      PIC X(40) VALUE SPACES.
+
+       77 WS-ARQUIVO         PIC X(20) VALUE "C:\COBOL\VALIDA.TXT".
+
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-RELVALID    PIC X(70) VALUE SPACES.
+
+       77 IMP-STAT           PIC 9(02).
+           88 FSI-OK         VALUE ZEROS.
+           88 FSI-FIM-REG    VALUE 10.
+           88 FSI-NAO-EXISTE VALUE 35.
+
+       77 REL-STAT           PIC 9(02).
+           88 FSR-OK         VALUE ZEROS.
+
+       77 WS-ERRO           PIC X.
+           88 E-SIM         VALUES ARE "S".
+           88 E-NAO         VALUES ARE "N".
+
+       77 WS-NUML           PIC 999.
+       77 WS-NUMC           PIC 999.
+       77 COR-FUNDO         PIC 9 VALUE 1.
+       77 COR-FRENTE        PIC 9 VALUE 6.
+
+       77 WS-STATUS         PIC X(40).
+       77 WS-MSGERRO        PIC X(80).
+       77 WS-READ           PIC 9(05) VALUE ZEROS.
+       77 WS-VALIDOS        PIC 9(05) VALUE ZEROS.
+       77 WS-INVALIDOS      PIC 9(05) VALUE ZEROS.
+
+       01 LINHA-CAB0.
+           05 FILLER        PIC X(020) VALUE SPACES.
+           05 FILLER        PIC X(080) VALUE
+           '                RELACAO VALIDACAO EM LOTE DE CPF/CNPJ'.
+
+       01 LINHA-CAB1.
+           05 FILLER        PIC X(005)  VALUE 'TIPO'.
+           05 FILLER        PIC X(020)  VALUE 'DOCUMENTO'.
+           05 FILLER        PIC X(025)  VALUE 'FORMATADO'.
+           05 FILLER        PIC X(010)  VALUE 'RESULTADO'.
+
+       01 LINHA-DET.
+           05 REL-TIPO      PIC X(001).
+           05 FILLER        PIC X(004)  VALUE SPACES.
+           05 REL-DOC       PIC X(014).
+           05 FILLER        PIC X(006)  VALUE SPACES.
+           05 REL-FORM      PIC X(018).
+           05 FILLER        PIC X(007)  VALUE SPACES.
+           05 REL-RESULT    PIC X(009).
+
+       01 LINHA-BRANCO      PIC X(87) VALUE SPACES.
+
+       COPY LK_CNPJCPF.
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(80) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-FUNCAO.
+           05 SS-ARQUIVO.
+               10 LINE 08 COLUMN 12 VALUE
+                  "INFORME O ARQUIVO A VALIDAR  : ".
+               10 LINE 08 COL PLUS 1 USING WS-ARQUIVO.
+
+       01 SS-TELA-REGISTRO.
+           05 LINE 11 COLUMN 13 VALUE "LENDO         : ".
+           05 COLUMN PLUS 2 PIC 9(05) USING WS-READ.
+           05 LINE 12 COLUMN 13 VALUE "VALIDOS       : ".
+           05 COLUMN PLUS 2 PIC 9(05) USING WS-VALIDOS.
+           05 LINE 13 COLUMN 13 VALUE "INVALIDOS     : ".
+           05 COLUMN PLUS 2 PIC 9(05) USING WS-INVALIDOS.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT  WS-NUML FROM LINES
+           ACCEPT  WS-NUMC FROM COLUMNS
+           PERFORM MONTA-CAMINHOS
+           DISPLAY SS-CLS
+           DISPLAY SS-FUNCAO
+
+           ACCEPT  SS-ARQUIVO
+           PERFORM ABRIR-ARQUIVO
+           DISPLAY SS-TELA-REGISTRO
+
+           WRITE RELVALID-REL  FROM LINHA-CAB0
+           WRITE RELVALID-REL  FROM LINHA-CAB1
+           WRITE RELVALID-REL  FROM LINHA-BRANCO AFTER 1
+
+           PERFORM PROCESSA UNTIL FSI-FIM-REG
+           PERFORM FINALIZA
+           .
+       FIM-PROCES.
+           EXIT.
+      *-------------------------------------------------------------*
+       PROCESSA.
+      *-------------------------------------------------------------*
+
+           READ VALIDACPF NEXT AT END
+                 PERFORM FINALIZA
+           END-READ
+
+           ADD 01             TO WS-READ
+
+           SET E-NAO          TO TRUE
+           INITIALIZE            LINHA-DET
+           MOVE VAL-TIPO      TO REL-TIPO
+
+           INITIALIZE PARCPF
+           MOVE VAL-TIPO      TO LK-TPC
+           IF VAL-TIPO = 'F'
+              MOVE VAL-CPF        TO LK-CPF
+              MOVE VAL-CPF        TO REL-DOC
+           ELSE
+              MOVE VAL-CNPJ       TO LK-CPF-ALFA (02:14)
+              MOVE VAL-CNPJ       TO REL-DOC
+           END-IF
+           CALL "PROG07" USING PARCPF END-CALL
+
+           IF LK-RCC = 'S'
+              ADD 01           TO WS-VALIDOS
+              MOVE 'VALIDO'    TO REL-RESULT
+              MOVE LK-ECC      TO REL-FORM
+           ELSE
+              SET E-SIM        TO TRUE
+              ADD 01           TO WS-INVALIDOS
+              MOVE 'INVALIDO'  TO REL-RESULT
+           END-IF
+
+           WRITE RELVALID-REL FROM LINHA-DET AFTER 1
+
+           DISPLAY SS-TELA-REGISTRO
+           .
+       PROCESSA-FIM.
+
+      *-------------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-------------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'RELVALID.TXT'               DELIMITED BY SIZE
+             INTO WS-ARQ-RELVALID
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
+      *-------------------------------------------------------------*
+       ABRIR-ARQUIVO.
+      *-------------------------------------------------------------*
+           OPEN INPUT VALIDACPF
+
+           IF FSI-NAO-EXISTE
+              MOVE 'ARQUIVO A VALIDAR NAO ENCONTRADO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+
+           OPEN OUTPUT RELVALID
+           .
+      *-------------------------------------------------------------*
+       MOSTRA-ERRO.
+      *-------------------------------------------------------------*
+           DISPLAY SS-ERRO
+           ACCEPT  SS-ERRO
+           DISPLAY SS-STATUS
+           .
+        FINALIZA.
+           CLOSE VALIDACPF RELVALID
+           GOBACK.
