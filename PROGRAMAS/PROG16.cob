@@ -0,0 +1,437 @@
+      ******************************************************************
+      * Autor.....: Alexandre Trevisani (PROVA COBOL)
+      * Data......: Julho/2019
+      * Programa..: PROG16 - Consulta da Distribuicao Cliente x Vendedor
+      * Observação: Consulta DISTRIB.ARQ por codigo de cliente (leitura
+      *             direta pela chave) ou por codigo de vendedor (leitura
+      *             pela chave alternada DIS-CODV, com duplicatas),
+      *             mostrando na tela o nome do cliente e o nome dos
+      *             vendedores (principal e reservas) envolvidos.
+      * Historico.:
+      *   2026 mnt - Programa novo.
+      *   2026 mnt - WS-DISTANCIA/WS-DISTANCIA2/WS-DISTANCIA3 estavam
+      *              em PIC ZZZ,999 (so 3 digitos inteiros) e
+      *              truncavam a distancia de DIS-METROS/2/3 (PIC
+      *              9(006)V999) acima de 999 Km. Ampliado para
+      *              PIC ZZZZZ9,999.
+      *   2026 mnt - DISTRIB.ARQ/CLIENTES.ARQ/VENDEDOR.ARQ passam a
+      *              ser localizados via COBOL_DATA_DIR
+      *              (MONTA-CAMINHOS), em vez de fixos em C:\COBOL\,
+      *              igual aos demais programas que acessam esses
+      *              arquivos.
+      ******************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PROG16.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT DISTRIB ASSIGN TO WS-ARQ-DISTRIB
+              ORGANIZATION         IS INDEXED
+              ACCESS  MODE         IS DYNAMIC
+              FILE STATUS          IS DIS-STAT
+              ALTERNATE RECORD KEY IS DIS-CODV WITH DUPLICATES
+              RECORD KEY           IS DIS-KEY.
+
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES
+              ORGANIZATION         IS INDEXED
+              ACCESS MODE          IS RANDOM
+              FILE STATUS          IS CLI-STAT
+              ALTERNATE RECORD KEY IS CLI-COD
+              ALTERNATE RECORD KEY IS CLI-NOME  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CLI-CNPJ-RAIZ WITH DUPLICATES
+              LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+              RECORD KEY           IS CLI-KEY.
+
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              FILE STATUS IS VEN-STAT
+              ALTERNATE RECORD KEY IS VEN-COD
+              ALTERNATE RECORD KEY IS VEN-NOME  WITH DUPLICATES
+              LOCK MODE    IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+              RECORD KEY IS VEN-KEY.
+
+       DATA                DIVISION.
+       FILE                SECTION.
+
+       COPY FD_DISTRIB.
+
+       COPY FD_CLIENTES.
+
+       COPY FD_VENDEDOR.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULO.
+           05 FILLER        PIC X(30) VALUE
+              "PROVA COBOL - CONS. DISTRIB.".
+           05 FILLER        PIC X(12) VALUE "MENSAGEM :".
+           05 WS-MENSAG     PIC X(40) VALUE SPACES.
+
+       77 WS-OPCAO          PIC X(01) VALUE SPACES.
+           88 CONSULTA-CLI  VALUE IS "C" "c".
+           88 CONSULTA-VEN  VALUE IS "V" "v".
+           88 FINALIZAR     VALUE IS "F" "f".
+
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-DISTRIB     PIC X(70) VALUE SPACES.
+       77 WS-ARQ-CLIENTES    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR    PIC X(70) VALUE SPACES.
+
+       77 DIS-STAT           PIC 9(02).
+           88 FSD-OK         VALUE ZEROS.
+           88 FSD-FIM-REG    VALUE 10.
+           88 FSD-NAO-EXISTE VALUE 35.
+
+       77 CLI-STAT           PIC 9(02).
+           88 FSC-OK         VALUE ZEROS.
+           88 FSC-NAO-EXISTE VALUE 35.
+
+       77 VEN-STAT           PIC 9(02).
+           88 FSV-OK         VALUE ZEROS.
+           88 FSV-NAO-EXISTE VALUE 35.
+
+       77 WS-ERRO            PIC X.
+           88 E-SIM          VALUE "S".
+           88 E-NAO          VALUE "N".
+
+       77 WS-CLI-COD         PIC 9(007) VALUE ZEROS.
+       77 WS-VEN-COD         PIC 9(003) VALUE ZEROS.
+
+       77 WS-NOME-CLI        PIC X(40) VALUE SPACES.
+       77 WS-NOME-VEND       PIC X(40) VALUE SPACES.
+       77 WS-NOME-VEND2      PIC X(40) VALUE SPACES.
+       77 WS-NOME-VEND3      PIC X(40) VALUE SPACES.
+
+       77 WS-DISTANCIA       PIC ZZZZZ9,999.
+       77 WS-DISTANCIA2      PIC ZZZZZ9,999.
+       77 WS-DISTANCIA3      PIC ZZZZZ9,999.
+
+       77 WS-COD-BUSCA       PIC 9(003) VALUE ZEROS.
+       77 WS-NOME-BUSCA      PIC X(40) VALUE SPACES.
+
+       77 WS-NUML            PIC 999.
+       77 WS-NUMC            PIC 999.
+       77 COR-FUNDO          PIC 9 VALUE 1.
+       77 COR-FRENTE         PIC 9 VALUE 6.
+
+       77 WS-STATUS          PIC X(40).
+       77 WS-MSGERRO         PIC X(80).
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(80) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-FUNCAO.
+           05 SS-OPCAO.
+               10 LINE 08 COLUMN 12 VALUE
+                  "CONSULTAR POR CLIENTE OU VENDEDOR (C/V/FIM) :".
+               10 LINE 08 COL PLUS 1 USING WS-OPCAO.
+
+       01 SS-CHAVE-CLI.
+           05 LINE 10 COLUMN 12 VALUE "CODIGO DO CLIENTE.:".
+           05 COLUMN PLUS 2 PIC 9(007) USING WS-CLI-COD
+              BLANK WHEN ZEROS.
+
+       01 SS-CHAVE-VEN.
+           05 LINE 10 COLUMN 12 VALUE "CODIGO DO VENDEDOR:".
+           05 COLUMN PLUS 2 PIC 9(003) USING WS-VEN-COD
+              BLANK WHEN ZEROS.
+
+       01 SS-RESULTADO-CLI FOREGROUND-COLOR 2.
+           05 LINE 12 COLUMN 12 VALUE "CLIENTE...:".
+           05 COLUMN PLUS 2 PIC X(40) FROM WS-NOME-CLI.
+           05 LINE 14 COLUMN 12 VALUE "VENDEDOR 1:".
+           05 COLUMN PLUS 2 PIC 9(003) FROM DIS-CODV.
+           05 COLUMN PLUS 2 PIC X(40) FROM WS-NOME-VEND.
+           05 LINE 15 COLUMN 24 VALUE "DISTANCIA (KM):".
+           05 COLUMN PLUS 2 PIC ZZZZZ9,999 FROM WS-DISTANCIA.
+           05 LINE 17 COLUMN 12 VALUE "VENDEDOR 2:".
+           05 COLUMN PLUS 2 PIC 9(003) FROM DIS-CODV2.
+           05 COLUMN PLUS 2 PIC X(40) FROM WS-NOME-VEND2.
+           05 LINE 18 COLUMN 24 VALUE "DISTANCIA (KM):".
+           05 COLUMN PLUS 2 PIC ZZZZZ9,999 FROM WS-DISTANCIA2.
+           05 LINE 20 COLUMN 12 VALUE "VENDEDOR 3:".
+           05 COLUMN PLUS 2 PIC 9(003) FROM DIS-CODV3.
+           05 COLUMN PLUS 2 PIC X(40) FROM WS-NOME-VEND3.
+           05 LINE 21 COLUMN 24 VALUE "DISTANCIA (KM):".
+           05 COLUMN PLUS 2 PIC ZZZZZ9,999 FROM WS-DISTANCIA3.
+
+       01 SS-RESULTADO-VEN FOREGROUND-COLOR 2.
+           05 LINE 12 COLUMN 12 VALUE "VENDEDOR..:".
+           05 COLUMN PLUS 2 PIC X(40) FROM WS-NOME-VEND.
+           05 LINE 14 COLUMN 12 VALUE "CLIENTE...:".
+           05 COLUMN PLUS 2 PIC 9(007) FROM DIS-CODC.
+           05 COLUMN PLUS 2 PIC X(40) FROM WS-NOME-CLI.
+           05 LINE 15 COLUMN 24 VALUE "DISTANCIA (KM):".
+           05 COLUMN PLUS 2 PIC ZZZZZ9,999 FROM WS-DISTANCIA.
+           05 LINE 17 COLUMN 12 PIC X(32) VALUE
+              "ENTER = PROXIMO / ESC = ENCERRAR".
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 6 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT  WS-NUML FROM LINES
+           ACCEPT  WS-NUMC FROM COLUMNS
+           PERFORM MONTA-CAMINHOS
+           PERFORM ABRIR-ARQUIVO
+           DISPLAY SS-CLS
+           PERFORM UNTIL FINALIZAR
+               MOVE "ESCOLHA A OPCAO" TO WS-MENSAG
+               DISPLAY                   SS-CLS
+               MOVE SPACES            TO WS-OPCAO
+               ACCEPT                    SS-FUNCAO
+
+               EVALUATE TRUE
+                   WHEN CONSULTA-CLI
+                       PERFORM CONSULTA-POR-CLIENTE
+                            THRU CONSULTA-POR-CLIENTE-FIM
+                   WHEN CONSULTA-VEN
+                       PERFORM CONSULTA-POR-VENDEDOR
+                            THRU CONSULTA-POR-VENDEDOR-FIM
+                   WHEN FINALIZAR
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "OPCAO INVALIDA"    TO WS-MENSAG
+                       DISPLAY SS-CABECALHO
+                       ACCEPT  SS-ERRO
+                       MOVE SPACES              TO WS-MENSAG
+                END-EVALUATE
+           END-PERFORM
+
+           PERFORM FINALIZA
+           .
+
+      *-----------------------------------------------------------------
+       CONSULTA-POR-CLIENTE.
+      *-----------------------------------------------------------------
+           MOVE "CONSULTA POR CLIENTE" TO WS-MENSAG
+           DISPLAY SS-CABECALHO
+           MOVE ZEROS TO WS-CLI-COD
+           DISPLAY SS-CHAVE-CLI
+           ACCEPT  SS-CHAVE-CLI
+           IF COB-CRT-STATUS = COB-SCR-ESC
+              GO TO CONSULTA-POR-CLIENTE-FIM
+           END-IF
+
+           MOVE WS-CLI-COD TO DIS-CODC
+           READ DISTRIB
+                INVALID KEY
+                   MOVE "CLIENTE SEM DISTRIBUICAO GRAVADA" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO TO CONSULTA-POR-CLIENTE-FIM
+           END-READ
+
+           MOVE WS-CLI-COD TO CLI-COD
+           READ CLIENTES KEY IS CLI-COD
+                INVALID KEY
+                   MOVE "CLIENTE NAO ENCONTRADO" TO WS-NOME-CLI
+                NOT INVALID KEY
+                   MOVE CLI-NOME TO WS-NOME-CLI
+           END-READ
+
+           MOVE DIS-METROS  TO WS-DISTANCIA
+           MOVE DIS-METROS2 TO WS-DISTANCIA2
+           MOVE DIS-METROS3 TO WS-DISTANCIA3
+
+           MOVE DIS-CODV  TO WS-COD-BUSCA
+           PERFORM BUSCA-NOME-VENDEDOR
+           MOVE WS-NOME-BUSCA TO WS-NOME-VEND
+
+           MOVE DIS-CODV2 TO WS-COD-BUSCA
+           PERFORM BUSCA-NOME-VENDEDOR
+           MOVE WS-NOME-BUSCA TO WS-NOME-VEND2
+
+           MOVE DIS-CODV3 TO WS-COD-BUSCA
+           PERFORM BUSCA-NOME-VENDEDOR
+           MOVE WS-NOME-BUSCA TO WS-NOME-VEND3
+
+           DISPLAY SS-RESULTADO-CLI
+           MOVE "ENTER PARA CONTINUAR" TO WS-MSGERRO
+           MOVE "N" TO WS-ERRO
+           ACCEPT SS-ERRO
+           .
+       CONSULTA-POR-CLIENTE-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       CONSULTA-POR-VENDEDOR.
+      *-----------------------------------------------------------------
+           MOVE "CONSULTA POR VENDEDOR" TO WS-MENSAG
+           DISPLAY SS-CABECALHO
+           MOVE ZEROS TO WS-VEN-COD
+           DISPLAY SS-CHAVE-VEN
+           ACCEPT  SS-CHAVE-VEN
+           IF COB-CRT-STATUS = COB-SCR-ESC
+              GO TO CONSULTA-POR-VENDEDOR-FIM
+           END-IF
+
+           MOVE WS-VEN-COD TO VEN-COD
+           READ VENDEDOR KEY IS VEN-COD
+                INVALID KEY
+                   MOVE "VENDEDOR NAO CADASTRADO" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO TO CONSULTA-POR-VENDEDOR-FIM
+           END-READ
+
+           MOVE VEN-NOME TO WS-NOME-VEND
+
+           MOVE WS-VEN-COD TO DIS-CODV
+           START DISTRIB KEY IS NOT LESS THAN DIS-CODV
+                 INVALID KEY
+                    MOVE "NENHUM CLIENTE DISTRIBUIDO PARA O VENDEDOR"
+                         TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                    GO TO CONSULTA-POR-VENDEDOR-FIM
+           END-START
+       CONSULTA-POR-VENDEDOR-LE.
+           READ DISTRIB NEXT
+                AT END
+                   MOVE HIGH-VALUES TO DIS-CODV
+           END-READ
+
+           IF DIS-CODV NOT = WS-VEN-COD
+              MOVE "FIM DA LISTA DE CLIENTES DO VENDEDOR" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              GO TO CONSULTA-POR-VENDEDOR-FIM
+           END-IF
+
+           MOVE DIS-CODC TO CLI-COD
+           READ CLIENTES KEY IS CLI-COD
+                INVALID KEY
+                   MOVE "CLIENTE NAO ENCONTRADO" TO WS-NOME-CLI
+                NOT INVALID KEY
+                   MOVE CLI-NOME TO WS-NOME-CLI
+           END-READ
+
+           MOVE DIS-METROS TO WS-DISTANCIA
+           DISPLAY SS-RESULTADO-VEN
+           ACCEPT SS-ERRO
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+              GO TO CONSULTA-POR-VENDEDOR-LE
+           END-IF
+           .
+       CONSULTA-POR-VENDEDOR-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       BUSCA-NOME-VENDEDOR.
+      *-----------------------------------------------------------------
+      *    Recebe em WS-COD-BUSCA um codigo de vendedor e devolve em
+      *    WS-NOME-BUSCA o nome correspondente, ou uma mensagem padrao
+      *    se o codigo for zero (vaga nao preenchida) ou o vendedor
+      *    nao existir mais no cadastro.
+           IF WS-COD-BUSCA = ZEROS
+              MOVE "(SEM RESERVA)" TO WS-NOME-BUSCA
+           ELSE
+              MOVE WS-COD-BUSCA TO VEN-COD
+              READ VENDEDOR KEY IS VEN-COD
+                   INVALID KEY
+                      MOVE "VENDEDOR NAO ENCONTRADO" TO WS-NOME-BUSCA
+                   NOT INVALID KEY
+                      MOVE VEN-NOME TO WS-NOME-BUSCA
+              END-READ
+           END-IF
+           .
+       BUSCA-NOME-VENDEDOR-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------------
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'DISTRIB.ARQ'                DELIMITED BY SIZE
+             INTO WS-ARQ-DISTRIB
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CLIENTES.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-CLIENTES
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ABRIR-ARQUIVO.
+      *-----------------------------------------------------------------
+           OPEN INPUT DISTRIB
+           IF FSD-NAO-EXISTE
+              MOVE "ARQUIVO DISTRIB NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+
+           OPEN INPUT CLIENTES
+           IF FSC-NAO-EXISTE
+              MOVE "ARQUIVO CLIENTES NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+
+           OPEN INPUT VENDEDOR
+           IF FSV-NAO-EXISTE
+              MOVE "ARQUIVO VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
+           .
+       ABRIR-ARQUIVO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       MOSTRA-ERRO.
+      *-----------------------------------------------------------------
+           DISPLAY SS-ERRO
+           ACCEPT  SS-ERRO
+           DISPLAY SS-STATUS
+           .
+       MOSTRA-ERRO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       FINALIZA.
+      *-----------------------------------------------------------------
+           CLOSE DISTRIB CLIENTES VENDEDOR
+           GOBACK
+           .
