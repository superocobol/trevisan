@@ -8,7 +8,8 @@
       * LK-LONGITUDE-C- (E) Longitude do Cliente
       * LK-LATITUDE-V - (E) Latitude  do Vendedor
       * LK-LONGITUDE-V- (E) Longitude do Vendedor
-      * LK-DISTANCIA  - (D) DistÃ¢ncia Calculada em Metros
+      * LK-DISTANCIA  - (D) Distancia Calculada em Km (formula de
+      *                     Haversine, com curvatura da Terra)
       * LK-STATUS-RET - (D) CÃ³digo Retorno '0' OK, Diferente de '0'
       *                     ERRO = '1' - 'LATITUDE  CLIENTE  INVALIDA'
       *                     ERRO = '2' - 'LONGITUDE CLIENTE  INVALIDA '
@@ -26,75 +27,22 @@
        WORKING-STORAGE     SECTION.
 
        01   WS-AREA-CALCULO.
-           05 WS-LATITUDE-C      PIC S9(03)V9(8).
-           05 RD-LATITUDE-C      REDEFINES WS-LATITUDE-C.
-              10 WS-LAT-I-C      PIC S9(03).
-              10 WS-LAT-D-C      PIC V9(8).
-
-           05 WS-LONGITUDE-C     PIC S9(03)V9(8).
-           05 RD-LONGITUDE-C     REDEFINES WS-LONGITUDE-C.
-              10 WS-LOG-I-C      PIC S9(03).
-              10 WS-LOG-D-C      PIC V9(8).
-
-           05 WS-LATITUDE-V      PIC S9(03)V9(8).
-           05 RD-LATITUDE-V      REDEFINES WS-LATITUDE-V.
-           10 WS-LAT-I-V         PIC S9(03).
-           10 WS-LAT-D-V         PIC V9(8).
-
-           05 WS-LONGITUDE-V     PIC S9(03)V9(8).
-           05 RD-LONGITUDE-V     REDEFINES WS-LONGITUDE-V.
-              10 WS-LOG-I-V      PIC S9(03).
-              10 WS-LOG-D-V      PIC V9(8).
-
-           05 WS-CALCULO         PIC S9(03)V9(8).
-           05 RD-CALCULO         REDEFINES WS-CALCULO.
-              10 WS-CAL-I        PIC S9(03).
-              10 WS-CAL-D        PIC V9(8).
-
-           05 WS-GRAU-C-LA       PIC 9(06)V99.
-           05 RD-GRAU-C-LA       REDEFINES WS-GRAU-C-LA.
-             10 WS-GRAU-C-LA-G   PIC 99.
-             10 WS-GRAU-C-LA-M   PIC 99.
-             10 WS-GRAU-C-LA-S   PIC 99V99.
-
-           05 WS-GRAU-C-LO       PIC 9(06)V99.
-           05 RD-GRAUC-LO        REDEFINES WS-GRAU-C-LO.
-              10 WS-GRAU-C-LO-G  PIC 99.
-              10 WS-GRAU-C-LO-M  PIC 99.
-              10 WS-GRAU-C-LO-S  PIC 99V99.
-
-           05 WS-GRAU-V-LA       PIC 9(06)V99.
-           05 RD-GRAU-V-LA       REDEFINES WS-GRAU-V-LA.
-              10 WS-GRAU-V-LA-G  PIC 99.
-              10 WS-GRAU-V-LA-M  PIC 99.
-              10 WS-GRAU-V-LA-S  PIC 99V99.
-
-           05 WS-GRAU-V-LO       PIC 9(06)V99.
-           05 RD-GRAU-V-LO       REDEFINES WS-GRAU-V-LO.
-              10 WS-GRAU-V-LO-G  PIC 99.
-              10 WS-GRAU-V-LO-M  PIC 99.
-              10 WS-GRAU-V-LO-S  PIC 99V99.
-
-           05 WS-DLA-CLI          PIC 9(04)V9999.
-           05 RD-DLA-CLI          REDEFINES WS-DLA-CLI.
-              10 WS-DLA-CLI-G     PIC 99.
-              10 WS-DLA-CLI-M     PIC 99.
-              10 WS-DLA-CLI-S     PIC 99V99.
-
-           05 WS-DLA-VEN          PIC 9(04)V9999.
-           05 RD-DLA-VEN          REDEFINES WS-DLA-VEN.
-              10 WS-DLA-VEN-G     PIC 99.
-              10 WS-DLA-VEN-M     PIC 99.
-              10 WS-DLA-VEN-S     PIC 99V99.
-
-           05 WS-AREAS-AUXILIARES.
-              10 WS-DIS-DLA-M     PIC 9(05)V9999.
-              10 WS-DIS-DLO-M     PIC 9(05)V9999.
-              10 WS-DIF-DLA-M     PIC 9(05)V9999.
-              10 WS-DIF-DLO-M     PIC 9(05)V9999.
-              10 WS-SOMATORIA     PIC 9(12)V99999999.
-              10 WS-DISTANCIA     PIC 9(05)V9999.
-              10 WS-RESTO         PIC 9v99999999.
+           05 WS-LAT-C-RAD        PIC S9(03)V9(08).
+           05 WS-LAT-V-RAD        PIC S9(03)V9(08).
+           05 WS-DIF-LAT-RAD      PIC S9(03)V9(08).
+           05 WS-DIF-LON-RAD      PIC S9(03)V9(08).
+           05 WS-VALOR-A          PIC S9(03)V9(08).
+           05 WS-VALOR-C          PIC S9(03)V9(08).
+           05 WS-DISTANCIA        PIC 9(05)V9999.
+           05 WS-LON-DIF-RUMO     PIC S9(03)V9(08).
+           05 WS-RUMO-Y           PIC S9(03)V9(08).
+           05 WS-RUMO-X           PIC S9(03)V9(08).
+           05 WS-RUMO-RAD         PIC S9(03)V9(08).
+           05 WS-RUMO-GRAUS       PIC S9(03)V99.
+
+       77 WS-RAIO-TERRA-KM        PIC 9(05)V99 VALUE 6371,00.
+       77 WS-KM-PARA-MILHAS       PIC 9V999999 VALUE 0,621371.
+       77 WS-GRAUS-CIRCULO        PIC 9(03)V99 VALUE 360,00.
 
         LINKAGE        SECTION.
 
@@ -109,7 +57,14 @@
 
               IF LK-STATUS-RET = '0'
                  PERFORM CALCULA-DISTANCIA
-                 MOVE WS-DISTANCIA           TO LK-DISTANCIA
+                 IF LK-UNID-MILHAS
+                    COMPUTE LK-DISTANCIA =
+                            WS-DISTANCIA * WS-KM-PARA-MILHAS
+                 ELSE
+                    MOVE WS-DISTANCIA        TO LK-DISTANCIA
+                 END-IF
+                 PERFORM CALCULA-RUMO
+                 MOVE WS-RUMO-GRAUS          TO LK-RUMO
                END-IF
 
              GOBACK
@@ -158,65 +113,81 @@
       *-------------------------------------------------------------------------
           CALCULA-DISTANCIA.
       *-------------------------------------------------------------------------
-
-      *     COMPUTE LK-LONGITUDE-C = LK-LONGITUDE-C * -1
-      *     COMPUTE LK-LONGITUDE-V = LK-LONGITUDE-V * -1
-      *-------------------------------------------
-      *      TRANSFORMA LATITUDE DE DECIMAL EM GRAU
-      *-------------------------------------------
-           MOVE LK-LATITUDE-C    TO WS-LATITUDE-C
-           MOVE WS-LAT-I-C        TO WS-GRAU-C-LA-G
-           COMPUTE WS-CALCULO =
-                   ((LK-LATITUDE-C - WS-GRAU-C-LA-G) * 60)
-           MOVE WS-CAL-I       TO WS-GRAU-C-LA-M
-           COMPUTE WS-GRAU-C-LA-S = (WS-CAL-D * 60)
-
-           MOVE LK-LATITUDE-V    TO WS-LATITUDE-V
-           MOVE WS-LAT-I-V    TO WS-GRAU-V-LA-G
-           COMPUTE WS-CALCULO =
-                   ((LK-LATITUDE-V - WS-GRAU-V-LA-G) * 60)
-           MOVE WS-CAL-I       TO WS-GRAU-V-LA-M
-           COMPUTE WS-GRAU-V-LA-S = (WS-CAL-D * 60)
-
-      *--------------------------------------------
-      *      TRANSFORMA LONGITUDE DE DECIMAL EM GRAU
-      *--------------------------------------------
-
-           MOVE LK-LONGITUDE-C    TO WS-LONGITUDE-C
-           MOVE WS-LOG-I-C    TO WS-GRAU-C-LO-G
-           COMPUTE WS-CALCULO =
-                   ((LK-LONGITUDE-C - WS-GRAU-C-LO-G) * 60)
-           MOVE WS-CAL-I       TO WS-GRAU-C-LO-M
-           COMPUTE WS-GRAU-C-LO-S = (WS-CAL-D * 60)
-
-           MOVE LK-LONGITUDE-V    TO WS-LONGITUDE-V
-           MOVE WS-LOG-I-V    TO WS-GRAU-V-LO-G
-           COMPUTE WS-CALCULO =
-                   ((LK-LONGITUDE-V - WS-GRAU-V-LO-G) * 60)
-           MOVE WS-CAL-I       TO WS-GRAU-V-LO-M
-           COMPUTE WS-GRAU-V-LO-S = (WS-CAL-D * 60)
-
-      *----------------------------------------------------
-      *    TRANSFORMA LATITUDE/LONGITUDE DE GRAU EM METROS
-      *----------------------------------------------------
-
-           COMPUTE WS-DIF-DLA-M = (WS-GRAU-C-LA - WS-GRAU-V-LA)
-           COMPUTE WS-DIF-DLO-M = (WS-GRAU-C-LO - WS-GRAU-V-LO)
-
-           COMPUTE WS-DIS-DLA-M = ((WS-DIF-DLA-M / 60) * 1,852)
-           COMPUTE WS-DIS-DLO-M = ((WS-DIF-DLO-M / 60) * 1,852)
-
-      *----------------------------------------------------
-      *      CALCULA A DISTANCIA ENTRE OS 2 PONTOS EM METROS
-      *----------------------------------------------------
-
-           COMPUTE WS-SOMATORIA =
-                  (WS-DIS-DLA-M * WS-DIS-DLA-M) +
-                  (WS-DIS-DLO-M * WS-DIS-DLO-M)
-
-           COMPUTE WS-DISTANCIA =  (WS-SOMATORIA ** (1/2))
+      *    Formula de Haversine: calcula a distancia em linha reta
+      *    entre 2 pontos na superficie da Terra a partir de suas
+      *    latitudes/longitudes (em graus decimais), considerando a
+      *    curvatura da Terra (raio medio de 6.371 Km).
+           COMPUTE WS-LAT-C-RAD   = (LK-LATITUDE-C * FUNCTION PI) / 180
+           COMPUTE WS-LAT-V-RAD   = (LK-LATITUDE-V * FUNCTION PI) / 180
+           COMPUTE WS-DIF-LAT-RAD =
+                   ((LK-LATITUDE-V - LK-LATITUDE-C) * FUNCTION PI) / 180
+           COMPUTE WS-DIF-LON-RAD =
+                   ((LK-LONGITUDE-V - LK-LONGITUDE-C)
+                     * FUNCTION PI) / 180
+
+           COMPUTE WS-VALOR-A =
+                   (FUNCTION SIN (WS-DIF-LAT-RAD / 2) ** 2) +
+                   (FUNCTION COS (WS-LAT-C-RAD) *
+                    FUNCTION COS (WS-LAT-V-RAD) *
+                    (FUNCTION SIN (WS-DIF-LON-RAD / 2) ** 2))
+
+           COMPUTE WS-VALOR-C =
+                   2 * FUNCTION ASIN (FUNCTION SQRT (WS-VALOR-A))
+
+           COMPUTE WS-DISTANCIA = WS-RAIO-TERRA-KM * WS-VALOR-C
            .
        CALCULA-DISTANCIA-FIM.
            EXIT.
 
+      *-------------------------------------------------------------------------
+          CALCULA-RUMO.
+      *-------------------------------------------------------------------------
+      *    Rumo inicial (em graus, sentido Norte, 0 a 359) do vendedor
+      *    para o cliente, pela formula de rumo entre 2 pontos. Como a
+      *    linguagem nao tem uma funcao ATAN2, o quadrante correto e
+      *    resolvido "na mao" a partir dos sinais de WS-RUMO-X/WS-RUMO-Y.
+           COMPUTE WS-LON-DIF-RUMO =
+                   ((LK-LONGITUDE-C - LK-LONGITUDE-V)
+                     * FUNCTION PI) / 180
+
+           COMPUTE WS-RUMO-Y =
+                   FUNCTION SIN (WS-LON-DIF-RUMO) *
+                   FUNCTION COS (WS-LAT-C-RAD)
+
+           COMPUTE WS-RUMO-X =
+                   (FUNCTION COS (WS-LAT-V-RAD) *
+                    FUNCTION SIN (WS-LAT-C-RAD)) -
+                   (FUNCTION SIN (WS-LAT-V-RAD) *
+                    FUNCTION COS (WS-LAT-C-RAD) *
+                    FUNCTION COS (WS-LON-DIF-RUMO))
+
+           EVALUATE TRUE
+               WHEN WS-RUMO-X > ZEROS
+                   COMPUTE WS-RUMO-RAD =
+                           FUNCTION ATAN (WS-RUMO-Y / WS-RUMO-X)
+               WHEN WS-RUMO-X < ZEROS AND WS-RUMO-Y >= ZEROS
+                   COMPUTE WS-RUMO-RAD =
+                           FUNCTION ATAN (WS-RUMO-Y / WS-RUMO-X) +
+                           FUNCTION PI
+               WHEN WS-RUMO-X < ZEROS AND WS-RUMO-Y < ZEROS
+                   COMPUTE WS-RUMO-RAD =
+                           FUNCTION ATAN (WS-RUMO-Y / WS-RUMO-X) -
+                           FUNCTION PI
+               WHEN WS-RUMO-X = ZEROS AND WS-RUMO-Y > ZEROS
+                   COMPUTE WS-RUMO-RAD = FUNCTION PI / 2
+               WHEN WS-RUMO-X = ZEROS AND WS-RUMO-Y < ZEROS
+                   COMPUTE WS-RUMO-RAD = FUNCTION PI / 2 * -1
+               WHEN OTHER
+                   MOVE ZEROS TO WS-RUMO-RAD
+           END-EVALUATE
+
+           COMPUTE WS-RUMO-GRAUS = (WS-RUMO-RAD * 180) / FUNCTION PI
+
+           IF WS-RUMO-GRAUS < ZEROS
+              ADD WS-GRAUS-CIRCULO TO WS-RUMO-GRAUS
+           END-IF
+           .
+       CALCULA-RUMO-FIM.
+           EXIT.
+
            END PROGRAM PROG08.
