@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Autor.....: Alexandre Trevisani (PROVA COBOL)
+      * Data......: Julho/2019
+      * Programa..: PROG13 - Exportação de Dados de Clientes
+      * Parametros: Nome do Arquivo.TXT de saída informado pelo usuário
+      * Observação: Gera um arquivo no mesmo layout lido por PROG03
+      *             (IMPORTC-IMP), incluindo o registro de cabeçalho com
+      *             a quantidade de clientes, para poder ser reimportado
+      *             diretamente pelo PROG03.
+      * Historico.:
+      *   2026 mnt - Programa novo.
+      *   2026 mnt - CLIENTES.ARQ passa a ser localizado via
+      *              COBOL_DATA_DIR (MONTA-CAMINHOS), em vez de fixo
+      *              em C:\COBOL\, igual aos demais programas que
+      *              acessam esse arquivo.
+      ******************************************************************
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         PROG13.
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
+       SPECIAL-NAMES.      DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS CLI-STAT
+              RECORD KEY   IS CLI-KEY.
+
+       SELECT IMPORTC ASSIGN TO WS-ARQUIVO
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE  IS SEQUENTIAL
+              FILE STATUS  IS IMP-STAT.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY FD_CLIENTES.
+
+       COPY FD_IMPORTC.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MODULO.
+           05 FILLER         PIC X(30) VALUE
+              "PROVA COBOL - EXP. CLIENTES".
+           05 FILLER         PIC X(12) VALUE "MENSAGEM :".
+           05 WS-MENSAG      PIC X(40) VALUE SPACES.
+
+       77 WS-ARQUIVO         PIC X(40) VALUE "C:\COBOL\EXPCLI.TXT".
+
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-CLIENTES    PIC X(70) VALUE SPACES.
+
+       77 CLI-STAT           PIC 9(02).
+           88 FS-OK          VALUE ZEROS.
+           88 FS-FIM-REG     VALUE 10.
+           88 FS-NAO-EXISTE  VALUE 35.
+
+       77 IMP-STAT           PIC 9(02).
+           88 FSI-OK         VALUE ZEROS.
+
+       77 WS-ERRO           PIC X.
+           88 E-SIM         VALUES ARE "S".
+           88 E-NAO         VALUES ARE "N".
+
+       77 WS-NUML           PIC 999.
+       77 WS-NUMC           PIC 999.
+       77 COR-FUNDO         PIC 9 VALUE 1.
+       77 COR-FRENTE        PIC 9 VALUE 6.
+
+       77 WS-STATUS         PIC X(40).
+       77 WS-MSGERRO        PIC X(80).
+       77 WS-QTD-CLI        PIC 9(006) VALUE ZEROS.
+       77 WS-GRAVADOS       PIC 9(006) VALUE ZEROS.
+
+       77 WS-CONV-LATIT     PIC -999,99999999.
+       77 WS-CONV-LONGI     PIC -999,99999999.
+
+       COPY screenio.
+
+       SCREEN SECTION.
+       01 SS-CLS.
+           05 SS-FILLER.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+               10 LINE WS-NUML COLUMN 01 ERASE EOL
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-CABECALHO.
+               10 LINE 01 COLUMN 02 PIC X(80) FROM WS-MODULO
+                  HIGHLIGHT FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+           05 SS-STATUS.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(30)
+                  FROM WS-STATUS HIGHLIGHT
+                  FOREGROUND-COLOR COR-FRENTE
+                  BACKGROUND-COLOR COR-FUNDO.
+
+       01 SS-FUNCAO.
+           05 SS-ARQUIVO.
+               10 LINE 08 COLUMN 12 VALUE
+                  "INFORME O ARQUIVO DE SAIDA   : ".
+               10 LINE 08 COL PLUS 1 USING WS-ARQUIVO.
+
+       01 SS-TELA-REGISTRO.
+           05 LINE 11 COLUMN 13 VALUE "CLIENTES      : ".
+           05 COLUMN PLUS 2 PIC 9(06) USING WS-QTD-CLI.
+           05 LINE 12 COLUMN 13 VALUE "GRAVANDO      : ".
+           05 COLUMN PLUS 2 PIC 9(06) USING WS-GRAVADOS.
+
+       01 SS-ERRO.
+           05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
+               10 COLUMN PLUS 2 TO WS-ERRO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
+           SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
+           SET ENVIRONMENT 'ESCDELAY' TO '25'.
+           ACCEPT  WS-NUML FROM LINES
+           ACCEPT  WS-NUMC FROM COLUMNS
+           PERFORM MONTA-CAMINHOS
+           DISPLAY SS-CLS
+           DISPLAY SS-FUNCAO
+
+           ACCEPT  SS-ARQUIVO
+           DISPLAY SS-TELA-REGISTRO
+
+           PERFORM CONTA-CLIENTES
+
+           IF E-NAO
+              PERFORM GRAVA-CLIENTES
+           END-IF
+
+           PERFORM FINALIZA
+           .
+       FIM-PROCES.
+           EXIT.
+      *-------------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-------------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CLIENTES.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-CLIENTES
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       CONTA-CLIENTES.
+      *-------------------------------------------------------------*
+      *    Primeira passada em CLIENTES.ARQ, so para saber quantos
+      *    registros vao para o cabecalho do arquivo de exportacao.
+           SET E-NAO         TO TRUE
+           OPEN INPUT CLIENTES
+
+           IF FS-NAO-EXISTE
+              MOVE 'ARQUIVO CLIENTES.ARQ NAO ENCONTRADO' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              SET E-SIM      TO TRUE
+           ELSE
+              PERFORM CONTA-UM-CLIENTE UNTIL FS-FIM-REG
+              CLOSE CLIENTES
+           END-IF
+           .
+       CONTA-CLIENTES-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       CONTA-UM-CLIENTE.
+      *-------------------------------------------------------------*
+           READ CLIENTES NEXT AT END
+                 GO TO CONTA-UM-CLIENTE-FIM
+           END-READ
+
+           ADD 01 TO WS-QTD-CLI
+           .
+       CONTA-UM-CLIENTE-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       GRAVA-CLIENTES.
+      *-------------------------------------------------------------*
+           OPEN INPUT  CLIENTES
+           OPEN OUTPUT IMPORTC
+
+           INITIALIZE            IMPORTC-HDR
+           MOVE 'HDR'          TO HDR-MARCA
+           MOVE WS-QTD-CLI     TO HDR-QTDE
+           WRITE IMPORTC-IMP FROM IMPORTC-HDR
+
+           PERFORM GRAVA-UM-CLIENTE UNTIL FS-FIM-REG
+
+           CLOSE CLIENTES IMPORTC
+           .
+       GRAVA-CLIENTES-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       GRAVA-UM-CLIENTE.
+      *-------------------------------------------------------------*
+           READ CLIENTES NEXT AT END
+                 GO TO GRAVA-UM-CLIENTE-FIM
+           END-READ
+
+           INITIALIZE          IMPORTC-IMP
+           MOVE CLI-COD      TO IMP-COD
+           MOVE CLI-CNPJ     TO IMP-CNPJ
+           MOVE CLI-NOME     TO IMP-NOME
+
+           MOVE CLI-LATIT    TO WS-CONV-LATIT
+           MOVE WS-CONV-LATIT TO IMP-LATIT
+           MOVE CLI-LONGI    TO WS-CONV-LONGI
+           MOVE WS-CONV-LONGI TO IMP-LONGI
+
+           WRITE IMPORTC-IMP
+
+           ADD 01 TO WS-GRAVADOS
+           DISPLAY SS-TELA-REGISTRO
+           .
+       GRAVA-UM-CLIENTE-FIM.
+           EXIT.
+      *-------------------------------------------------------------*
+       MOSTRA-ERRO.
+      *-------------------------------------------------------------*
+           DISPLAY SS-ERRO
+           ACCEPT  SS-ERRO
+           DISPLAY SS-STATUS
+           .
+        FINALIZA.
+           GOBACK.
