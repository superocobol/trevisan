@@ -5,6 +5,11 @@
       * Chamadas..: PROG08 - Calcula a Distancia entre Cliente/Vendedor
       * ObservaçÃo: Apos Calculo, Atualiza Cod vendedor no Cad. Cliente
       *           : Geracão do arquivo PLANILHA.CSV no final do Processo
+      * Historico.:
+      *   2026 mnt - MANTEM-VENDEDOR-TRAVADO nao atualizava WS-ULT-*,
+      *              deixando HERDA-VENDEDOR-MATRIZ comparar a filial
+      *              seguinte contra a raiz/vendedor de um grupo
+      *              anterior sempre que a matriz lida era travada.
       ******************************************************************
        IDENTIFICATION      DIVISION.
        PROGRAM-ID.         PROG09.
@@ -14,7 +19,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT CLIENTES ASSIGN TO "C:\COBOL\CLIENTES.ARQ"
+       SELECT CLIENTES ASSIGN TO WS-ARQ-CLIENTES
               ORGANIZATION         IS INDEXED
               ACCESS  MODE         IS SEQUENTIAL
               FILE STATUS          IS CLI-STAT
@@ -23,7 +28,7 @@
               LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
               RECORD KEY           IS CLI-KEY.
 
-       SELECT VENDEDOR ASSIGN TO "C:\COBOL\VENDEDOR.ARQ"
+       SELECT VENDEDOR ASSIGN TO WS-ARQ-VENDEDOR
               ORGANIZATION         IS INDEXED
               ACCESS  MODE         IS RANDOM
               FILE STATUS          IS VEN-STAT
@@ -32,16 +37,29 @@
               LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
               RECORD KEY          IS VEN-KEY.
 
-       SELECT DISTRIB ASSIGN TO "C:\COBOL\DISTRIB.ARQ"
+       SELECT DISTRIB ASSIGN TO WS-ARQ-DISTRIB
               ORGANIZATION         IS INDEXED
               ACCESS  MODE         IS RANDOM
               FILE STATUS          IS DIS-STAT
+              ALTERNATE RECORD KEY IS DIS-CODV WITH DUPLICATES
               RECORD KEY           IS DIS-KEY.
 
-       SELECT PLANILHA ASSIGN TO "C:\COBOL\PLANILHA.CSV"
+       SELECT PLANILHA ASSIGN TO WS-ARQ-PLANILHA
               ORGANIZATION         IS LINE SEQUENTIAL
               FILE STATUS          IS CSV-STAT.
 
+       SELECT RESTART ASSIGN TO WS-ARQ-RESTART
+              ORGANIZATION         IS LINE SEQUENTIAL
+              FILE STATUS          IS RST-STAT.
+
+       SELECT EXCECAO ASSIGN TO WS-ARQ-EXCECAO
+              ORGANIZATION         IS LINE SEQUENTIAL
+              FILE STATUS          IS EXC-STAT.
+
+       SELECT EXECLOG ASSIGN TO WS-ARQ-EXECLOG
+              ORGANIZATION         IS LINE SEQUENTIAL
+              FILE STATUS          IS ELG-STAT.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -49,19 +67,25 @@
 
        COPY FD_VENDEDOR.
 
-       FD DISTRIB.
+       COPY FD_DISTRIB.
 
-       01 DISTRIB-DIS.
-           05 DIS-KEY.
-              10 DIS-CODC   PIC 9(007).
-           05 DIS-CODV      PIC 9(003).
-           05 DIS-METROS    PIC 9(006)V999.
+       COPY FD_EXECLOG.
 
        FD PLANILHA.
 
        01 PLANILHA-CSV.
           05 CSV-REG        PIC X(100).
 
+       FD RESTART.
+
+       01 RESTART-REG.
+          05 RST-CLI-COD     PIC 9(007).
+
+       FD EXCECAO.
+
+       01 EXCECAO-CSV.
+          05 EXC-REG         PIC X(100).
+
        WORKING-STORAGE SECTION.
 
        01  WS-MODULO.
@@ -70,6 +94,15 @@
            05 FILLER         PIC X(12) VALUE "MENSAGEM :".
            05 WS-MENSAG      PIC X(40) VALUE SPACES.
 
+       77 WS-DIR-DADOS       PIC X(50) VALUE SPACES.
+       77 WS-ARQ-CLIENTES    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-VENDEDOR    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-DISTRIB     PIC X(70) VALUE SPACES.
+       77 WS-ARQ-PLANILHA    PIC X(70) VALUE SPACES.
+       77 WS-ARQ-RESTART     PIC X(70) VALUE SPACES.
+       77 WS-ARQ-EXCECAO     PIC X(70) VALUE SPACES.
+       77 WS-ARQ-EXECLOG     PIC X(70) VALUE SPACES.
+
        77 CLI-STAT           PIC 9(02).
            88 FSC-OK         VALUE ZEROS.
            88 FSC-DUPL       VALUE 22.
@@ -89,6 +122,45 @@
        77 CSV-STAT           PIC 9(02).
            88 FSR-OK         VALUE ZEROS.
 
+       77 RST-STAT           PIC 9(02).
+           88 FSRE-OK         VALUE ZEROS.
+           88 FSRE-FIM-REG    VALUE 10.
+           88 FSRE-NAO-EXISTE VALUE 35.
+
+       77 WS-ULT-CLI-PROC     PIC 9(007) VALUE ZEROS.
+       77 WS-MSG-REINICIO     PIC X(50) VALUE SPACES.
+
+       77 WS-REINICIA        PIC X.
+           88 REINICIA-SIM   VALUES ARE "S" "s".
+           88 REINICIA-NAO   VALUES ARE "N" "n".
+
+       77 WS-DATA-ARQUIVO     PIC 9(08) VALUE ZEROS.
+       77 WS-DISTRIB-HISTOR   PIC X(70) VALUE SPACES.
+
+       77 WS-INCREMENTAL     PIC X.
+           88 INCREMENTAL-SIM VALUES ARE "S" "s".
+           88 INCREMENTAL-NAO VALUES ARE "N" "n".
+
+       77 EXC-STAT           PIC 9(02).
+           88 FSX-OK         VALUE ZEROS.
+
+       77 WS-DIST-MAX-KM     PIC 9(006) VALUE ZEROS.
+       77 WS-DIST-MAX        PIC 9(006)V999 VALUE ZEROS.
+
+       77 WS-DIS-QTD          PIC 9(03) VALUE ZEROS.
+       77 WS-EXC-QTD          PIC 9(03) VALUE ZEROS.
+       77 WS-TOTAL-GRAVADO    PIC 9(03) VALUE ZEROS.
+
+       77 WS-TOP1-COD         PIC 9(003) VALUE ZEROS.
+       77 WS-TOP1-MET         PIC 9(006)V999 VALUE ZEROS.
+       77 WS-TOP1-RUMO        PIC 9(003)V99  VALUE ZEROS.
+       77 WS-TOP2-COD         PIC 9(003) VALUE ZEROS.
+       77 WS-TOP2-MET         PIC 9(006)V999 VALUE ZEROS.
+       77 WS-TOP2-RUMO        PIC 9(003)V99  VALUE ZEROS.
+       77 WS-TOP3-COD         PIC 9(003) VALUE ZEROS.
+       77 WS-TOP3-MET         PIC 9(006)V999 VALUE ZEROS.
+       77 WS-TOP3-RUMO        PIC 9(003)V99  VALUE ZEROS.
+
        77 WS-ERRO            PIC X.
            88 E-SIM          VALUES ARE "S" "s".
            88 E-NAO          VALUES ARE "N" "n".
@@ -104,6 +176,42 @@
        77 WS-READ-V          PIC 9(03) VALUE ZEROS.
        77 WS-PRT             PIC 9(03) VALUE ZEROS.
 
+       77 ELG-STAT            PIC 9(02).
+           88 FSE-OK          VALUE ZEROS.
+           88 FSE-NAO-EXISTE  VALUE 35.
+
+       77 WS-EXECLOG-ABERTO   PIC X VALUE 'N'.
+           88 EXECLOG-ABERTO  VALUE 'S'.
+
+       77 WS-DATA-EXEC        PIC 9(08) VALUE ZEROS.
+       77 WS-HORA-INICIO      PIC 9(06) VALUE ZEROS.
+       77 WS-HORA-FIM         PIC 9(06) VALUE ZEROS.
+
+       01 LINHA-EXECLOG.
+           05 ELG-DATA          PIC 9(08) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 ELG-HORA-INI      PIC 9(06) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 ELG-HORA-FIM      PIC 9(06) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 ELG-QTD-CLI       PIC 9(03) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 ELG-QTD-VEN       PIC 9(03) VALUE ZEROS.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 ELG-QTD-DIS       PIC 9(03) VALUE ZEROS.
+
+       01 WS-VEN-USO.
+           05 WS-VEN-USO-QTD PIC 9(05) OCCURS 999 TIMES VALUE ZEROS.
+
+       77 WS-ULT-CNPJ-RAIZ    PIC X(08) VALUE SPACES.
+       77 WS-ULT-VEND-MATRIZ  PIC 9(03) VALUE ZEROS.
+       77 WS-ULT-METROS       PIC 9(006)V999 VALUE ZEROS.
+       77 WS-ULT-RUMO         PIC 9(003)V99  VALUE ZEROS.
+
+       77 WS-HERDOU           PIC X VALUE 'N'.
+           88 HERDOU-MATRIZ       VALUE 'S'.
+           88 NAO-HERDOU-MATRIZ   VALUE 'N'.
+
        01 LINHA-TITULO1.
            05 FILLER         PIC X(030) VALUE
            'PROVA DE COBOL '.
@@ -131,6 +239,24 @@
            05 FILLER         PIC X(002)  VALUE 'Km'.
            05 FILLER         PIC X(001)  VALUE ';'.
 
+       01 LINHA-EXC-CAB.
+           05 FILLER         PIC X(013)  VALUE 'COD. CLIENTE;'.
+           05 FILLER         PIC X(013)  VALUE 'RAZAO SOCIAL;'.
+           05 FILLER         PIC X(019)  VALUE
+              'VEND. MAIS PROXIMO;'.
+           05 FILLER         PIC X(010)  VALUE 'DISTANCIA;'.
+
+       01 LINHA-EXC-DET.
+           05 EXC-CODC       PIC X(007)  VALUE SPACES.
+           05 FILLER         PIC X(001)  VALUE ';'.
+           05 EXC-RAZS       PIC X(040)  VALUE SPACES.
+           05 FILLER         PIC X(001)  VALUE ';'.
+           05 EXC-CODV       PIC X(003)  VALUE SPACES.
+           05 FILLER         PIC X(001)  VALUE ';'.
+           05 EXC-DISTANCIA  PIC BB.BB9,999.
+           05 FILLER         PIC X(002)  VALUE 'Km'.
+           05 FILLER         PIC X(001)  VALUE ';'.
+
        COPY LK_CALC_DISTANCIA.
 
        COPY screenio.
@@ -179,6 +305,27 @@
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
                10 COLUMN PLUS 2 TO WS-ERRO.
 
+       01 SS-REINICIO.
+           05 FILLER FOREGROUND-COLOR COR-FRENTE
+                      BACKGROUND-COLOR COR-FUNDO HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL PIC X(50)
+                  FROM WS-MSG-REINICIO.
+               10 COLUMN PLUS 2 PIC X(01) TO WS-REINICIA.
+
+       01 SS-INCREMENTAL.
+           05 FILLER FOREGROUND-COLOR COR-FRENTE
+                      BACKGROUND-COLOR COR-FUNDO HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL VALUE
+                  "PROCESSAR SOMENTE CLIENTES SEM VENDEDOR (S/N)? ".
+               10 COLUMN PLUS 2 PIC X(01) TO WS-INCREMENTAL.
+
+       01 SS-DIST-MAX.
+           05 FILLER FOREGROUND-COLOR COR-FRENTE
+                      BACKGROUND-COLOR COR-FUNDO HIGHLIGHT.
+               10 LINE WS-NUML COLUMN 2 ERASE EOL VALUE
+                  "DISTANCIA MAXIMA ACEITAVEL, EM KM (0=SEM LIMITE): ".
+               10 COLUMN PLUS 2 PIC 9(006) TO WS-DIST-MAX-KM.
+
       *---------------------------------------------------------------
        PROCEDURE DIVISION.
       *---------------------------------------------------------------
@@ -190,9 +337,15 @@
            ACCEPT  WS-NUMC FROM COLUMNS
            DISPLAY SS-CLS
 
+           ACCEPT WS-DATA-EXEC   FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-INICIO FROM TIME
+
+           PERFORM MONTA-CAMINHOS
            PERFORM ABRIR-ARQUIVO
            PERFORM CALCULA-DISTANCIA
            PERFORM GERA-PLANILHA
+           PERFORM RECONCILIA
+           PERFORM LIMPA-CHECKPOINT
            PERFORM FINALIZA
            .
        FIM-PROCESSO.
@@ -205,7 +358,18 @@
            PERFORM LER-CLIENTE
 
            PERFORM UNTIL FSC-FIM-REG
-                   PERFORM LER-VENDEDOR UNTIL FSV-FIM-REG
+                   IF VEND-TRAVADO AND CLI-VEND NOT = ZEROS
+                      PERFORM MANTEM-VENDEDOR-TRAVADO
+                   ELSE
+                      IF HERDOU-MATRIZ
+                         PERFORM HERDA-VENDEDOR-MATRIZ
+                      ELSE
+                         CLOSE VENDEDOR  OPEN INPUT VENDEDOR
+                         MOVE ZEROS TO WS-READ-V
+                         PERFORM LER-VENDEDOR UNTIL FSV-FIM-REG
+                      END-IF
+                   END-IF
+                   PERFORM GRAVA-CHECKPOINT
                    PERFORM LER-CLIENTE
            END-PERFORM
            .
@@ -221,9 +385,22 @@
            END-READ
 
            IF  FSC-OK
+               IF CLI-INATIVO
+                  GO TO LER-CLIENTE
+               END-IF
+               IF INCREMENTAL-SIM AND CLI-VEND NOT = ZEROS
+                  GO TO LER-CLIENTE
+               END-IF
                ADD 01            TO WS-READ-C
                MOVE CLI-LATIT    TO LK-LATITUDE-C
                MOVE CLI-LONGI    TO LK-LONGITUDE-C
+
+               IF CLI-CNPJ (1:8) = WS-ULT-CNPJ-RAIZ
+                  AND WS-ULT-VEND-MATRIZ NOT = ZEROS
+                  SET HERDOU-MATRIZ     TO TRUE
+               ELSE
+                  SET NAO-HERDOU-MATRIZ TO TRUE
+               END-IF
            ELSE
                IF CLI-STAT NOT = 10
                   MOVE 'ERRO LEITURA CLIENTE ' TO WS-MSGERRO
@@ -251,9 +428,17 @@
            END-IF
 
            IF FSV-OK
+              IF VEN-INATIVO
+                 GO TO LER-VENDEDOR
+              END-IF
+              IF VEN-MAX-CLIENTES NOT = ZEROS
+                 AND WS-VEN-USO-QTD (VEN-COD) NOT < VEN-MAX-CLIENTES
+                 GO TO LER-VENDEDOR
+              END-IF
               ADD 01 TO WS-READ-V
               MOVE VEN-LATIT    TO LK-LATITUDE-V
               MOVE VEN-LONGI    TO LK-LONGITUDE-V
+              MOVE 'K'          TO LK-UNIDADE
               CALL "PROG08" USING LK-PARAMETROS END-CALL
 
               IF LK-STATUS-RET NOT = '0'
@@ -268,14 +453,41 @@
       *-----------------------------------------------------------*
        VERIFICA-DISTANCIA.
       *-----------------------------------------------------------*
+      *    Mantem os 3 vendedores mais proximos do cliente ate
+      *    aqui lidos (WS-TOP1 = mais proximo, WS-TOP2 e WS-TOP3
+      *    reservas), para gravar no DISTRIB.ARQ sem precisar
+      *    recalcular tudo se o vendedor primario ficar indisponivel.
 
            IF WS-READ-V = 01
-              MOVE CLI-COD         TO DIS-CODC
-              MOVE VEN-COD         TO DIS-CODV
-              MOVE LK-DISTANCIA    TO DIS-METROS
+              MOVE ZEROS TO WS-TOP1-COD WS-TOP2-COD WS-TOP3-COD
+              MOVE ZEROS TO WS-TOP1-MET WS-TOP2-MET WS-TOP3-MET
+              MOVE ZEROS TO WS-TOP1-RUMO WS-TOP2-RUMO WS-TOP3-RUMO
+           END-IF
+
+           IF WS-TOP1-COD = ZEROS OR LK-DISTANCIA < WS-TOP1-MET
+              MOVE WS-TOP2-COD  TO WS-TOP3-COD
+              MOVE WS-TOP2-MET  TO WS-TOP3-MET
+              MOVE WS-TOP2-RUMO TO WS-TOP3-RUMO
+              MOVE WS-TOP1-COD  TO WS-TOP2-COD
+              MOVE WS-TOP1-MET  TO WS-TOP2-MET
+              MOVE WS-TOP1-RUMO TO WS-TOP2-RUMO
+              MOVE VEN-COD      TO WS-TOP1-COD
+              MOVE LK-DISTANCIA TO WS-TOP1-MET
+              MOVE LK-RUMO      TO WS-TOP1-RUMO
            ELSE
-              IF LK-DISTANCIA < DIS-METROS
-                 MOVE LK-DISTANCIA TO DIS-METROS
+              IF WS-TOP2-COD = ZEROS OR LK-DISTANCIA < WS-TOP2-MET
+                 MOVE WS-TOP2-COD  TO WS-TOP3-COD
+                 MOVE WS-TOP2-MET  TO WS-TOP3-MET
+                 MOVE WS-TOP2-RUMO TO WS-TOP3-RUMO
+                 MOVE VEN-COD      TO WS-TOP2-COD
+                 MOVE LK-DISTANCIA TO WS-TOP2-MET
+                 MOVE LK-RUMO      TO WS-TOP2-RUMO
+              ELSE
+                 IF WS-TOP3-COD = ZEROS OR LK-DISTANCIA < WS-TOP3-MET
+                    MOVE VEN-COD      TO WS-TOP3-COD
+                    MOVE LK-DISTANCIA TO WS-TOP3-MET
+                    MOVE LK-RUMO      TO WS-TOP3-RUMO
+                 END-IF
               END-IF
            END-IF
         .
@@ -286,24 +498,128 @@
       *-----------------------------------------------------------*
        ATUALIZA-DADOS.
 
-           MOVE VEN-COD            TO CLI-VEND
+           IF WS-READ-V > ZEROS
+              MOVE CLI-COD      TO DIS-CODC
+              MOVE WS-TOP1-COD  TO DIS-CODV
+              MOVE WS-TOP1-MET  TO DIS-METROS
+              MOVE WS-TOP2-COD  TO DIS-CODV2
+              MOVE WS-TOP2-MET  TO DIS-METROS2
+              MOVE WS-TOP3-COD  TO DIS-CODV3
+              MOVE WS-TOP3-MET  TO DIS-METROS3
+              MOVE WS-TOP1-RUMO TO DIS-RUMO
+
+              IF WS-DIST-MAX > ZEROS AND DIS-METROS > WS-DIST-MAX
+                 PERFORM GRAVA-EXCECAO
+              ELSE
+                 MOVE DIS-CODV           TO CLI-VEND
+                 REWRITE CLIENTES-CLI END-REWRITE
+
+                 IF NOT FSC-OK AND NOT FSC-DUPL
+                        MOVE 'ERRO ATUALIZACAO CLIENTE ' TO WS-MSGERRO
+                        PERFORM MOSTRA-ERRO
+                        PERFORM FINALIZA
+                     END-IF
+
+                 WRITE DISTRIB-DIS END-WRITE
+
+                 IF NOT FSD-OK
+                    PERFORM MOSTRA-ERRO
+                 END-IF
+
+                 ADD 01 TO WS-VEN-USO-QTD (DIS-CODV)
+                 ADD 01 TO WS-DIS-QTD
+
+                 MOVE CLI-CNPJ (1:8) TO WS-ULT-CNPJ-RAIZ
+                 MOVE DIS-CODV       TO WS-ULT-VEND-MATRIZ
+                 MOVE DIS-METROS     TO WS-ULT-METROS
+                 MOVE DIS-RUMO       TO WS-ULT-RUMO
+              END-IF
+           END-IF
+
+           MOVE ZEROS      TO WS-READ-V
+           .
+       ATUALIZA-DADOS-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       GRAVA-EXCECAO.
+      *-----------------------------------------------------------*
+      *    O vendedor mais proximo do cliente esta alem da
+      *    distancia maxima aceitavel: cliente fica sem vendedor
+      *    atribuido e e' relacionado no relatorio de excecoes,
+      *    para identificar areas sem cobertura de vendedor.
+           ADD 01               TO WS-EXC-QTD
+           MOVE CLI-COD         TO EXC-CODC
+           MOVE CLI-NOME        TO EXC-RAZS
+           MOVE DIS-CODV        TO EXC-CODV
+           MOVE DIS-METROS      TO EXC-DISTANCIA
+           WRITE EXCECAO-CSV       FROM LINHA-EXC-DET AFTER 1
+           .
+       GRAVA-EXCECAO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       MANTEM-VENDEDOR-TRAVADO.
+      *-----------------------------------------------------------*
+      *    Cliente com vendedor travado manualmente pelo PROG01
+      *    (CLI-VEND-TRAVADO = 'S'): mantem o vendedor ja gravado
+      *    no cadastro, sem recalcular pela distancia, apenas
+      *    replicando a atribuicao no DISTRIB.ARQ.
+           MOVE CLI-COD    TO DIS-CODC
+           MOVE CLI-VEND   TO DIS-CODV
+           MOVE ZEROS      TO DIS-METROS
+           MOVE ZEROS      TO DIS-CODV2 DIS-METROS2
+           MOVE ZEROS      TO DIS-CODV3 DIS-METROS3
+           MOVE ZEROS      TO DIS-RUMO
+           WRITE DISTRIB-DIS END-WRITE
+
+           IF NOT FSD-OK
+              PERFORM MOSTRA-ERRO
+           END-IF
+
+           ADD 01 TO WS-VEN-USO-QTD (CLI-VEND)
+           ADD 01 TO WS-DIS-QTD
+
+           MOVE CLI-CNPJ (1:8) TO WS-ULT-CNPJ-RAIZ
+           MOVE CLI-VEND       TO WS-ULT-VEND-MATRIZ
+           MOVE ZEROS          TO WS-ULT-METROS
+           MOVE ZEROS          TO WS-ULT-RUMO
+           .
+       MANTEM-VENDEDOR-TRAVADO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       HERDA-VENDEDOR-MATRIZ.
+      *-----------------------------------------------------------*
+      *    Cliente filial com a mesma raiz de CNPJ da matriz/filial
+      *    imediatamente anterior no arquivo: fica com o mesmo
+      *    vendedor ja definido para o grupo, sem recalcular pela
+      *    distancia.
+           MOVE WS-ULT-VEND-MATRIZ TO CLI-VEND
            REWRITE CLIENTES-CLI END-REWRITE
 
            IF NOT FSC-OK AND NOT FSC-DUPL
-                  MOVE 'ERRO ATUALIZACAO CLIENTE ' TO WS-MSGERRO
-                  PERFORM MOSTRA-ERRO
-                  PERFORM FINALIZA
-               END-IF
+              MOVE 'ERRO ATUALIZACAO CLIENTE ' TO WS-MSGERRO
+              PERFORM MOSTRA-ERRO
+              PERFORM FINALIZA
+           END-IF
 
+           MOVE CLI-COD            TO DIS-CODC
+           MOVE WS-ULT-VEND-MATRIZ TO DIS-CODV
+           MOVE WS-ULT-METROS      TO DIS-METROS
+           MOVE ZEROS              TO DIS-CODV2 DIS-METROS2
+           MOVE ZEROS              TO DIS-CODV3 DIS-METROS3
+           MOVE WS-ULT-RUMO        TO DIS-RUMO
            WRITE DISTRIB-DIS END-WRITE
 
            IF NOT FSD-OK
               PERFORM MOSTRA-ERRO
            END-IF
 
-           MOVE ZEROS      TO WS-READ-V
+           ADD 01 TO WS-VEN-USO-QTD (WS-ULT-VEND-MATRIZ)
+           ADD 01 TO WS-DIS-QTD
            .
-       ATUALIZA-DADOS-FIM.
+       HERDA-VENDEDOR-MATRIZ-FIM.
            EXIT.
 
       *-----------------------------------------------------------*
@@ -364,6 +680,56 @@
                .
        GRAVA-CSV-FIM.
 
+      *-----------------------------------------------------------*
+       MONTA-CAMINHOS.
+      *-----------------------------------------------------------*
+      *    O diretorio dos arquivos de dados vem da variavel de
+      *    ambiente COBOL_DATA_DIR (com a barra final incluida), para
+      *    permitir apontar um ambiente de testes sem recompilar. Se
+      *    a variavel nao estiver definida, mantem C:\COBOL\.
+           ACCEPT WS-DIR-DADOS FROM ENVIRONMENT 'COBOL_DATA_DIR'
+           IF WS-DIR-DADOS = SPACES
+              MOVE 'C:\COBOL\' TO WS-DIR-DADOS
+           END-IF
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'CLIENTES.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-CLIENTES
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'VENDEDOR.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-VENDEDOR
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'DISTRIB.ARQ'                DELIMITED BY SIZE
+             INTO WS-ARQ-DISTRIB
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'PLANILHA.CSV'               DELIMITED BY SIZE
+             INTO WS-ARQ-PLANILHA
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'REINICIO.ARQ'               DELIMITED BY SIZE
+             INTO WS-ARQ-RESTART
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'EXCECAO.CSV'                DELIMITED BY SIZE
+             INTO WS-ARQ-EXCECAO
+           END-STRING
+
+           STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                  'EXECLOG.TXT'                DELIMITED BY SIZE
+             INTO WS-ARQ-EXECLOG
+           END-STRING
+           .
+       MONTA-CAMINHOS-FIM.
+           EXIT.
+
       *-----------------------------------------------------------*
        ABRIR-ARQUIVO.
       *-----------------------------------------------------------*
@@ -383,13 +749,189 @@
               PERFORM FINALIZA
            END-IF
 
-           OPEN OUTPUT DISTRIB
+           PERFORM VERIFICA-REINICIO
+           PERFORM VERIFICA-INCREMENTAL
+           PERFORM VERIFICA-DIST-MAX
+
+           IF REINICIA-SIM OR INCREMENTAL-SIM
+              OPEN I-O DISTRIB
+           ELSE
+              PERFORM ARQUIVA-DISTRIB
+              OPEN OUTPUT DISTRIB
+           END-IF
 
            OPEN OUTPUT PLANILHA
+
+           OPEN OUTPUT EXCECAO
+           WRITE EXCECAO-CSV FROM LINHA-EXC-CAB
+
+           OPEN EXTEND EXECLOG
+           IF FSE-NAO-EXISTE THEN
+               OPEN OUTPUT EXECLOG
+               CLOSE EXECLOG
+               OPEN EXTEND EXECLOG
+           END-IF
+           SET EXECLOG-ABERTO TO TRUE
            .
        ABRIR-ARQUIVO-FIM.
            EXIT.
 
+      *-----------------------------------------------------------*
+       ARQUIVA-DISTRIB.
+      *-----------------------------------------------------------*
+      *    Guarda uma copia do DISTRIB.ARQ da execucao anterior,
+      *    com a data no nome, antes de recria-lo do zero, para
+      *    manter um historico de como as atribuicoes de vendedor
+      *    foram mudando de um processamento para outro.
+           OPEN INPUT DISTRIB
+
+           IF FSD-OK
+              CLOSE DISTRIB
+              ACCEPT WS-DATA-ARQUIVO FROM DATE YYYYMMDD
+
+              STRING FUNCTION TRIM(WS-DIR-DADOS) DELIMITED BY SIZE
+                     'DISTRIB_'          DELIMITED BY SIZE
+                     WS-DATA-ARQUIVO     DELIMITED BY SIZE
+                     '.ARQ'              DELIMITED BY SIZE
+                INTO WS-DISTRIB-HISTOR
+              END-STRING
+
+              CALL 'CBL_RENAME_FILE' USING
+                   WS-ARQ-DISTRIB
+                   WS-DISTRIB-HISTOR
+              END-CALL
+           ELSE
+              CLOSE DISTRIB
+           END-IF
+           .
+       ARQUIVA-DISTRIB-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       VERIFICA-REINICIO.
+      *-----------------------------------------------------------*
+      *    Verifica se ficou registrado, de uma execucao anterior,
+      *    o ultimo cliente processado com sucesso. Se houver,
+      *    pergunta ao operador se deseja retomar a partir dele em
+      *    vez de recomecar do primeiro cliente do cadastro.
+           MOVE ZEROS      TO WS-ULT-CLI-PROC
+           SET REINICIA-NAO TO TRUE
+
+           OPEN INPUT RESTART
+
+           IF FSRE-OK
+              READ RESTART
+              IF FSRE-OK
+                 MOVE RST-CLI-COD TO WS-ULT-CLI-PROC
+              END-IF
+           END-IF
+
+           CLOSE RESTART
+
+           IF WS-ULT-CLI-PROC NOT = ZEROS
+              STRING 'RETOMAR A PARTIR DO CLIENTE ' DELIMITED BY SIZE
+                     WS-ULT-CLI-PROC              DELIMITED BY SIZE
+                     ' (S/N)? '                    DELIMITED BY SIZE
+                INTO WS-MSG-REINICIO
+              END-STRING
+
+              DISPLAY SS-REINICIO
+              ACCEPT  SS-REINICIO
+              DISPLAY SS-STATUS
+
+              IF REINICIA-SIM
+                 MOVE WS-ULT-CLI-PROC TO CLI-COD
+                 START CLIENTES KEY > CLI-COD
+                 IF NOT FSC-OK
+                    SET REINICIA-NAO TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           .
+       VERIFICA-REINICIO-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       VERIFICA-INCREMENTAL.
+      *-----------------------------------------------------------*
+      *    Pergunta ao operador se a execucao deve processar
+      *    somente os clientes ainda sem vendedor atribuido
+      *    (CLI-VEND = ZEROS), preservando os clientes ja
+      *    atribuidos e as respectivas linhas do DISTRIB.ARQ.
+           DISPLAY SS-INCREMENTAL
+           ACCEPT  SS-INCREMENTAL
+           DISPLAY SS-STATUS
+           .
+       VERIFICA-INCREMENTAL-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       VERIFICA-DIST-MAX.
+      *-----------------------------------------------------------*
+      *    Pergunta ao operador a distancia maxima aceitavel entre
+      *    cliente e vendedor. Acima desse limite o cliente fica
+      *    sem vendedor atribuido e vai para o relatorio de
+      *    excecoes em vez do DISTRIB.ARQ.
+           DISPLAY SS-DIST-MAX
+           ACCEPT  SS-DIST-MAX
+           DISPLAY SS-STATUS
+
+           MOVE WS-DIST-MAX-KM TO WS-DIST-MAX
+           .
+       VERIFICA-DIST-MAX-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       GRAVA-CHECKPOINT.
+      *-----------------------------------------------------------*
+      *    Registra o codigo do cliente recem-concluido no arquivo
+      *    de reinicio, para que uma execucao interrompida possa
+      *    ser retomada a partir dele.
+           MOVE CLI-COD    TO RST-CLI-COD
+           OPEN OUTPUT RESTART
+           WRITE RESTART-REG
+           CLOSE RESTART
+           .
+       GRAVA-CHECKPOINT-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       LIMPA-CHECKPOINT.
+      *-----------------------------------------------------------*
+      *    Processamento concluido ate o ultimo cliente do
+      *    cadastro: reinicio nao sera mais oferecido na proxima
+      *    execucao.
+           MOVE ZEROS      TO RST-CLI-COD
+           OPEN OUTPUT RESTART
+           WRITE RESTART-REG
+           CLOSE RESTART
+           .
+       LIMPA-CHECKPOINT-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+       RECONCILIA.
+      *-----------------------------------------------------------*
+      *    Confere se a quantidade de clientes processados neste
+      *    processamento bate com a soma das linhas gravadas no
+      *    DISTRIB.ARQ com as excecoes por distancia maxima; se
+      *    nao bater, avisa o operador antes de encerrar.
+           COMPUTE WS-TOTAL-GRAVADO = WS-DIS-QTD + WS-EXC-QTD
+
+           IF WS-TOTAL-GRAVADO NOT = WS-READ-C
+              STRING 'DIVERGENCIA - CLIENTES PROC.: '
+                            DELIMITED BY SIZE
+                     WS-READ-C          DELIMITED BY SIZE
+                     ' GRAVADOS: '      DELIMITED BY SIZE
+                     WS-TOTAL-GRAVADO   DELIMITED BY SIZE
+                INTO WS-MSGERRO
+              END-STRING
+              PERFORM MOSTRA-ERRO
+           END-IF
+           .
+       RECONCILIA-FIM.
+           EXIT.
+
       *-----------------------------------------------------------*
        MOSTRA-ERRO.
       *-----------------------------------------------------------*
@@ -400,8 +942,32 @@
        MOSTRA-ERRO-FIM.
            EXIT.
 
+      *-----------------------------------------------------------*
+       GRAVA-EXECLOG.
+      *-----------------------------------------------------------*
+      *    Registra data/hora de inicio e fim e a volumetria do
+      *    processamento (clientes/vendedores lidos, linhas gravadas
+      *    em DISTRIB.ARQ) para acompanhar a evolucao do tempo de
+      *    batch conforme a base de clientes cresce.
+           ACCEPT WS-HORA-FIM FROM TIME
+
+           MOVE SPACES         TO LINHA-EXECLOG
+           MOVE WS-DATA-EXEC   TO ELG-DATA
+           MOVE WS-HORA-INICIO TO ELG-HORA-INI
+           MOVE WS-HORA-FIM    TO ELG-HORA-FIM
+           MOVE WS-READ-C      TO ELG-QTD-CLI
+           MOVE WS-READ-V      TO ELG-QTD-VEN
+           MOVE WS-DIS-QTD     TO ELG-QTD-DIS
+           WRITE EXECLOG-REG FROM LINHA-EXECLOG
+           .
+       GRAVA-EXECLOG-FIM.
+           EXIT.
+
       *-----------------------------------------------------------*
         FINALIZA.
       *-----------------------------------------------------------*
-           CLOSE CLIENTES VENDEDOR DISTRIB PLANILHA
+           IF EXECLOG-ABERTO
+              PERFORM GRAVA-EXECLOG
+           END-IF
+           CLOSE CLIENTES VENDEDOR DISTRIB PLANILHA EXCECAO EXECLOG
            GOBACK.
